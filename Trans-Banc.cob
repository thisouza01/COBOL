@@ -1,69 +1,249 @@
-      *================================================================*
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Trans-Banc.
-      *================================================================*
-
-      *================================================================*
-       DATA DIVISION.
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-       01 WS-CONTA1.
-           03 WS-BALANCE1  PIC 9(05) VALUE 1000.
-
-       01 WS-CONTA2.
-           03 WS-BALANCE2  PIC 9(05) VALUE 100.
-
-       01 WS-OPCAO         PIC 9(02) VALUE ZEROS.
-       01 WS-VALOR         PIC 9(05) VALUE ZEROS.
-      *================================================================*
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-       0-PRINCIPAL.
-           PERFORM 1-INICIAR.
-           PERFORM 2-PROCESSAR.
-           PERFORM 3-FINALIZAR.
-           STOP RUN.
-
-       1-INICIAR.
-           DISPLAY 'BEM VINDO AO BANCO'
-           DISPLAY 'ESCOLHA A OPCAO DESEJADA: '
-           DISPLAY '1 - TRANSFERENCIA'
-           DISPLAY '2 - DEPOSITO'
-           DISPLAY '3 - SAIR'
-           ACCEPT WS-OPCAO.
-
-       2-PROCESSAR.
-           IF WS-OPCAO = 3
-               DISPLAY 'ADEUS'
-               STOP RUN
-           ELSE
-               EVALUATE WS-OPCAO
-                   WHEN 1
-                       DISPLAY 'TRANSFERENCIA'
-                       PERFORM 11-VERIFICA-SALDO
-                       PERFORM 12-TRANSFERE-VALOR
-                   WHEN 2
-                       DISPLAY 'DEPOSITO'.
-
-       3-FINALIZAR.
-           DISPLAY 'SALDO CONTA 1: ' WS-BALANCE1.
-           DISPLAY 'SALDO CONTA 2: ' WS-BALANCE2.
-
-       11-VERIFICA-SALDO.
-           DISPLAY 'QUAL O VALOR:'
-           ACCEPT WS-VALOR.
-
-           IF WS-VALOR <= 0
-               DISPLAY 'VALOR INVÁLIDO, DIGITE NOVAMENTE: '
-               ACCEPT WS-VALOR
-           END-IF.
-
-           IF WS-VALOR > WS-BALANCE1
-               DISPLAY 'VALOR PARA TRANSFERENCIA INSUFICIENTE'
-               PERFORM 11-VERIFICA-SALDO
-           END-IF.
-
-       12-TRANSFERE-VALOR.
-           SUBTRACT WS-VALOR FROM WS-BALANCE1
-           ADD WS-VALOR TO WS-BALANCE2.
-      *================================================================*
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Trans-Banc.
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO 'C:\COBOL\CONTAS.DAT'
+             ORGANIZATION INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS WS-FS-CONTAS
+             RECORD KEY CONTA-NUMERO.
+
+           SELECT TRANS-LOG ASSIGN TO 'C:\COBOL\TRANS-LOG.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+
+      *================================================================*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD CONTAS.
+       01 CONTAS-REG.
+           03 CONTA-NUMERO PIC 9(05).
+           03 CONTA-SALDO  PIC 9(07).
+
+       FD TRANS-LOG.
+       01 REG-LOG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO          PIC 9(02) VALUE ZEROS.
+       01 WS-VALOR          PIC 9(05) VALUE ZEROS.
+       01 WS-VALOR-OK       PIC X(01) VALUE 'N'.
+
+       01 WS-CONTA-ORIGEM   PIC 9(05) VALUE ZEROS.
+       01 WS-CONTA-DESTINO  PIC 9(05) VALUE ZEROS.
+       01 WS-SALDO-ORIGEM   PIC 9(07) VALUE ZEROS.
+       01 WS-SALDO-DESTINO  PIC 9(07) VALUE ZEROS.
+       01 WS-ORIGEM-EXISTE  PIC X(01) VALUE 'N'.
+       01 WS-DESTINO-EXISTE PIC X(01) VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * CAMPOS AUXILIARES PARA CHAMAR A SUB-ROTINA COMPARTILHADA
+      * VALIDA-FAIXA (VALOR DEVE SER MAIOR QUE ZERO E NAO PASSAR DO
+      * SALDO DA CONTA DE ORIGEM)
+      *----------------------------------------------------------------*
+       01 WS-FAIXA-VALOR    PIC S9(10)V9(02) VALUE ZEROS.
+       01 WS-FAIXA-INF      PIC S9(10)V9(02) VALUE 0.01.
+       01 WS-FAIXA-SUP      PIC S9(10)V9(02) VALUE ZEROS.
+       01 WS-FAIXA-STATUS   PIC X(01).
+
+       01 WS-STATUS.
+           05 WS-FS-CONTAS  PIC X(02).
+           05 WS-FS-LOG     PIC X(02).
+
+       01 WS-LINHA-LOG.
+           05 WS-LOG-CONTA     PIC 9(05).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WS-LOG-TIPO      PIC X(12).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WS-LOG-VALOR     PIC ZZZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WS-LOG-SALDO     PIC ZZZZZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WS-LOG-DATA      PIC 9(08).
+      *================================================================*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       0-PRINCIPAL.
+           PERFORM 1-INICIAR.
+           PERFORM 2-PROCESSAR.
+           PERFORM 3-FINALIZAR.
+           STOP RUN.
+
+       1-INICIAR.
+           PERFORM 0050-ABRE-ARQUIVOS.
+           DISPLAY 'BEM VINDO AO BANCO'
+           DISPLAY 'ESCOLHA A OPCAO DESEJADA: '
+           DISPLAY '1 - TRANSFERENCIA'
+           DISPLAY '2 - DEPOSITO'
+           DISPLAY '3 - SAIR'
+           ACCEPT WS-OPCAO.
+
+       0050-ABRE-ARQUIVOS.
+           OPEN I-O CONTAS
+               IF WS-FS-CONTAS EQUAL '35'
+                   OPEN OUTPUT CONTAS
+                   CLOSE CONTAS
+                   OPEN I-O CONTAS
+               END-IF.
+           OPEN EXTEND TRANS-LOG
+               IF WS-FS-LOG EQUAL '35'
+                   OPEN OUTPUT TRANS-LOG
+                   CLOSE TRANS-LOG
+                   OPEN EXTEND TRANS-LOG
+               END-IF.
+
+       2-PROCESSAR.
+           IF WS-OPCAO = 3
+               DISPLAY 'ADEUS'
+           ELSE
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       DISPLAY 'TRANSFERENCIA'
+                       DISPLAY 'CONTA DE ORIGEM: '
+                       ACCEPT WS-CONTA-ORIGEM
+                       DISPLAY 'CONTA DE DESTINO: '
+                       ACCEPT WS-CONTA-DESTINO
+                       PERFORM 11-VERIFICA-SALDO
+                       IF WS-VALOR-OK EQUAL 'Y'
+                           PERFORM 12-TRANSFERE-VALOR
+                       ELSE
+                           DISPLAY
+                               'TRANSFERENCIA CANCELADA - 3 TENTATIVAS'
+                       END-IF
+                   WHEN 2
+                       DISPLAY 'DEPOSITO'
+                       DISPLAY 'CONTA: '
+                       ACCEPT WS-CONTA-ORIGEM
+                       PERFORM 13-EFETUA-DEPOSITO
+               END-EVALUATE
+           END-IF.
+
+       3-FINALIZAR.
+           DISPLAY 'SALDO CONTA ' WS-CONTA-ORIGEM ': ' WS-SALDO-ORIGEM.
+           IF WS-OPCAO = 1
+               DISPLAY
+                   'SALDO CONTA ' WS-CONTA-DESTINO ': ' WS-SALDO-DESTINO
+           END-IF.
+           CLOSE CONTAS.
+           CLOSE TRANS-LOG.
+
+      * LE O SALDO ATUAL DA CONTA DE ORIGEM NO ARQUIVO CONTAS; CONTA
+      *  AINDA NAO CADASTRADA COMECA COM SALDO ZERO
+       0200-LE-CONTA-ORIGEM.
+           MOVE WS-CONTA-ORIGEM TO CONTA-NUMERO.
+           MOVE 'N' TO WS-ORIGEM-EXISTE.
+           READ CONTAS
+               INVALID KEY
+                   MOVE ZEROS TO WS-SALDO-ORIGEM
+               NOT INVALID KEY
+                   MOVE CONTA-SALDO TO WS-SALDO-ORIGEM
+                   MOVE 'Y' TO WS-ORIGEM-EXISTE
+           END-READ.
+
+       0210-LE-CONTA-DESTINO.
+           MOVE WS-CONTA-DESTINO TO CONTA-NUMERO.
+           MOVE 'N' TO WS-DESTINO-EXISTE.
+           READ CONTAS
+               INVALID KEY
+                   MOVE ZEROS TO WS-SALDO-DESTINO
+               NOT INVALID KEY
+                   MOVE CONTA-SALDO TO WS-SALDO-DESTINO
+                   MOVE 'Y' TO WS-DESTINO-EXISTE
+           END-READ.
+
+      * PEDE O VALOR DA TRANSFERENCIA E SO AVANCA QUANDO ELE FOR
+      *  POSITIVO E CABER NO SALDO DA CONTA DE ORIGEM, VALIDADO PELA
+      *  SUB-ROTINA COMPARTILHADA VALIDA-FAIXA EM VEZ DE UM LACO
+      *  PROPRIO
+       11-VERIFICA-SALDO.
+           MOVE 'N' TO WS-VALOR-OK.
+           PERFORM 0200-LE-CONTA-ORIGEM.
+           DISPLAY 'QUAL O VALOR:'.
+           ACCEPT WS-VALOR.
+           MOVE WS-VALOR TO WS-FAIXA-VALOR.
+           MOVE WS-SALDO-ORIGEM TO WS-FAIXA-SUP.
+           CALL 'VALIDA-FAIXA' USING WS-FAIXA-VALOR WS-FAIXA-INF
+               WS-FAIXA-SUP WS-FAIXA-STATUS.
+           MOVE WS-FAIXA-VALOR TO WS-VALOR.
+           IF WS-FAIXA-STATUS = 'S'
+               MOVE 'Y' TO WS-VALOR-OK
+           END-IF.
+
+       12-TRANSFERE-VALOR.
+           PERFORM 0210-LE-CONTA-DESTINO.
+           SUBTRACT WS-VALOR FROM WS-SALDO-ORIGEM.
+           ADD WS-VALOR TO WS-SALDO-DESTINO.
+
+           MOVE WS-CONTA-ORIGEM TO CONTA-NUMERO.
+           MOVE WS-SALDO-ORIGEM TO CONTA-SALDO.
+           REWRITE CONTAS-REG
+               INVALID KEY
+                   DISPLAY 'ERRO AO ATUALIZAR CONTA DE ORIGEM'
+           END-REWRITE.
+
+           MOVE WS-CONTA-DESTINO TO CONTA-NUMERO.
+           MOVE WS-SALDO-DESTINO TO CONTA-SALDO.
+           IF WS-DESTINO-EXISTE EQUAL 'Y'
+               REWRITE CONTAS-REG
+                   INVALID KEY
+                       DISPLAY 'ERRO AO ATUALIZAR CONTA DE DESTINO'
+               END-REWRITE
+           ELSE
+               WRITE CONTAS-REG
+                   INVALID KEY
+                       DISPLAY 'ERRO AO CRIAR CONTA DE DESTINO'
+               END-WRITE
+           END-IF.
+
+           MOVE WS-CONTA-ORIGEM TO WS-LOG-CONTA.
+           MOVE 'TRANSF-SAIDA' TO WS-LOG-TIPO.
+           MOVE WS-VALOR TO WS-LOG-VALOR.
+           MOVE WS-SALDO-ORIGEM TO WS-LOG-SALDO.
+           PERFORM 0300-GRAVA-LOG.
+
+           MOVE WS-CONTA-DESTINO TO WS-LOG-CONTA.
+           MOVE 'TRANSF-ENTRA' TO WS-LOG-TIPO.
+           MOVE WS-VALOR TO WS-LOG-VALOR.
+           MOVE WS-SALDO-DESTINO TO WS-LOG-SALDO.
+           PERFORM 0300-GRAVA-LOG.
+
+       13-EFETUA-DEPOSITO.
+           PERFORM 0200-LE-CONTA-ORIGEM.
+           DISPLAY 'VALOR DO DEPOSITO:'
+           ACCEPT WS-VALOR.
+           IF WS-VALOR > ZEROS
+               ADD WS-VALOR TO WS-SALDO-ORIGEM
+               MOVE WS-CONTA-ORIGEM TO CONTA-NUMERO
+               MOVE WS-SALDO-ORIGEM TO CONTA-SALDO
+               IF WS-ORIGEM-EXISTE EQUAL 'Y'
+                   REWRITE CONTAS-REG
+                       INVALID KEY
+                           DISPLAY 'ERRO AO ATUALIZAR CONTA'
+                   END-REWRITE
+               ELSE
+                   WRITE CONTAS-REG
+                       INVALID KEY
+                           DISPLAY 'ERRO AO CRIAR CONTA'
+                   END-WRITE
+               END-IF
+               MOVE WS-CONTA-ORIGEM TO WS-LOG-CONTA
+               MOVE 'DEPOSITO' TO WS-LOG-TIPO
+               MOVE WS-VALOR TO WS-LOG-VALOR
+               MOVE WS-SALDO-ORIGEM TO WS-LOG-SALDO
+               PERFORM 0300-GRAVA-LOG
+           ELSE
+               DISPLAY 'VALOR INVALIDO PARA DEPOSITO'
+           END-IF.
+
+      * GRAVA UMA LINHA NO LOG DE TRANSACOES COM A CONTA, O TIPO DE
+      *  OPERACAO, O VALOR, O SALDO RESULTANTE E A DATA DO SISTEMA
+       0300-GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOG-DATA.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
+      *================================================================*
