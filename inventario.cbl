@@ -1,130 +1,189 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose: Ler um arquivo sequencial de inventário, processar os
-      *  dados e gerar um relatório com produtos que estão abaixo do 
-      *  estoque mínimo e também listar produtos que precisam ser 
-      *  repostos com urgência.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INVENTARIO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT INVENTARIO ASSIGN TO
-                "C:\exe-cobol\inventario.csv"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-INVENT.
-
-       DATA DIVISION.
-       FILE SECTION.
-           FD INVENTARIO.
-           01 REGISTRO                 PIC X(45).
-
-       WORKING-STORAGE SECTION.
-           01 WS-REGISTRO.
-               05 PROD_ID              PIC X(04).
-               05 PROD_NOME            PIC X(18).
-               05 QNT_ATUAL            PIC 9(03).
-               05 STQ_MIN              PIC 9(03).
-               05 STQ_MAX              PIC 9(03).
-
-           01 UNS-REGISTRO.
-               05 UNS-PROD_ID          PIC X(04).
-               05 UNS-PROD_NOME        PIC X(18).
-               05 UNS-QNT_ATUAL        PIC 9(03).
-               05 UNS-STQ_MIN          PIC 9(03).
-               05 UNS-STQ_MAX          PIC 9(03).
-
-           01 AUX.
-               05 EOF                  PIC X(01) VALUE 'N'.
-               05 FLAG-STQ-MIN         PIC 9(01) VALUE 0.
-
-           01 WS-STATUS.
-               05 FS-INVENT            PIC 9(02).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 0100-ABRE-ARQUIVO.
-           PERFORM UNTIL EOF = 'Y'
-               PERFORM 0200-LE-ARQUIVO
-               IF EOF = 'N'
-                   PERFORM 0300-UNSTRING-ARQUIVO
-                   PERFORM 0400-IDENTIFICA-STQ-MIN
-                   PERFORM 0410-IDENTIFICA-URGENCIA
-               END-IF
-           END-PERFORM.
-           PERFORM 1000-FECHA-ARQUIVO.
-           STOP RUN.
-
-       0100-ABRE-ARQUIVO.
-           OPEN INPUT INVENTARIO.
-
-       0200-LE-ARQUIVO.
-           IF FS-INVENT = 00
-               READ INVENTARIO INTO WS-REGISTRO
-                AT END MOVE 'Y' TO EOF
-               END-READ
-           END-IF.
-
-       0300-UNSTRING-ARQUIVO.
-           UNSTRING REGISTRO
-           DELIMITED BY ','
-           INTO
-               UNS-PROD_ID
-               UNS-PROD_NOME
-               UNS-QNT_ATUAL
-               UNS-STQ_MIN
-               UNS-STQ_MAX
-           END-UNSTRING.
-
-       0310-MOVE-REGISTRO.
-           MOVE UNS-PROD_ID TO PROD_ID.
-           MOVE UNS-PROD_NOME TO PROD_NOME.
-           MOVE UNS-QNT_ATUAL TO QNT_ATUAL.
-           MOVE UNS-STQ_MIN TO STQ_MIN.
-           MOVE UNS-STQ_MAX TO STQ_MAX.
-           PERFORM 0450-MOSTRA-REGISTRO.
-
-       0400-IDENTIFICA-STQ-MIN.
-           IF UNS-QNT_ATUAL < UNS-STQ_MIN
-               PERFORM 0310-MOVE-REGISTRO
-               MOVE 1 TO FLAG-STQ-MIN
-           ELSE
-               MOVE 0 TO FLAG-STQ-MIN
-           END-IF.
-               
-       0410-IDENTIFICA-URGENCIA.
-           IF FLAG-STQ-MIN = 1
-      *QUANDO FOR MENOR QUE A METADE DO ESTOQUE MAXIMO
-      *OU MAIOR QUE 20% DO 0 
-               IF UNS-QNT_ATUAL > (UNS-STQ_MAX * 0.5)
-                   DISPLAY 'CONTEM PRODUTOS ACIMA DA METADE DO ESTOQUE'
-               ELSE IF UNS-QNT_ATUAL > 20 AND < (UNS-STQ_MAX * 0.5)
-                   DISPLAY 'PRECISA DE REPOSICAO'
-                   DISPLAY '--/-/-/--'
-               ELSE
-                   DISPLAY 'REPOSICAO URGENTE'
-                   DISPLAY '--/-/-/--'                   
-               END-IF
-           ELSE
-               DISPLAY 'PROD_ID: 'UNS-PROD_ID
-               DISPLAY 'PROD_NOME: 'UNS-PROD_NOME
-               DISPLAY 'PRODUTO DENTRO DO ESTOQUE NORMAL'
-               DISPLAY '-/-/-/-/-'
-           END-IF.    
-
-       0450-MOSTRA-REGISTRO.
-           DISPLAY 'PROD_ID: 'PROD_ID.
-           DISPLAY 'PROD_NOME: 'PROD_NOME.
-           DISPLAY 'QNT_ATUAL: 'QNT_ATUAL.
-           DISPLAY 'STQ_MIN: 'STQ_MIN.
-           DISPLAY 'STQ_MAX: 'STQ_MAX.
-           
-       1000-FECHA-ARQUIVO.
-           CLOSE INVENTARIO.
-
-
-       END PROGRAM INVENTARIO.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Ler um arquivo sequencial de inventário, processar os
+      *  dados e gerar um relatório com produtos que estão abaixo do
+      *  estoque mínimo e também listar produtos que precisam ser
+      *  repostos com urgência.
+      *  A urgencia de reposicao e calculada como percentual do
+      *  estoque MINIMO (e nao do maximo): abaixo de metade do minimo
+      *  e urgente, abaixo do minimo (mas acima da metade) precisa de
+      *  reposicao, e dentro ou acima do minimo e normal. Cada faixa
+      *  grava um registro de saida distinto, em vez de so DISPLAY.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT INVENTARIO ASSIGN TO
+                "C:\exe-cobol\inventario.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INVENT.
+
+               SELECT INVENTARIO-STATUS ASSIGN TO
+                "C:\exe-cobol\inventario-status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS.
+
+               SELECT ORDEM-COMPRA ASSIGN TO
+                "C:\exe-cobol\ordem-compra.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ORDEM.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD INVENTARIO.
+           01 REGISTRO                 PIC X(45).
+
+           FD INVENTARIO-STATUS.
+           01 REG-STATUS                PIC X(60).
+
+           FD ORDEM-COMPRA.
+           01 REG-ORDEM                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           01 WS-REGISTRO.
+               05 PROD_ID              PIC X(04).
+               05 PROD_NOME            PIC X(18).
+               05 QNT_ATUAL            PIC 9(03).
+               05 STQ_MIN              PIC 9(03).
+               05 STQ_MAX              PIC 9(03).
+
+           01 UNS-REGISTRO.
+               05 UNS-PROD_ID          PIC X(04).
+               05 UNS-PROD_NOME        PIC X(18).
+               05 UNS-QNT_ATUAL        PIC 9(03).
+               05 UNS-STQ_MIN          PIC 9(03).
+               05 UNS-STQ_MAX          PIC 9(03).
+
+           01 AUX.
+               05 EOF                  PIC X(01) VALUE 'N'.
+               05 FLAG-STQ-MIN         PIC 9(01) VALUE 0.
+               05 WS-METADE-MIN        PIC 9(05)V99 VALUE ZEROS.
+               05 WS-QTD-FALTA         PIC S9(04) VALUE ZEROS.
+
+           01 WS-STATUS.
+               05 FS-INVENT            PIC 9(02).
+               05 FS-STATUS            PIC 9(02).
+               05 FS-ORDEM             PIC 9(02).
+
+           01 WS-LINHA-STATUS.
+               05 FILLER               PIC X(09) VALUE 'PROD_ID: '.
+               05 WS-PRODID-ST         PIC X(04).
+               05 FILLER               PIC X(12) VALUE ' SITUACAO: '.
+               05 WS-SITUACAO-ST       PIC X(20).
+
+           01 WS-LINHA-ORDEM.
+               05 FILLER               PIC X(09) VALUE 'PROD_ID: '.
+               05 WS-PRODID-OR         PIC X(04).
+               05 FILLER               PIC X(08) VALUE ' NOME: '.
+               05 WS-NOME-OR           PIC X(18).
+               05 FILLER               PIC X(12) VALUE ' QTD PEDIR: '.
+               05 WS-QTD-OR            PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0100-ABRE-ARQUIVO.
+           PERFORM UNTIL EOF = 'Y'
+               PERFORM 0200-LE-ARQUIVO
+               IF EOF = 'N'
+                   PERFORM 0300-UNSTRING-ARQUIVO
+                   PERFORM 0400-IDENTIFICA-STQ-MIN
+                   PERFORM 0410-IDENTIFICA-URGENCIA
+                   PERFORM 0420-GRAVA-ORDEM-COMPRA
+               END-IF
+           END-PERFORM.
+           PERFORM 1000-FECHA-ARQUIVO.
+           STOP RUN.
+
+       0100-ABRE-ARQUIVO.
+           OPEN INPUT INVENTARIO.
+           OPEN OUTPUT INVENTARIO-STATUS, ORDEM-COMPRA.
+
+       0200-LE-ARQUIVO.
+           IF FS-INVENT = 00
+               READ INVENTARIO INTO WS-REGISTRO
+                AT END MOVE 'Y' TO EOF
+               END-READ
+           END-IF.
+
+       0300-UNSTRING-ARQUIVO.
+           UNSTRING REGISTRO
+           DELIMITED BY ','
+           INTO
+               UNS-PROD_ID
+               UNS-PROD_NOME
+               UNS-QNT_ATUAL
+               UNS-STQ_MIN
+               UNS-STQ_MAX
+           END-UNSTRING.
+
+       0310-MOVE-REGISTRO.
+           MOVE UNS-PROD_ID TO PROD_ID.
+           MOVE UNS-PROD_NOME TO PROD_NOME.
+           MOVE UNS-QNT_ATUAL TO QNT_ATUAL.
+           MOVE UNS-STQ_MIN TO STQ_MIN.
+           MOVE UNS-STQ_MAX TO STQ_MAX.
+           PERFORM 0450-MOSTRA-REGISTRO.
+
+       0400-IDENTIFICA-STQ-MIN.
+           IF UNS-QNT_ATUAL < UNS-STQ_MIN
+               PERFORM 0310-MOVE-REGISTRO
+               MOVE 1 TO FLAG-STQ-MIN
+           ELSE
+               MOVE 0 TO FLAG-STQ-MIN
+           END-IF.
+
+      * URGENTE: ABAIXO DE 50% DO ESTOQUE MINIMO. PRECISA REPOSICAO:
+      *  ABAIXO DO MINIMO MAS ACIMA DESSA METADE. NORMAL: O RESTANTE.
+       0410-IDENTIFICA-URGENCIA.
+           COMPUTE WS-METADE-MIN = UNS-STQ_MIN * 0.5
+           IF FLAG-STQ-MIN = 1
+               IF UNS-QNT_ATUAL < WS-METADE-MIN
+                   DISPLAY 'REPOSICAO URGENTE'
+                   DISPLAY '--/-/-/--'
+                   MOVE 'REPOSICAO URGENTE' TO WS-SITUACAO-ST
+               ELSE
+                   DISPLAY 'PRECISA DE REPOSICAO'
+                   DISPLAY '--/-/-/--'
+                   MOVE 'PRECISA DE REPOSICAO' TO WS-SITUACAO-ST
+               END-IF
+           ELSE
+               DISPLAY 'PROD_ID: 'UNS-PROD_ID
+               DISPLAY 'PROD_NOME: 'UNS-PROD_NOME
+               DISPLAY 'PRODUTO DENTRO DO ESTOQUE NORMAL'
+               DISPLAY '-/-/-/-/-'
+               MOVE 'NORMAL' TO WS-SITUACAO-ST
+           END-IF.
+           MOVE UNS-PROD_ID TO WS-PRODID-ST.
+           MOVE WS-LINHA-STATUS TO REG-STATUS.
+           WRITE REG-STATUS.
+
+      * GRAVA NO ARQUIVO DE SUGESTAO DE COMPRA OS PRODUTOS ABAIXO
+      *  DO ESTOQUE MINIMO, COM A QUANTIDADE NECESSARIA PARA REPOR
+      *  ATE O ESTOQUE MAXIMO
+       0420-GRAVA-ORDEM-COMPRA.
+           IF FLAG-STQ-MIN = 1
+               COMPUTE WS-QTD-FALTA = UNS-STQ_MAX - UNS-QNT_ATUAL
+               MOVE UNS-PROD_ID TO WS-PRODID-OR
+               MOVE UNS-PROD_NOME TO WS-NOME-OR
+               MOVE WS-QTD-FALTA TO WS-QTD-OR
+               MOVE WS-LINHA-ORDEM TO REG-ORDEM
+               WRITE REG-ORDEM
+           END-IF.
+
+       0450-MOSTRA-REGISTRO.
+           DISPLAY 'PROD_ID: 'PROD_ID.
+           DISPLAY 'PROD_NOME: 'PROD_NOME.
+           DISPLAY 'QNT_ATUAL: 'QNT_ATUAL.
+           DISPLAY 'STQ_MIN: 'STQ_MIN.
+           DISPLAY 'STQ_MAX: 'STQ_MAX.
+
+       1000-FECHA-ARQUIVO.
+           CLOSE INVENTARIO, INVENTARIO-STATUS, ORDEM-COMPRA.
+
+
+       END PROGRAM INVENTARIO.
