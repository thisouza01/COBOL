@@ -3,6 +3,9 @@
       * Date:
       * Purpose: Gerar Relatório de Vendas Simples
       * Tectonics: cobc
+      ******************************************************************
+      * 08/03/2026 TS Relatorio passou a acumular subtotal por produto
+      *               em vez de apenas copiar as linhas de entrada
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RLT-VENDAS.
@@ -53,6 +56,41 @@
                05 WS-VALOR         PIC 9(03)V99.
                05 FILLER           PIC X(06) VALUE SPACES.
 
+      * TABELA DE SUBTOTAIS POR PRODUTO, MONTADA EM MEMORIA A MEDIDA
+      *  QUE OS PRODUTOS SAO ENCONTRADOS NO ARQUIVO DE ENTRADA
+           01 WS-TAB-PRODUTO.
+               05 WS-CNT-PRODUTOS  PIC 9(03) VALUE ZEROS.
+               05 WS-PRODUTO-ITEM OCCURS 100 TIMES
+                                  INDEXED BY WS-IDX-PROD.
+                   10 WS-PROD-CD       PIC 9(04).
+                   10 WS-PROD-VALOR    PIC 9(07)V99 VALUE ZEROS.
+                   10 WS-PROD-QTD      PIC 9(04) VALUE ZEROS.
+
+           01 WS-ACHOU-PRODUTO     PIC X(01) VALUE 'N'.
+
+      * ACUMULADORES DO TOTAL GERAL, SOMADOS JUNTO COM O SUBTOTAL DE
+      *  CADA PRODUTO EM 0100-ACUMULA-PRODUTO
+           01 WS-TOTAL-GERAL.
+               05 WS-TOTAL-QTD      PIC 9(05) VALUE ZEROS.
+               05 WS-TOTAL-VALOR    PIC 9(09)V99 VALUE ZEROS.
+
+           01 WS-LINHA-SUBTOTAL.
+               05 FILLER           PIC X(09) VALUE 'PRODUTO '.
+               05 WS-SUB-PROD       PIC 9(04).
+               05 FILLER           PIC X(10) VALUE ' QTD VEND:'.
+               05 WS-SUB-QTD        PIC ZZZ9.
+               05 FILLER           PIC X(09) VALUE ' TOTAL R$'.
+               05 WS-SUB-VALOR      PIC ZZZZZ9.99.
+               05 FILLER           PIC X(05) VALUE SPACES.
+
+           01 WS-LINHA-TOTAL-GERAL.
+               05 FILLER           PIC X(12) VALUE 'TOTAL GERAL'.
+               05 FILLER           PIC X(10) VALUE ' QTD VEND:'.
+               05 WS-TOT-QTD-ED     PIC ZZZZ9.
+               05 FILLER           PIC X(09) VALUE ' TOTAL R$'.
+               05 WS-TOT-VALOR-ED   PIC ZZZZZZZ9.99.
+               05 FILLER           PIC X(03) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -67,8 +105,11 @@
                        NOT AT END
                            MOVE WS-ARQ-RELATORIO TO ARQ-RELATORIO-OUT
                            WRITE ARQ-RELATORIO-OUT
+                           PERFORM 0100-ACUMULA-PRODUTO
                END-PERFORM
 
+               PERFORM 0200-GRAVA-SUBTOTAIS
+
            ELSE
 
                DISPLAY 'ERRO ABERTURA DE ARQUIVO: 'WS-FS-RLT
@@ -79,4 +120,45 @@
            CLOSE ARQ-RLT-OUT.
 
             STOP RUN.
+
+      * LOCALIZA O PRODUTO NA TABELA EM MEMORIA E ACUMULA O VALOR E A
+      *  QUANTIDADE; SE AINDA NAO FOI VISTO, ABRE UM NOVO SUBSCRITO
+       0100-ACUMULA-PRODUTO.
+           MOVE 'N' TO WS-ACHOU-PRODUTO.
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+                   UNTIL WS-IDX-PROD > WS-CNT-PRODUTOS
+               IF WS-PROD-CD (WS-IDX-PROD) = WS-CD-PROD
+                   ADD WS-VALOR TO WS-PROD-VALOR (WS-IDX-PROD)
+                   ADD 1 TO WS-PROD-QTD (WS-IDX-PROD)
+                   MOVE 'Y' TO WS-ACHOU-PRODUTO
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-PRODUTO = 'N'
+                   AND WS-CNT-PRODUTOS < 100
+               ADD 1 TO WS-CNT-PRODUTOS
+               SET WS-IDX-PROD TO WS-CNT-PRODUTOS
+               MOVE WS-CD-PROD TO WS-PROD-CD (WS-IDX-PROD)
+               MOVE WS-VALOR TO WS-PROD-VALOR (WS-IDX-PROD)
+               MOVE 1 TO WS-PROD-QTD (WS-IDX-PROD)
+           END-IF.
+           ADD WS-VALOR TO WS-TOTAL-VALOR.
+           ADD 1 TO WS-TOTAL-QTD.
+
+      * GRAVA UMA LINHA DE SUBTOTAL POR PRODUTO NO ARQUIVO DE SAIDA,
+      *  APOS TODAS AS LINHAS DE DETALHE, E UMA LINHA DE TOTAL GERAL
+      *  AO FINAL
+       0200-GRAVA-SUBTOTAIS.
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+                   UNTIL WS-IDX-PROD > WS-CNT-PRODUTOS
+               MOVE WS-PROD-CD (WS-IDX-PROD) TO WS-SUB-PROD
+               MOVE WS-PROD-QTD (WS-IDX-PROD) TO WS-SUB-QTD
+               MOVE WS-PROD-VALOR (WS-IDX-PROD) TO WS-SUB-VALOR
+               MOVE WS-LINHA-SUBTOTAL TO ARQ-RELATORIO-OUT
+               WRITE ARQ-RELATORIO-OUT
+           END-PERFORM.
+           MOVE WS-TOTAL-QTD TO WS-TOT-QTD-ED.
+           MOVE WS-TOTAL-VALOR TO WS-TOT-VALOR-ED.
+           MOVE WS-LINHA-TOTAL-GERAL TO ARQ-RELATORIO-OUT.
+           WRITE ARQ-RELATORIO-OUT.
+
        END PROGRAM RLT-VENDAS.
