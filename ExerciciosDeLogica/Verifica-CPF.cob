@@ -13,6 +13,14 @@
            03 WS-CPF3        PIC 9(03) VALUE ZEROS.
            03 WS-DIGITOS     PIC 9(02) VALUE ZEROS.
 
+      *----------------------------------------------------------------*
+      * OS 11 DIGITOS DO CPF, VISTOS COMO UM VETOR PARA O CALCULO DOS
+      * DIGITOS VERIFICADORES (MODULO 11)
+      *----------------------------------------------------------------*
+       01 WS-CPF-DIGITOS REDEFINES WS-CPF.
+           03 WS-CPF-DIG    PIC 9(01) OCCURS 11 TIMES
+                             INDEXED BY WS-IDX-CPF.
+
        01 WS-CPF-MASK.
            03 WS-CPF1       PIC 9(03).
            03 FILLER         PIC X VALUE '.'.
@@ -21,6 +29,15 @@
            03 WS-CPF3       PIC 9(03).
            03 FILLER         PIC X VALUE '-'.
            03 WS-DIGITOS    PIC 9(02).
+
+       01 WS-AUX-DV.
+           03 WS-SOMA-DV    PIC 9(04) VALUE ZEROS.
+           03 WS-PESO-DV    PIC 9(02) VALUE ZEROS.
+           03 WS-QUOC-DV    PIC 9(04) VALUE ZEROS.
+           03 WS-RESTO-DV   PIC 9(02) VALUE ZEROS.
+           03 WS-DV1        PIC 9(01) VALUE ZEROS.
+           03 WS-DV2        PIC 9(01) VALUE ZEROS.
+           03 WS-CPF-VALIDO PIC X(01) VALUE 'N'.
       *================================================================*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
@@ -36,13 +53,21 @@
            ACCEPT WS-CPF.
            IF WS-CPF NOT NUMERIC
                DISPLAY 'CPF INVALIDO!'
-               DISPLAY 'DIGITE NOVAMENTE O CPF (SOMENTE EM NUMEROS): '
-               ACCEPT WS-CPF
+               PERFORM 1-INICIAR
            END-IF.
       *----------------------------------------------------------------*
 
+      * CONVERTE PARA A MASCARA E CONFERE OS DOIS DIGITOS VERIFICADO-
+      * RES; SE NAO CONFERIREM, PEDE O CPF DE NOVO
        2-PROCESSAR.
            PERFORM 21-CONVERTE-CPF.
+           PERFORM 22-VALIDA-DIGITOS.
+           IF WS-CPF-VALIDO = 'N'
+               DISPLAY 'CPF INVALIDO: DIGITOS VERIFICADORES NAO'
+                   ' CONFEREM'
+               PERFORM 1-INICIAR
+               PERFORM 2-PROCESSAR
+           END-IF.
       *----------------------------------------------------------------*
 
        3-FINALIZAR.
@@ -52,4 +77,46 @@
        21-CONVERTE-CPF.
            MOVE CORRESPONDING WS-CPF TO WS-CPF-MASK.
 
+      *----------------------------------------------------------------*
+      * CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF (ALGORITMO
+      * MODULO 11 PADRAO) A PARTIR DOS 9 PRIMEIROS DIGITOS E COMPARA
+      * COM OS DIGITOS INFORMADOS (WS-CPF-DIG 10 E 11)
+       22-VALIDA-DIGITOS.
+           MOVE ZEROS TO WS-SOMA-DV.
+           PERFORM VARYING WS-IDX-CPF FROM 1 BY 1
+                   UNTIL WS-IDX-CPF > 9
+               COMPUTE WS-PESO-DV = 11 - WS-IDX-CPF
+               COMPUTE WS-SOMA-DV = WS-SOMA-DV +
+                   (WS-CPF-DIG (WS-IDX-CPF) * WS-PESO-DV)
+           END-PERFORM.
+           DIVIDE WS-SOMA-DV BY 11 GIVING WS-QUOC-DV
+               REMAINDER WS-RESTO-DV.
+           IF WS-RESTO-DV < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-RESTO-DV
+           END-IF.
+
+           MOVE ZEROS TO WS-SOMA-DV.
+           PERFORM VARYING WS-IDX-CPF FROM 1 BY 1
+                   UNTIL WS-IDX-CPF > 9
+               COMPUTE WS-PESO-DV = 12 - WS-IDX-CPF
+               COMPUTE WS-SOMA-DV = WS-SOMA-DV +
+                   (WS-CPF-DIG (WS-IDX-CPF) * WS-PESO-DV)
+           END-PERFORM.
+           COMPUTE WS-SOMA-DV = WS-SOMA-DV + (WS-DV1 * 2).
+           DIVIDE WS-SOMA-DV BY 11 GIVING WS-QUOC-DV
+               REMAINDER WS-RESTO-DV.
+           IF WS-RESTO-DV < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-RESTO-DV
+           END-IF.
+
+           IF WS-DV1 = WS-CPF-DIG (10) AND WS-DV2 = WS-CPF-DIG (11)
+               MOVE 'S' TO WS-CPF-VALIDO
+           ELSE
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF.
+
       *================================================================*
