@@ -0,0 +1,62 @@
+      *================================================================*
+      * Author:
+      * Date:
+      * Purpose: Sub-rotina compartilhada de validacao de faixa de
+      *  valores. Recebe um valor e os limites inferior/superior da
+      *  faixa autorizada e fica pedindo o valor novamente enquanto
+      *  ele estiver fora da faixa, devolvendo o valor ja validado
+      *  no proprio parametro de entrada. Pensada para ser chamada
+      *  (CALL) por qualquer programa que precise do mesmo laco de
+      *  aceitar-e-revalidar em vez de reescreve-lo.
+      *  Assim como 021-VALIDA-PIN do Caixa-Eletronico, desiste apos
+      *  3 tentativas em vez de insistir para sempre; LK-STATUS volta
+      *  'S' se o valor ficou dentro da faixa e 'N' se as tentativas
+      *  se esgotaram, para o chamador decidir o que fazer.
+      * Tectonics: cobc
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-FAIXA.
+      *================================================================*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-TENTATIVAS      PIC 9(01) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-VALOR          PIC S9(10)V9(02).
+       01 LK-LIMITE-INF      PIC S9(10)V9(02).
+       01 LK-LIMITE-SUP      PIC S9(10)V9(02).
+       01 LK-STATUS          PIC X(01).
+
+      *================================================================*
+       PROCEDURE DIVISION USING LK-VALOR LK-LIMITE-INF LK-LIMITE-SUP
+           LK-STATUS.
+      *----------------------------------------------------------------*
+       0-PRINCIPAL.
+           MOVE ZEROS TO WS-TENTATIVAS.
+           MOVE 'S' TO LK-STATUS.
+           PERFORM 1-VALIDA-FAIXA.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * ENQUANTO O VALOR ESTIVER FORA DA FAIXA [LK-LIMITE-INF,
+      * LK-LIMITE-SUP], AVISA E PEDE O VALOR DE NOVO, COM ATE 3
+      * TENTATIVAS; NA TERCEIRA AINDA FORA DA FAIXA, DESISTE E VOLTA
+      * LK-STATUS 'N' PARA O CHAMADOR
+      *----------------------------------------------------------------*
+       1-VALIDA-FAIXA.
+           IF LK-VALOR < LK-LIMITE-INF OR LK-VALOR > LK-LIMITE-SUP
+               ADD 1 TO WS-TENTATIVAS
+               IF WS-TENTATIVAS < 3
+                   DISPLAY 'VALOR FORA DA FAIXA PERMITIDA ('
+                       LK-LIMITE-INF ' A ' LK-LIMITE-SUP ')'
+                   DISPLAY 'DIGITE NOVAMENTE: '
+                   ACCEPT LK-VALOR
+                   PERFORM 1-VALIDA-FAIXA
+               ELSE
+                   DISPLAY 'VALOR FORA DA FAIXA. NUMERO MAXIMO DE '
+                       'TENTATIVAS EXCEDIDO'
+                   MOVE 'N' TO LK-STATUS
+               END-IF
+           END-IF.
+      *================================================================*
