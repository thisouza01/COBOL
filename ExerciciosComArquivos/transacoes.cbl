@@ -3,10 +3,18 @@
        PROGRAM-ID.  TRANSACOES.
       *Dado um arquivo sequencial de transações financeiras contendo
       * informações como código da transação, data, valor e tipo de
-      * transação (débito/crédito), processe os registros em blocos de
-      * 5. Para cada bloco, calcule o saldo total (débito - crédito)
-      * e exiba o saldo no final de cada bloco de 5 registros
-      * processados
+      * transação (débito/crédito), processe os registros em blocos
+      * de tamanho configuravel. Para cada bloco, calcule o saldo
+      * total (débito - crédito) e exiba o saldo no final de cada
+      * bloco processado. Transacoes com tipo diferente de
+      * CREDITO/DEBITO sao desviadas para um arquivo de rejeitados.
+      *****************************************************************
+      *08/03/2026 TS Bloco de leitura passou a ter tamanho pedido ao
+      *              operador, processando ate o fim do arquivo, em
+      *              vez dos dois blocos fixos de 5 registros
+      *08/03/2026 TS Tipo de transacao e validado antes de entrar no
+      *              calculo do saldo; registro invalido vai para
+      *              TRANSACOES-REJEITADAS
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -16,11 +24,19 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FS-TRANS.
 
+           SELECT TRANSACOES-REJEITADAS ASSIGN TO
+            "C:\teste-vscode-cobol\trans-client-rej.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REJ.
+
        DATA DIVISION.
        FILE SECTION.
          FD TRANSACOES.
          01 REGISTRO             PIC X(31).
 
+         FD TRANSACOES-REJEITADAS.
+         01 REGISTRO-REJEITADO   PIC X(45).
+
        WORKING-STORAGE SECTION.
          01 WS-REGISTRO.
             05 WS-TRANSID        PIC X(04).
@@ -33,31 +49,81 @@
             05 VALOR-CREDITO     PIC S9(05)V99 VALUE ZEROS.
             05 VALOR-DEBITO      PIC S9(05)V99 VALUE ZEROS.
             05 SALDO-BLOCO       PIC S9(06)V99 VALUE ZEROS.
+            05 WS-LIDOS-BLOCO    PIC 9(03) VALUE ZEROS.
+            05 WS-REJEITADOS     PIC 9(03) VALUE ZEROS.
+
+         01 WS-TAM-BLOCO         PIC 9(03) VALUE ZEROS.
+         01 WS-IDX-BLOCO         PIC 9(03) VALUE ZEROS.
+         01 WS-TENTATIVAS-BLOCO  PIC 9(01) VALUE ZEROS.
+         01 WS-TAM-BLOCO-OK      PIC X(01) VALUE 'S'.
+
+         01 WS-LINHA-REJEITADO.
+            05 WS-REJ-DETALHE    PIC X(31).
+            05 FILLER            PIC X(01) VALUE SPACES.
+            05 WS-REJ-MOTIVO     PIC X(13) VALUE SPACES.
 
          01 STATS.
             05 WS-FS-TRANS       PIC X(02).
+            05 WS-FS-REJ         PIC X(02).
 
        PROCEDURE DIVISION.
        0001-MAIN.
            PERFORM 0100-ABRE-ARQUIVO THRU 0100-ABRE-ARQUIVO-EXIT.
-           PERFORM 0200-LE-ARQUIVO THRU 0200-LE-ARQUIVO-EXIT 5 TIMES.
-           PERFORM 0290-MOSTRA-SALDO THRU 0290-MOSTRA-SALDO-EXIT.
-           PERFORM 0200-LE-ARQUIVO THRU 0200-LE-ARQUIVO-EXIT 5 TIMES.
-           PERFORM 0290-MOSTRA-SALDO THRU 0290-MOSTRA-SALDO-EXIT.
+           PERFORM 0050-PERGUNTA-TAMANHO-BLOCO.
+           IF WS-TAM-BLOCO-OK = 'N'
+               DISPLAY 'TAMANHO DE BLOCO INVALIDO. TENTATIVAS '
+                   'EXCEDIDAS'
+               PERFORM 0300-FECHA-ARQUIVO THRU 0300-FECHA-ARQUIVO-EXIT
+               STOP RUN
+           END-IF.
+           PERFORM 0260-PROCESSA-BLOCO THRU 0260-PROCESSA-BLOCO-EXIT
+               UNTIL EOF = 'Y'.
            PERFORM 0300-FECHA-ARQUIVO THRU 0300-FECHA-ARQUIVO-EXIT.
            STOP RUN.
 
+      *----------------------------------------------------------------*
+      * WS-TAM-BLOCO PRECISA SER MAIOR QUE ZERO: UM BLOCO ZERO FAZ O
+      * PERFORM VARYING DE 0260-PROCESSA-BLOCO NUNCA LER REGISTRO, E O
+      * LOOP PRINCIPAL GIRA PARA SEMPRE SEM NUNCA MARCAR EOF. FORA DA
+      * FAIXA, PEDE DE NOVO, COM ATE 3 TENTATIVAS
+      *----------------------------------------------------------------*
+       0050-PERGUNTA-TAMANHO-BLOCO.
+           DISPLAY 'TAMANHO DO BLOCO DE PROCESSAMENTO: '.
+           ACCEPT WS-TAM-BLOCO.
+           ADD 1 TO WS-TENTATIVAS-BLOCO.
+           IF WS-TAM-BLOCO < 1
+               IF WS-TENTATIVAS-BLOCO < 3
+                   DISPLAY 'TAMANHO DO BLOCO DEVE SER MAIOR QUE ZERO'
+                   PERFORM 0050-PERGUNTA-TAMANHO-BLOCO
+               ELSE
+                   MOVE 'N' TO WS-TAM-BLOCO-OK
+               END-IF
+           END-IF.
+       0050-PERGUNTA-TAMANHO-BLOCO-EXIT. EXIT.
+
        0100-ABRE-ARQUIVO.
            OPEN INPUT TRANSACOES.
+           OPEN OUTPUT TRANSACOES-REJEITADAS.
        0100-ABRE-ARQUIVO-EXIT. EXIT.
 
-      *LER 5 VEZES O ARQUIVO
+      *LE UM BLOCO DE WS-TAM-BLOCO REGISTROS (OU ATE O FIM DO ARQUIVO)
+      * E EXIBE O SALDO DO BLOCO AO FINAL
+       0260-PROCESSA-BLOCO.
+           MOVE ZEROS TO WS-LIDOS-BLOCO.
+           PERFORM 0200-LE-ARQUIVO THRU 0200-LE-ARQUIVO-EXIT
+               VARYING WS-IDX-BLOCO FROM 1 BY 1
+               UNTIL WS-IDX-BLOCO > WS-TAM-BLOCO OR EOF = 'Y'.
+           IF WS-LIDOS-BLOCO > ZEROS
+               PERFORM 0290-MOSTRA-SALDO THRU 0290-MOSTRA-SALDO-EXIT
+           END-IF.
+       0260-PROCESSA-BLOCO-EXIT. EXIT.
 
        0200-LE-ARQUIVO.
            IF WS-FS-TRANS = 00
                READ TRANSACOES INTO WS-REGISTRO
                AT END MOVE 'Y' TO EOF
                NOT AT END
+                  ADD 1 TO WS-LIDOS-BLOCO
                   UNSTRING REGISTRO
                   DELIMITED BY ','
                   INTO
@@ -65,19 +131,20 @@
                        WS-DATA
                        WS-VALOR
                        WS-TRANSTP
+                  PERFORM 0250-PROCESSA-TRANSACAO
                END-READ
            END-IF.
+       0200-LE-ARQUIVO-EXIT. EXIT.
 
+      * SOMENTE TRANSACOES COM TIPO CREDITO OU DEBITO ENTRAM NO
+      *  CALCULO DO SALDO; QUALQUER OUTRO TIPO E REJEITADO
+       0250-PROCESSA-TRANSACAO.
            DISPLAY 'WS-TRANSID: 'WS-TRANSID.
            DISPLAY 'WS-DATA: 'WS-DATA.
            DISPLAY 'WS-VALOR: 'WS-VALOR.
            DISPLAY 'WS-TRANSTP: 'WS-TRANSTP.
            DISPLAY '-----------------------'.
 
-           PERFORM 0250-PROCESSA-BLOCO.
-       0200-LE-ARQUIVO-EXIT. EXIT.
-
-       0250-PROCESSA-BLOCO.
            EVALUATE WS-TRANSTP
            WHEN = 'CREDITO'
             ADD WS-VALOR TO VALOR-CREDITO
@@ -85,21 +152,33 @@
             ADD WS-VALOR TO VALOR-DEBITO
            WHEN OTHER
             DISPLAY 'INVALIDO'
+            PERFORM 0255-GRAVA-REJEITADO
            END-EVALUATE.
 
            COMPUTE SALDO-BLOCO = VALOR-DEBITO - VALOR-CREDITO.
-       0250-PROCESSA-BLOCO-EXIT. EXIT.
+       0250-PROCESSA-TRANSACAO-EXIT. EXIT.
+
+       0255-GRAVA-REJEITADO.
+           MOVE REGISTRO TO WS-REJ-DETALHE.
+           MOVE 'TIPO INVALIDO' TO WS-REJ-MOTIVO.
+           MOVE WS-LINHA-REJEITADO TO REGISTRO-REJEITADO.
+           WRITE REGISTRO-REJEITADO.
+           ADD 1 TO WS-REJEITADOS.
+       0255-GRAVA-REJEITADO-EXIT. EXIT.
 
        0290-MOSTRA-SALDO.
            DISPLAY 'SALDO BLOCO: 'SALDO-BLOCO.
+           DISPLAY WS-REJEITADOS ' REGISTROS REJEITADOS NESTE BLOCO'.
            DISPLAY '======================='
            MOVE ZEROS TO VALOR-CREDITO.
            MOVE ZEROS TO VALOR-DEBITO.
            MOVE ZEROS TO SALDO-BLOCO.
+           MOVE ZEROS TO WS-REJEITADOS.
        0290-MOSTRA-SALDO-EXIT. EXIT.
 
        0300-FECHA-ARQUIVO.
            CLOSE TRANSACOES.
+           CLOSE TRANSACOES-REJEITADAS.
        0300-FECHA-ARQUIVO-EXIT. EXIT.
 
        END PROGRAM TRANSACOES.
