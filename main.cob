@@ -1,7 +1,13 @@
-      ****************************************************************** 
+      ******************************************************************
+      * 08/08/2026 TS 0301-LER-CLIENTE agora conta quantos REG-CLIENTE
+      *               foram lidos com sucesso; 0901-FINALIZAR exibe o
+      *               total e RETURN-CODE recebe 4 quando nenhum
+      *               registro foi encontrado, para um agendador de
+      *               jobs distinguir uma carga vazia de uma normal
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
-      ****************************************************************** 
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
@@ -20,6 +26,7 @@
       *     
        WORKING-STORAGE SECTION.
        77  WS-FS-CLIENTES       PIC XX      VALUE SPACES.
+       77  WS-CONTADOR-LIDOS    PIC 9(07)   VALUE ZEROS.
 
        01  WS-CLIENTE.
            03 WS-CODIGO         PIC 9(04).
@@ -60,8 +67,9 @@
            READ ARQ-CLIENTES.
            EVALUATE WS-FS-CLIENTES 
                WHEN "00"
-                   MOVE REG-CLIENTE TO WS-CLIENTE 
+                   MOVE REG-CLIENTE TO WS-CLIENTE
                    DISPLAY WS-CLIENTE
+                   ADD 1 TO WS-CONTADOR-LIDOS
                    INITIALIZE WS-CLIENTE
                WHEN "10"
                    CONTINUE
@@ -73,6 +81,10 @@
            END-EVALUATE.
            
    
-      ****************************************************************** 
+      ******************************************************************
        0901-FINALIZAR.
+           DISPLAY "TOTAL DE CLIENTES LIDOS: " WS-CONTADOR-LIDOS.
+           IF WS-CONTADOR-LIDOS = ZEROS
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            CLOSE ARQ-CLIENTES.
