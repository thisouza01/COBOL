@@ -9,11 +9,16 @@
       *
       * OBJETIVO:     GERAR ARQUIVO DE SAIDA QUE CONTEM APENAS AS DU-
       *               PLICATAS QUE NAO FORAM CANCELADAS (SITUACAO DA
-      *               DUPLICATA DEVE SER DIFERENTE DE "CNC")
+      *               DUPLICATA DEVE SER DIFERENTE DE "CNC") E CUJO
+      *               VENCIMENTO CAIA DENTRO DO PERIODO DE PROJECAO
+      *               INFORMADO PELO CHAMADOR
       *
       * VERSOES:      DATA    DESCRICAO
       *               ------  ---------------------------------------
       *               XXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      *               080826  SELECAO RESTRITA AO PERIODO INFORMADO;
+      *                       CONTADOR E VALOR DAS CANCELADAS; QUEBRA
+      *                       DE SUBTOTAIS POR CD-CATEGORIA
       *
       *----------------------------------------------------------------*
 
@@ -78,6 +83,34 @@
        01 WT-CONTADORES.
            03 WT-CT-LIDOS              PIC  9(006) VALUE ZEROS.
            03 WT-CT-GRAVADOS           PIC  9(006) VALUE ZEROS.
+           03 WT-CT-CANCELADAS         PIC  9(006) VALUE ZEROS.
+           03 WT-CT-FORA-PERIODO       PIC  9(006) VALUE ZEROS.
+
+       01 WT-VALORES.
+           03 WT-VL-GRAVADAS           PIC S9(013)V9(002) VALUE ZEROS.
+           03 WT-VL-CANCELADAS         PIC S9(013)V9(002) VALUE ZEROS.
+           03 WT-VL-FORA-PERIODO       PIC S9(013)V9(002) VALUE ZEROS.
+           03 WT-VL-TOTAL-LIDO         PIC S9(013)V9(002) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * PERIODO DE PROJECAO DO FLUXO DE CAIXA, INFORMADO PELO CHAMADOR
+      *----------------------------------------------------------------*
+       01 WT-PARAMETROS.
+           03 WT-DT-INICIO             PIC  9(008) VALUE ZEROS.
+           03 WT-DT-FIM                PIC  9(008) VALUE 99999999.
+
+      *----------------------------------------------------------------*
+      * QUEBRA DE SUBTOTAIS POR CD-CATEGORIA DAS DUPLICATAS GRAVADAS
+      *----------------------------------------------------------------*
+       01 WT-TAB-CATEGORIA.
+           03 WT-CT-CATEGORIA          PIC 9(003) VALUE ZEROS.
+           03 WT-CATEGORIA-ITEM OCCURS 50 TIMES
+                                INDEXED BY WT-IDX-CATEGORIA.
+               05 WT-TAB-CD-CATEGORIA  PIC X(003).
+               05 WT-TAB-QT-CATEGORIA  PIC 9(006) VALUE ZEROS.
+               05 WT-TAB-VL-CATEGORIA  PIC S9(013)V9(002) VALUE ZEROS.
+
+       01 WT-ACHOU-CATEGORIA           PIC X(001).
 
        01 WT-FILE-STATUS.
            03 WT-ST-CRA0205  PIC X(002) VALUE SPACES.
@@ -95,37 +128,86 @@
 
            STOP RUN.
       *----------------------------------------------------------------*
-      * ABERTURA DE ARQUIVOS E PRIMEIRA LEITURA DO ARQUIVO DE ENTRADA
+      * PERGUNTA O PERIODO DE PROJECAO, ABRE OS ARQUIVOS E LE O
+      * PRIMEIRO REGISTRO DO ARQUIVO DE ENTRADA
       *----------------------------------------------------------------*
        1-INICIO.
 
+           PERFORM 15-PERGUNTA-PERIODO.
+
            OPEN INPUT CRA0205 OUTPUT CRA0206.
 
            READ CRA0205.
+      *----------------------------------------------------------------*
+      * SOLICITA A DATA INICIAL E FINAL DO PERIODO DE PROJECAO DO
+      * FLUXO DE CAIXA (FORMATO AAAAMMDD)
+      *----------------------------------------------------------------*
+       15-PERGUNTA-PERIODO.
+
+           DISPLAY 'DATA INICIAL DO PERIODO (AAAAMMDD): '.
+           ACCEPT WT-DT-INICIO.
+
+           DISPLAY 'DATA FINAL DO PERIODO (AAAAMMDD): '.
+           ACCEPT WT-DT-FIM.
 
       *----------------------------------------------------------------*
-      * VERIFICA SE A DUPLICATA E� ATIVA. SE FOR, GRAVA O REGISTRO NO
-      * ARQUIVO DE SAIDA E LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA
+      * VERIFICA SE A DUPLICATA E ATIVA E SE O VENCIMENTO CAI DENTRO
+      * DO PERIODO INFORMADO. SE FOR, GRAVA O REGISTRO NO ARQUIVO DE
+      * SAIDA. EM SEGUIDA LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA
       *----------------------------------------------------------------*
        2-PROCESSO.
 
            ADD 1 TO WT-CT-LIDOS
+           ADD CRA0205-VL-FATURA TO WT-VL-TOTAL-LIDO
 
-           IF CRA0205-ST-DUPLICATA NOT = 'CNC'
-               PERFORM 21-GRAVA-SAIDA THRU 21-FIM
-           END-IF.
+           IF CRA0205-ST-DUPLICATA = 'CNC'
+               ADD 1 TO WT-CT-CANCELADAS
+               ADD CRA0205-VL-FATURA TO WT-VL-CANCELADAS
+           ELSE
+               IF CRA0205-DT-VENCIMENTO NOT < WT-DT-INICIO
+                  AND CRA0205-DT-VENCIMENTO NOT > WT-DT-FIM
+                   PERFORM 21-GRAVA-SAIDA THRU 21-FIM
+               ELSE
+                   ADD 1 TO WT-CT-FORA-PERIODO
+                   ADD CRA0205-VL-FATURA TO WT-VL-FORA-PERIODO
+               END-IF
+           END-IF
+
+           READ CRA0205.
 
       *----------------------------------------------------------------*
-      * FECHA ARQUIVOS E EXIBE CONTADORES
+      * FECHA ARQUIVOS E EXIBE CONTADORES, VALORES E A QUEBRA DE
+      * SUBTOTAIS POR CATEGORIA
       *----------------------------------------------------------------*
        3-TERMINO.
 
            CLOSE CRA0205 CRA0206
 
-           DISPLAY 'LIDOS= ' WT-CT-LIDOS ' GRAVADOS= ' WT-CT-GRAVADOS.
+           DISPLAY 'LIDOS=           ' WT-CT-LIDOS.
+           DISPLAY 'GRAVADOS=        ' WT-CT-GRAVADOS.
+           DISPLAY 'CANCELADAS=      ' WT-CT-CANCELADAS
+               ' VALOR= ' WT-VL-CANCELADAS.
+           DISPLAY 'FORA DO PERIODO= ' WT-CT-FORA-PERIODO
+               ' VALOR= ' WT-VL-FORA-PERIODO.
+           DISPLAY 'VALOR GRAVADO=   ' WT-VL-GRAVADAS.
+           DISPLAY 'VALOR TOTAL LIDO=' WT-VL-TOTAL-LIDO.
+
+           PERFORM 35-LISTA-CATEGORIAS
+               VARYING WT-IDX-CATEGORIA FROM 1 BY 1
+               UNTIL WT-IDX-CATEGORIA > WT-CT-CATEGORIA.
 
       *----------------------------------------------------------------*
-      * GRAVA REGISTRO NO ARQUIVO DE SAIDA
+      * EXIBE O SUBTOTAL DE UMA CATEGORIA DA TABELA
+      *----------------------------------------------------------------*
+       35-LISTA-CATEGORIAS.
+
+           DISPLAY 'CATEGORIA ' WT-TAB-CD-CATEGORIA (WT-IDX-CATEGORIA)
+               ' QTD= ' WT-TAB-QT-CATEGORIA (WT-IDX-CATEGORIA)
+               ' VALOR= ' WT-TAB-VL-CATEGORIA (WT-IDX-CATEGORIA).
+
+      *----------------------------------------------------------------*
+      * GRAVA REGISTRO NO ARQUIVO DE SAIDA E ACUMULA O SUBTOTAL DA
+      * CATEGORIA DA DUPLICATA
       *----------------------------------------------------------------*
        21-GRAVA-SAIDA.
 
@@ -138,6 +220,38 @@
            MOVE CRA0205-CD-CATEGORIA TO CRA0206-CD-CATEGORIA
            MOVE CRA0205-ST-DUPLICATA TO CRA0206-ST-DUPLICATA
            WRITE CRA0206-REGISTRO
-           ADD 1 TO WT-CT-GRAVADOS.
+           ADD 1 TO WT-CT-GRAVADOS
+           ADD CRA0205-VL-FATURA TO WT-VL-GRAVADAS
+
+           PERFORM 25-ACUMULA-CATEGORIA.
 
        21-FIM.
+
+      *----------------------------------------------------------------*
+      * PROCURA A CATEGORIA DA DUPLICATA NA TABELA DE SUBTOTAIS; SE
+      * NAO ESTIVER LA, ABRE UMA NOVA ENTRADA PARA ELA
+      *----------------------------------------------------------------*
+       25-ACUMULA-CATEGORIA.
+
+           MOVE 'N' TO WT-ACHOU-CATEGORIA
+
+           PERFORM VARYING WT-IDX-CATEGORIA FROM 1 BY 1
+                   UNTIL WT-IDX-CATEGORIA > WT-CT-CATEGORIA
+               IF WT-TAB-CD-CATEGORIA (WT-IDX-CATEGORIA)
+                       = CRA0205-CD-CATEGORIA
+                   ADD 1 TO WT-TAB-QT-CATEGORIA (WT-IDX-CATEGORIA)
+                   ADD CRA0205-VL-FATURA
+                       TO WT-TAB-VL-CATEGORIA (WT-IDX-CATEGORIA)
+                   MOVE 'S' TO WT-ACHOU-CATEGORIA
+               END-IF
+           END-PERFORM
+
+           IF WT-ACHOU-CATEGORIA = 'N'
+                   AND WT-CT-CATEGORIA < 50
+               ADD 1 TO WT-CT-CATEGORIA
+               MOVE CRA0205-CD-CATEGORIA
+                   TO WT-TAB-CD-CATEGORIA (WT-CT-CATEGORIA)
+               MOVE 1 TO WT-TAB-QT-CATEGORIA (WT-CT-CATEGORIA)
+               MOVE CRA0205-VL-FATURA
+                   TO WT-TAB-VL-CATEGORIA (WT-CT-CATEGORIA)
+           END-IF.
