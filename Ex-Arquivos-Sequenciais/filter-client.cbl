@@ -7,6 +7,11 @@
       *  conter campos como código do cliente, nome, e-mail, telefone e
       *  status. Gere um novo arquivo com apenas os clientes ativos.
       * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS Clientes nao ativos deixaram de ser descartados;
+      *               agora vao para CLIENTE-RLT-EXCL e o programa
+      *               exibe um resumo com a contagem por status e o
+      *               total processado/mantido/excluido
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILTER-CLIENT.
@@ -26,6 +31,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-RELATORIO.
 
+               SELECT CLIENTE-RLT-EXCL ASSIGN TO
+                "C:\COBOL-exercicios\arq-cliente-excluidos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCLUIDOS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,6 +46,9 @@
            FD CLIENTE-RLT.
            01 FD-RELATORIO         PIC X(50).
 
+           FD CLIENTE-RLT-EXCL.
+           01 FD-EXCLUIDOS         PIC X(50).
+
        WORKING-STORAGE SECTION.
 
            01 WS-CLIENTE           PIC X(38).
@@ -54,13 +67,31 @@
            01 AUX.
                05 WS-FS-CLIENT     PIC 9(02).
                05 WS-FS-RELATORIO  PIC 9(02).
+               05 WS-FS-EXCLUIDOS  PIC 9(02).
                05 WS-EOF           PIC A(01) VALUE 'N'.
 
+      * TABELA COM A CONTAGEM DE REGISTROS POR STATUS ENCONTRADO, NAO
+      *  SO OS ATIVOS, MONTADA CONFORME O ARQUIVO DE ENTRADA E LIDO
+           01 WS-TAB-STATUS.
+               05 WS-CNT-STATUS    PIC 9(03) VALUE ZEROS.
+               05 WS-STATUS-ITEM OCCURS 20 TIMES
+                                 INDEXED BY WS-IDX-STATUS.
+                   10 WS-TAB-STATUS-VAL PIC A(01).
+                   10 WS-TAB-STATUS-QTD PIC 9(05) VALUE ZEROS.
+
+           01 WS-ACHOU-STATUS      PIC X(01) VALUE 'N'.
+
+           01 WS-TOTAIS.
+               05 WS-CT-TOTAL      PIC 9(05) VALUE ZEROS.
+               05 WS-CT-MANTIDOS   PIC 9(05) VALUE ZEROS.
+               05 WS-CT-EXCLUIDOS  PIC 9(05) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT ARQ-CLIENTE.
            OPEN OUTPUT CLIENTE-RLT.
+           OPEN OUTPUT CLIENTE-RLT-EXCL.
 
            IF WS-FS-CLIENT = 00
 
@@ -83,21 +114,66 @@
                        DISPLAY WS-CLIENTE-OUT
                        DISPLAY '---------------'
 
-                       IF WS-FS-RELATORIO = '00'
-                           IF WS-STATUS-O = 'A'
+                       ADD 1 TO WS-CT-TOTAL
+                       PERFORM 0100-ACUMULA-STATUS
 
+                       IF WS-STATUS-O = 'A'
+                           IF WS-FS-RELATORIO = '00'
                                MOVE WS-CLIENTE-OUT TO FD-RELATORIO
                                WRITE FD-RELATORIO
+                               ADD 1 TO WS-CT-MANTIDOS
+                           END-IF
+                       ELSE
+                           IF WS-FS-EXCLUIDOS = '00'
+                               MOVE WS-CLIENTE-OUT TO FD-EXCLUIDOS
+                               WRITE FD-EXCLUIDOS
+                               ADD 1 TO WS-CT-EXCLUIDOS
                            END-IF
-
                        END-IF
 
                END-PERFORM
 
+               PERFORM 0200-MOSTRA-RESUMO
+
            END-IF
 
            CLOSE ARQ-CLIENTE.
            CLOSE CLIENTE-RLT.
+           CLOSE CLIENTE-RLT-EXCL.
 
             STOP RUN.
+
+      * LOCALIZA O STATUS NA TABELA EM MEMORIA E SOMA 1; SE AINDA NAO
+      *  FOI VISTO, ABRE UM NOVO SUBSCRITO
+       0100-ACUMULA-STATUS.
+           MOVE 'N' TO WS-ACHOU-STATUS.
+           PERFORM VARYING WS-IDX-STATUS FROM 1 BY 1
+                   UNTIL WS-IDX-STATUS > WS-CNT-STATUS
+               IF WS-TAB-STATUS-VAL (WS-IDX-STATUS) = WS-STATUS-O
+                   ADD 1 TO WS-TAB-STATUS-QTD (WS-IDX-STATUS)
+                   MOVE 'Y' TO WS-ACHOU-STATUS
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-STATUS = 'N'
+                   AND WS-CNT-STATUS < 20
+               ADD 1 TO WS-CNT-STATUS
+               SET WS-IDX-STATUS TO WS-CNT-STATUS
+               MOVE WS-STATUS-O TO WS-TAB-STATUS-VAL (WS-IDX-STATUS)
+               MOVE 1 TO WS-TAB-STATUS-QTD (WS-IDX-STATUS)
+           END-IF.
+
+      * RESUMO FINAL: TOTAL PROCESSADO, MANTIDO, EXCLUIDO E A
+      *  CONTAGEM POR STATUS DISTINTO ENCONTRADO NO ARQUIVO
+       0200-MOSTRA-RESUMO.
+           DISPLAY '==================================='.
+           DISPLAY 'TOTAL PROCESSADO: 'WS-CT-TOTAL.
+           DISPLAY 'TOTAL MANTIDO (ATIVOS): 'WS-CT-MANTIDOS.
+           DISPLAY 'TOTAL EXCLUIDO (NAO ATIVOS): 'WS-CT-EXCLUIDOS.
+           DISPLAY '-----------------------------------'.
+           PERFORM VARYING WS-IDX-STATUS FROM 1 BY 1
+                   UNTIL WS-IDX-STATUS > WS-CNT-STATUS
+               DISPLAY 'STATUS ['WS-TAB-STATUS-VAL (WS-IDX-STATUS)
+                   '] : 'WS-TAB-STATUS-QTD (WS-IDX-STATUS)
+           END-PERFORM.
+
        END PROGRAM FILTER-CLIENT.
