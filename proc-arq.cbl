@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS As tres faixas etarias fixas (JOVEM/ADULTO/
+      *               IDOSO) foram substituidas por uma tabela de
+      *               faixas (limite inferior, limite superior,
+      *               categoria), com uma quarta faixa JOVEM ADULTO
+      *               (19-25) separada de ADULTO; ajustar as faixas
+      *               passa a ser uma mudanca de dados, nao de codigo
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. proc-arq.
@@ -29,7 +36,7 @@
            01 ARQ-REC-O.
                05 FD-NOME-O     PIC A(15).
                05 FD-IDADE-O    PIC 9(02).
-               05 FD-CAT-O      PIC A(10).
+               05 FD-CAT-O      PIC A(14).
 
        WORKING-STORAGE SECTION.
            01 WS-REC-IN.
@@ -39,12 +46,28 @@
            01 WS-REC-O.
                05 WS-NOME-O       PIC A(15).
                05 WS-IDADE-O      PIC 9(02).
-               05 WS-CAT-O        PIC X(10).
+               05 WS-CAT-O        PIC X(14).
 
            01 AUX.
                05 WS-FS-ARQUIVO PIC 9(02).
                05 WS-LAST-REC   PIC X(01) VALUE 'N'.
 
+      * TABELA DE FAIXAS ETARIAS (LIMITE INFERIOR, LIMITE SUPERIOR,
+      *  CATEGORIA); AJUSTAR OS CORTES OU ACRESCENTAR UMA FAIXA E UMA
+      *  MUDANCA NESTA TABELA, NAO NO PROCEDURE DIVISION
+           01 WS-TAB-FAIXAS-DADOS.
+               05 FILLER PIC X(20) VALUE '000018JOVEM         '.
+               05 FILLER PIC X(20) VALUE '019025JOVEM ADULTO  '.
+               05 FILLER PIC X(20) VALUE '026059ADULTO        '.
+               05 FILLER PIC X(20) VALUE '060099IDOSO         '.
+
+           01 WS-TAB-FAIXAS REDEFINES WS-TAB-FAIXAS-DADOS.
+               05 WS-FAIXA OCCURS 4 TIMES
+                           INDEXED BY WS-IDX-FAIXA.
+                   10 WS-FAIXA-MIN    PIC 9(03).
+                   10 WS-FAIXA-MAX    PIC 9(03).
+                   10 WS-FAIXA-CAT    PIC X(14).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -57,20 +80,11 @@
                NOT AT END
                    MOVE WS-NOME TO WS-NOME-O
                    MOVE WS-IDADE TO WS-IDADE-O
-                   EVALUATE TRUE
-                   WHEN WS-IDADE <= 18
-                       MOVE 'JOVEM' TO WS-CAT-O
-                   WHEN WS-IDADE > 18 AND  WS-IDADE < 60
-                       MOVE 'ADULTO' TO WS-CAT-O
-                   WHEN WS-IDADE >= 60
-                       MOVE 'IDOSO' TO WS-CAT-O
-                   WHEN OTHER
-                       DISPLAY 'ERRO'
-                   END-EVALUATE
+                   PERFORM CLASSIFICA-IDADE
 
                    MOVE WS-NOME-O TO ARQ-REC-O
                    MOVE WS-IDADE-O TO ARQ-REC-O(16:2)
-                   MOVE WS-CAT-O TO ARQ-REC-O(18:10)
+                   MOVE WS-CAT-O TO ARQ-REC-O(18:14)
 
                    WRITE ARQ-REC-O
                    END-WRITE
@@ -83,4 +97,20 @@
            CLOSE ARQUIVO
            CLOSE ARQUIVO-O
             STOP RUN.
+
+      * PROCURA A FAIXA ETARIA CORRESPONDENTE A WS-IDADE NA TABELA;
+      *  SE NENHUMA FAIXA COBRIR O VALOR, SINALIZA O ERRO
+       CLASSIFICA-IDADE.
+           MOVE SPACES TO WS-CAT-O
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WS-IDX-FAIXA > 4
+               IF WS-IDADE >= WS-FAIXA-MIN (WS-IDX-FAIXA)
+                       AND WS-IDADE <= WS-FAIXA-MAX (WS-IDX-FAIXA)
+                   MOVE WS-FAIXA-CAT (WS-IDX-FAIXA) TO WS-CAT-O
+               END-IF
+           END-PERFORM.
+           IF WS-CAT-O = SPACES
+               DISPLAY 'ERRO'
+           END-IF.
+
        END PROGRAM proc-arq.
