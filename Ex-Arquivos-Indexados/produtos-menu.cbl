@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: Thiago Souza
+      * Date: 08/03/2026
+      * Purpose: Menu interativo que reune as operacoes disponiveis
+      *  sobre o arquivo indexado produtos.dat (busca, inclusao via
+      *  carga, alteracao e exclusao), chamando cada programa ja
+      *  existente em vez de duplicar a logica de cada um
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUTOS-MENU.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-OPCAO             PIC 9(01) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       0000-MAIN.
+           PERFORM UNTIL WS-OPCAO EQUAL 9
+               PERFORM 0100-EXIBE-MENU
+               PERFORM 0200-PROCESSA-OPCAO
+           END-PERFORM.
+           STOP RUN.
+
+       0100-EXIBE-MENU.
+           DISPLAY "=== MENU DE PRODUTOS ===".
+           DISPLAY "1 - CARGA NOTURNA DE PRODUTOS".
+           DISPLAY "2 - ALTERAR PRODUTO".
+           DISPLAY "3 - EXCLUIR PRODUTO".
+           DISPLAY "4 - BUSCAR PRODUTOS POR FAIXA DE ID".
+           DISPLAY "9 - SAIR".
+           DISPLAY "OPCAO: ".
+           ACCEPT WS-OPCAO.
+
+       0200-PROCESSA-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "CARGA-PRODUTOS"
+               WHEN 2
+                   CALL "ATUALIZAR-ARQ-IDX"
+               WHEN 3
+                   CALL "EXCLUIR-REG-IDX"
+               WHEN 4
+                   CALL "BUSCA-REGISTRO"
+               WHEN 9
+                   DISPLAY "SAINDO..."
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       END PROGRAM PRODUTOS-MENU.
