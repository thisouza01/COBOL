@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consolidar, em um unico relatorio, o resultado dos
+      *  jobs de fim de dia (FUNCIONARIO, CONCILIACAO-BANCARIA e
+      *  INVENTARIO) lendo os arquivos de saida que cada um ja
+      *  produz, em vez de ter que abrir o log de cada job
+      *  separadamente toda manha. VENDAS-REGIAO, ESTOQUE e
+      *  CONCILIA-TRANS ainda so exibem o resultado no console - o
+      *  dashboard registra esse fato em vez de tentar reconstruir
+      *  os totais deles a partir de nada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHBOARD-FIM-DIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FUNCIONARIO-RLT ASSIGN TO
+                "C:\exe-cobol\funcionario-relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FUNC.
+
+               SELECT RELATORIO-DIVERGENCIAS ASSIGN TO
+                "C:\exe-cobol\relatorio-divergencias.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONCIL.
+
+               SELECT ORDEM-COMPRA ASSIGN TO
+                "C:\exe-cobol\ordem-compra.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ORDEM.
+
+               SELECT DASHBOARD-RLT ASSIGN TO
+                "C:\exe-cobol\dashboard-fim-dia.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DASH.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD FUNCIONARIO-RLT.
+           01 REG-FUNC-RLT               PIC X(80).
+
+           FD RELATORIO-DIVERGENCIAS.
+           01 REG-CONCIL-RLT             PIC X(80).
+
+           FD ORDEM-COMPRA.
+           01 REG-ORDEM-RLT              PIC X(60).
+
+           FD DASHBOARD-RLT.
+           01 REG-DASHBOARD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-STATUS.
+               05 WS-FS-FUNC           PIC 9(02).
+               05 WS-FS-CONCIL         PIC 9(02).
+               05 WS-FS-ORDEM          PIC 9(02).
+               05 WS-FS-DASH           PIC 9(02).
+
+           01 AUX.
+               05 EOF-FUNC             PIC X(01) VALUE 'N'.
+               05 EOF-CONCIL           PIC X(01) VALUE 'N'.
+               05 EOF-ORDEM            PIC X(01) VALUE 'N'.
+               05 WS-VIU-CABECALHO     PIC X(01) VALUE 'N'.
+               05 WS-ACHOU-TOTAL-FUNC  PIC X(01) VALUE 'N'.
+
+           01 WS-CONTADORES.
+               05 WS-CNT-DIVERGENTES   PIC 9(05) VALUE ZEROS.
+               05 WS-CNT-DIVERG-ED     PIC ZZZZ9.
+               05 WS-CNT-ORDEM         PIC 9(05) VALUE ZEROS.
+               05 WS-CNT-ORDEM-ED      PIC ZZZZ9.
+
+           01 WS-LINHA-TOTAL-FUNC      PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0100-ABRE-ARQUIVOS.
+
+           MOVE 'RELATORIO CONSOLIDADO DE FIM DE DIA' TO REG-DASHBOARD.
+           PERFORM 0900-GRAVA-LINHA.
+
+           PERFORM 0200-PROCESSA-FUNCIONARIO.
+           PERFORM 0300-PROCESSA-CONCILIACAO.
+           PERFORM 0400-PROCESSA-INVENTARIO.
+           PERFORM 0500-REGISTRA-JOBS-SEM-ARQUIVO.
+
+           PERFORM 1000-FECHA-ARQUIVOS.
+           STOP RUN.
+
+       0100-ABRE-ARQUIVOS.
+           OPEN INPUT FUNCIONARIO-RLT.
+           OPEN INPUT RELATORIO-DIVERGENCIAS.
+           OPEN INPUT ORDEM-COMPRA.
+           OPEN OUTPUT DASHBOARD-RLT.
+
+      * LE O RELATORIO DA FOLHA DE PAGAMENTO E REPASSA A LINHA DO
+      *  TOTAL GERAL PARA O DASHBOARD
+       0200-PROCESSA-FUNCIONARIO.
+           IF WS-FS-FUNC = 00
+               PERFORM UNTIL EOF-FUNC = 'Y'
+                   READ FUNCIONARIO-RLT
+                       AT END
+                           MOVE 'Y' TO EOF-FUNC
+                       NOT AT END
+                           IF REG-FUNC-RLT (1:13) = 'TOTAL GERAL: '
+                               MOVE REG-FUNC-RLT TO WS-LINHA-TOTAL-FUNC
+                               MOVE 'S' TO WS-ACHOU-TOTAL-FUNC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'FOLHA DE PAGAMENTO (FUNCIONARIO):' TO
+                   REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+               IF WS-ACHOU-TOTAL-FUNC = 'S'
+                   MOVE WS-LINHA-TOTAL-FUNC TO REG-DASHBOARD
+               ELSE
+                   MOVE '  RELATORIO SEM LINHA DE TOTAL GERAL' TO
+                       REG-DASHBOARD
+               END-IF
+               PERFORM 0900-GRAVA-LINHA
+           ELSE
+               MOVE 'FOLHA DE PAGAMENTO (FUNCIONARIO):' TO
+                   REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+               MOVE '  RELATORIO NAO ENCONTRADO, EXECUTE O JOB' TO
+                   REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+           END-IF.
+
+      * LE O RELATORIO DE DIVERGENCIAS E CONTA QUANTAS TRANSACOES
+      *  FICARAM DIVERGENTES (UMA LINHA POR TRANSACAO, APOS O
+      *  CABECALHO)
+       0300-PROCESSA-CONCILIACAO.
+           IF WS-FS-CONCIL = 00
+               PERFORM UNTIL EOF-CONCIL = 'Y'
+                   READ RELATORIO-DIVERGENCIAS
+                       AT END
+                           MOVE 'Y' TO EOF-CONCIL
+                       NOT AT END
+                           IF WS-VIU-CABECALHO = 'N'
+                               MOVE 'S' TO WS-VIU-CABECALHO
+                           ELSE
+                               ADD 1 TO WS-CNT-DIVERGENTES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE WS-CNT-DIVERGENTES TO WS-CNT-DIVERG-ED
+               STRING 'CONCILIACAO BANCARIA: ' DELIMITED SIZE
+                   WS-CNT-DIVERG-ED DELIMITED SIZE
+                   ' TRANSACOES DIVERGENTES' DELIMITED SIZE
+                   INTO REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+           ELSE
+               MOVE 'CONCILIACAO BANCARIA:' TO REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+               MOVE '  RELATORIO NAO ENCONTRADO, EXECUTE O JOB' TO
+                   REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+           END-IF.
+
+      * LE A SUGESTAO DE COMPRA E CONTA QUANTOS PRODUTOS PRECISAM
+      *  SER REPOSTOS (UMA LINHA POR PRODUTO)
+       0400-PROCESSA-INVENTARIO.
+           IF WS-FS-ORDEM = 00
+               PERFORM UNTIL EOF-ORDEM = 'Y'
+                   READ ORDEM-COMPRA
+                       AT END
+                           MOVE 'Y' TO EOF-ORDEM
+                       NOT AT END
+                           ADD 1 TO WS-CNT-ORDEM
+                   END-READ
+               END-PERFORM
+               MOVE WS-CNT-ORDEM TO WS-CNT-ORDEM-ED
+               STRING 'INVENTARIO: ' DELIMITED SIZE
+                   WS-CNT-ORDEM-ED DELIMITED SIZE
+                   ' PRODUTOS COM SUGESTAO DE COMPRA' DELIMITED SIZE
+                   INTO REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+           ELSE
+               MOVE 'INVENTARIO:' TO REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+               MOVE '  RELATORIO NAO ENCONTRADO, EXECUTE O JOB' TO
+                   REG-DASHBOARD
+               PERFORM 0900-GRAVA-LINHA
+           END-IF.
+
+      * VENDAS-REGIAO, ESTOQUE E CONCILIA-TRANS AINDA SO EXIBEM O
+      *  RESULTADO NO CONSOLE, SEM GRAVAR UM ARQUIVO DE SAIDA - O
+      *  DASHBOARD SO REGISTRA A LACUNA EM VEZ DE ADIVINHAR TOTAIS
+       0500-REGISTRA-JOBS-SEM-ARQUIVO.
+           MOVE 'VENDAS-REGIAO, ESTOQUE E CONCILIA-TRANS:' TO
+               REG-DASHBOARD
+           PERFORM 0900-GRAVA-LINHA.
+           MOVE '  SO EXIBEM NO CONSOLE, SEM RELATORIO EM ARQUIVO' TO
+               REG-DASHBOARD
+           PERFORM 0900-GRAVA-LINHA.
+
+       0900-GRAVA-LINHA.
+           DISPLAY REG-DASHBOARD.
+           WRITE REG-DASHBOARD.
+
+       1000-FECHA-ARQUIVOS.
+           IF WS-FS-FUNC = 00
+               CLOSE FUNCIONARIO-RLT
+           END-IF.
+           IF WS-FS-CONCIL = 00
+               CLOSE RELATORIO-DIVERGENCIAS
+           END-IF.
+           IF WS-FS-ORDEM = 00
+               CLOSE ORDEM-COMPRA
+           END-IF.
+           CLOSE DASHBOARD-RLT.
