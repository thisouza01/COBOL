@@ -9,6 +9,12 @@
       * valor total necessário para repor os produtos abaixo do nível
       * mínimo.
       * Tectonics: cobc
+      ******************************************************************
+      * 08/03/2026 TS Acrescentado o valor unitario ao registro para
+      *               calcular o valor total em risco (o necessario
+      *               para repor os produtos abaixo do minimo) e o
+      *               valor total em estoque, como o proposito do
+      *               programa ja previa
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ESTOQUE.
@@ -18,14 +24,14 @@
            FILE-CONTROL.
                SELECT ESTOQUE ASSIGN TO
                 "C:\exe-cobol\estoque.csv"
-               ORGANISATION IS LINE SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-ESTOQUE.
 
        DATA DIVISION.
        FILE SECTION.
 
            FD ESTOQUE.
-           01 REGISTRO             PIC X(24).
+           01 REGISTRO             PIC X(32).
 
        WORKING-STORAGE SECTION.
 
@@ -34,6 +40,7 @@
                05 WS-NOME-PROD     PIC A(11).
                05 WS-QNT-PROD      PIC 9(03).
                05 WS-QNT-MIN       PIC 9(03).
+               05 WS-VALOR-UNIT    PIC 9(05)V99.
 
            01 WS-STATUS.
                05 WS-FS-ESTOQUE    PIC 9(02).
@@ -41,11 +48,17 @@
            01 AUX.
                05 EOF              PIC X(01) VALUE 'N'.
                05 WS-QNT-FALTA     PIC 9(03) VALUE ZEROS.
+               05 WS-VALOR-RISCO   PIC 9(07)V99 VALUE ZEROS.
+
+           01 WS-TOTAIS.
+               05 WS-TOTAL-ESTOQUE PIC 9(09)V99 VALUE ZEROS.
+               05 WS-TOTAL-RISCO   PIC 9(09)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 0100-ABRE-ARQUIVO THRU 0100-ABRE-ARQUIVO-EXIT.
            PERFORM 0200-LE-ARQUIVO UNTIL EOF = 'Y'
+           PERFORM 0500-MOSTRA-TOTAIS.
            PERFORM 0400-FECHA-ARQUIVO THRU 0400-FECHA-ARQUIVO-EXIT.
             STOP RUN.
 
@@ -73,12 +86,20 @@
                    WS-NOME-PROD
                    WS-QNT-PROD
                    WS-QNT-MIN
+                   WS-VALOR-UNIT
                END-UNSTRING.
        0210-UNSTRING-REGISTRO-EXIT. EXIT.
 
+      * ALEM DA QUANTIDADE EM FALTA, ACUMULA O VALOR TOTAL EM ESTOQUE
+      *  E O VALOR EM RISCO (O CUSTO PARA REPOR OS PRODUTOS ABAIXO DO
+      *  MINIMO), LINHA A LINHA
        0220-CALCULA-QNT-FALTA.
+           COMPUTE WS-TOTAL-ESTOQUE = WS-TOTAL-ESTOQUE +
+               (WS-QNT-PROD * WS-VALOR-UNIT).
            IF WS-QNT-PROD < WS-QNT-MIN
                COMPUTE WS-QNT-FALTA = WS-QNT-MIN - WS-QNT-PROD
+               COMPUTE WS-VALOR-RISCO = WS-QNT-FALTA * WS-VALOR-UNIT
+               ADD WS-VALOR-RISCO TO WS-TOTAL-RISCO
            END-IF.
        0220-CALCULA-QNT-FALTA-EXIT. EXIT.
 
@@ -88,13 +109,21 @@
            DISPLAY 'QNT-PROD: 'WS-QNT-PROD.
            DISPLAY 'QNT-MIN: 'WS-QNT-MIN.
            DISPLAY 'QNT NECESSARIA PARA REPOR ESTOQUE: 'WS-QNT-FALTA.
+           DISPLAY 'VALOR EM RISCO: 'WS-VALOR-RISCO.
            DISPLAY '-=-=-=-=-=-=-=-=-=-='.
        0300-MOSTRA-REGISTRO-EXIT. EXIT.
 
        0310-INICIALIZA-VAR.
            MOVE ZEROS TO WS-QNT-FALTA.
+           MOVE ZEROS TO WS-VALOR-RISCO.
        0310-INICIALIZA-VAR-EXIT. EXIT.
 
+       0500-MOSTRA-TOTAIS.
+           DISPLAY '==================================='.
+           DISPLAY 'VALOR TOTAL EM ESTOQUE: 'WS-TOTAL-ESTOQUE.
+           DISPLAY 'VALOR TOTAL EM RISCO: 'WS-TOTAL-RISCO.
+       0500-MOSTRA-TOTAIS-EXIT. EXIT.
+
        0400-FECHA-ARQUIVO.
            CLOSE ESTOQUE.
        0400-FECHA-ARQUIVO-EXIT. EXIT.
