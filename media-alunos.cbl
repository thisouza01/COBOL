@@ -1,129 +1,197 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose: Crie um programa que leia um arquivo de registros de
-      *  alunos. Cada registro contém o nome do aluno e suas três notas.
-      *  O programa deve calcular a média de cada aluno e gravar um
-      *  novo arquivo que contenha o nome do aluno, suas notas, a média
-      *  e o status ("Aprovado" ou "Reprovado" com base na média).
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MEDIA-ALUNOS.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-           FILE-CONTROL.
-
-               SELECT NOTAS-ALUNO ASSIGN TO
-                "C:\exe-cobol\aluno-nota.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FS-NOTAS.
-
-               SELECT MEDIA-OUTPUT ASSIGN TO
-                "C:\exe-cobol\aluno-media-out.txt"
-               ORGANISATION IS SEQUENTIAL
-               FILE STATUS IS WS-FS-OUT.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-           FD NOTAS-ALUNO.
-           01 ARQUIVO-I                PIC X(30).
-
-           FD MEDIA-OUTPUT.
-           01 ARQUIVO-O.
-               05 NOME-O               PIC A(15).
-               05 FILLER               PIC X(01) VALUE SPACE.
-               05 NOTA1-O              PIC 9(02).
-               05 FILLER               PIC X(01) VALUE SPACE.
-               05 NOTA2-O              PIC 9(02).
-               05 FILLER               PIC X(01) VALUE SPACE.
-               05 NOTA3-O              PIC 9(02).
-               05 FILLER               PIC X(01) VALUE SPACE.
-               05 MEDIA-O              PIC ZZ,99.
-               05 FILLER               PIC X(01) VALUE SPACE.
-               05 STATUS-O             PIC A(09).
-
-       WORKING-STORAGE SECTION.
-
-           01 WS-NOTAS.
-               05 WS-NOME              PIC A(15).
-               05 WS-NOTA1             PIC 9(02).
-               05 WS-NOTA2             PIC 9(02).
-               05 WS-NOTA3             PIC 9(02).
-               05 WS-MEDIA             PIC 9(02)V99.
-               05 WS-MEDIA-EDIT        PIC ZZ,99.
-               05 WS-STATUS            PIC A(09).
-
-           01 TEMP.
-               05 WS-NOME-TEMP         PIC X(15).
-               05 WS-NOTA1-TEMP        PIC X(02).
-               05 WS-NOTA2-TEMP        PIC X(02).
-               05 WS-NOTA3-TEMP        PIC X(02).
-
-           01 STAT.
-               05 WS-FS-NOTAS          PIC X(02).
-               05 WS-FS-OUT            PIC X(02).
-
-           01 AUX.
-               05 WS-EOF               PIC X(01) VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           OPEN INPUT NOTAS-ALUNO.
-           OPEN OUTPUT MEDIA-OUTPUT.
-
-           IF WS-FS-NOTAS = '00' AND WS-FS-OUT = '00'
-
-               PERFORM UNTIL WS-EOF = 'Y'
-
-                   READ NOTAS-ALUNO INTO WS-NOTAS
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       UNSTRING ARQUIVO-I
-                       DELIMITED BY SPACES
-                       INTO
-                           WS-NOME,
-                           WS-NOTA1,
-                           WS-NOTA2,
-                           WS-NOTA3
-                       END-UNSTRING
-
-                       COMPUTE
-                        WS-MEDIA = (WS-NOTA1 + WS-NOTA2 + WS-NOTA3) / 3
-                       MOVE WS-MEDIA TO WS-MEDIA-EDIT
-
-                       IF WS-MEDIA >= 70
-                            MOVE "Aprovado" TO WS-STATUS
-                       ELSE
-                           MOVE "Reprovado" TO WS-STATUS
-                       END-IF
-
-                       MOVE WS-NOME TO NOME-O
-                       MOVE WS-NOTA1 TO NOTA1-O
-                       MOVE WS-NOTA2 TO NOTA2-O
-                       MOVE WS-NOTA3 TO NOTA3-O
-                       MOVE WS-MEDIA-EDIT TO MEDIA-O
-                       MOVE WS-STATUS TO STATUS-O
-
-                       WRITE ARQUIVO-O
-                       AFTER ADVANCING 1 LINE
-
-               END-PERFORM
-
-           END-IF.
-
-           CLOSE NOTAS-ALUNO.
-           CLOSE MEDIA-OUTPUT.
-
-            STOP RUN.
-       END PROGRAM MEDIA-ALUNOS.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Crie um programa que leia um arquivo de registros de
+      *  alunos. Cada registro contém o nome do aluno e suas notas,
+      *  seguidas da quantidade de notas daquele aluno (algumas
+      *  disciplinas tem 3 notas, outras 4, com uma nota de projeto).
+      *  O programa deve calcular a média de cada aluno e gravar um
+      *  novo arquivo que contenha o nome do aluno, suas notas, a média
+      *  e o status ("Aprovado", "Exame" ou "Reprovado" com base na
+      *  média). Alunos na faixa de Exame sao gravados tambem em um
+      *  arquivo separado, para quem ainda precisa fazer a prova.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEDIA-ALUNOS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+           FILE-CONTROL.
+
+               SELECT NOTAS-ALUNO ASSIGN TO
+                "C:\exe-cobol\aluno-nota.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-NOTAS.
+
+               SELECT MEDIA-OUTPUT ASSIGN TO
+                "C:\exe-cobol\aluno-media-out.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OUT.
+
+               SELECT EXAME-OUTPUT ASSIGN TO
+                "C:\exe-cobol\aluno-exame-out.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD NOTAS-ALUNO.
+           01 ARQUIVO-I                PIC X(40).
+
+           FD MEDIA-OUTPUT.
+           01 ARQUIVO-O.
+               05 NOME-O               PIC A(15).
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 QTD-NOTAS-O          PIC 9(02).
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 NOTA-O OCCURS 1 TO 6 TIMES
+                          DEPENDING ON QTD-NOTAS-O
+                          PIC Z9.
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 MEDIA-O              PIC ZZ,99.
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 STATUS-O             PIC A(09).
+
+           FD EXAME-OUTPUT.
+           01 ARQUIVO-EXAME.
+               05 NOME-EXAME           PIC A(15).
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 MEDIA-EXAME          PIC ZZ,99.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-NOTAS.
+               05 WS-NOME              PIC A(15).
+               05 WS-QTD-NOTAS         PIC 9(02).
+               05 WS-NOTA OCCURS 1 TO 6 TIMES
+                          DEPENDING ON WS-QTD-NOTAS
+                          PIC 9(02).
+
+      * TOKENS BRUTOS DO UNSTRING: O NOME E ATE 7 CAMPOS NUMERICOS
+      *  (NOTAS + A QUANTIDADE DE NOTAS NO FINAL DO REGISTRO)
+           01 WS-TOKENS-NUM.
+               05 WS-TOKEN-NUM OCCURS 7 TIMES PIC 9(02).
+           01 WS-NUM-TOKENS            PIC 9(02) VALUE ZEROS.
+           01 WS-CNT-TOKENS-NUM        PIC 9(02) VALUE ZEROS.
+           01 WS-IDX                   PIC 9(02) VALUE ZEROS.
+
+           01 WS-SOMA-NOTAS            PIC 9(04) VALUE ZEROS.
+           01 WS-MEDIA                 PIC 9(02)V99.
+           01 WS-MEDIA-EDIT            PIC ZZ,99.
+           01 WS-STATUS                PIC A(09).
+
+           01 STAT.
+               05 WS-FS-NOTAS          PIC X(02).
+               05 WS-FS-OUT            PIC X(02).
+               05 WS-FS-EXAME          PIC X(02).
+
+           01 AUX.
+               05 WS-EOF               PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT NOTAS-ALUNO.
+           OPEN OUTPUT MEDIA-OUTPUT.
+           OPEN OUTPUT EXAME-OUTPUT.
+
+           IF WS-FS-NOTAS = '00' AND WS-FS-OUT = '00'
+
+               PERFORM UNTIL WS-EOF = 'Y'
+
+                   READ NOTAS-ALUNO INTO WS-NOTAS
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 0200-UNSTRING-REGISTRO
+                       PERFORM 0300-CALCULA-MEDIA
+                       PERFORM 0400-DEFINE-STATUS
+                       PERFORM 0500-GRAVA-REGISTRO
+               END-PERFORM
+
+           END-IF.
+
+           CLOSE NOTAS-ALUNO.
+           CLOSE MEDIA-OUTPUT.
+           CLOSE EXAME-OUTPUT.
+
+            STOP RUN.
+
+      * O REGISTRO TRAZ O NOME, AS NOTAS E, POR ULTIMO, A QUANTIDADE
+      *  DE NOTAS DAQUELE ALUNO (3, 4 OU MAIS), TUDO SEPARADO POR
+      *  ESPACOS. O UNSTRING CONTA QUANTOS CAMPOS FORAM PREENCHIDOS
+      *  (TALLYING IN) PARA SABER ONDE ESTA A QUANTIDADE DE NOTAS.
+       0200-UNSTRING-REGISTRO.
+           MOVE ZEROS TO WS-NUM-TOKENS
+           UNSTRING ARQUIVO-I
+           DELIMITED BY SPACES
+           INTO
+               WS-NOME
+               WS-TOKEN-NUM (1)
+               WS-TOKEN-NUM (2)
+               WS-TOKEN-NUM (3)
+               WS-TOKEN-NUM (4)
+               WS-TOKEN-NUM (5)
+               WS-TOKEN-NUM (6)
+               WS-TOKEN-NUM (7)
+           TALLYING IN WS-NUM-TOKENS
+           END-UNSTRING
+
+           COMPUTE WS-CNT-TOKENS-NUM = WS-NUM-TOKENS - 1
+           MOVE WS-TOKEN-NUM (WS-CNT-TOKENS-NUM) TO WS-QTD-NOTAS
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-NOTAS
+               MOVE WS-TOKEN-NUM (WS-IDX) TO WS-NOTA (WS-IDX)
+           END-PERFORM.
+
+       0300-CALCULA-MEDIA.
+           MOVE ZEROS TO WS-SOMA-NOTAS
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-NOTAS
+               ADD WS-NOTA (WS-IDX) TO WS-SOMA-NOTAS
+           END-PERFORM
+           COMPUTE WS-MEDIA = WS-SOMA-NOTAS / WS-QTD-NOTAS
+           MOVE WS-MEDIA TO WS-MEDIA-EDIT.
+
+      * FAIXA DE 50 A 69 VAI PARA EXAME (PROVA DE RECUPERACAO) EM VEZ
+      *  DE REPROVAR DIRETO, CONFORME A POLITICA ACADEMICA ATUAL
+       0400-DEFINE-STATUS.
+           IF WS-MEDIA >= 70
+               MOVE "Aprovado" TO WS-STATUS
+           ELSE
+               IF WS-MEDIA >= 50
+                   MOVE "Exame" TO WS-STATUS
+               ELSE
+                   MOVE "Reprovado" TO WS-STATUS
+               END-IF
+           END-IF.
+
+       0500-GRAVA-REGISTRO.
+           MOVE WS-QTD-NOTAS TO QTD-NOTAS-O
+           MOVE WS-NOME TO NOME-O
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-NOTAS
+               MOVE WS-NOTA (WS-IDX) TO NOTA-O (WS-IDX)
+           END-PERFORM
+           MOVE WS-MEDIA-EDIT TO MEDIA-O
+           MOVE WS-STATUS TO STATUS-O
+
+           WRITE ARQUIVO-O
+           AFTER ADVANCING 1 LINE
+
+           IF WS-STATUS = "Exame"
+               MOVE WS-NOME TO NOME-EXAME
+               MOVE WS-MEDIA-EDIT TO MEDIA-EXAME
+               WRITE ARQUIVO-EXAME
+               AFTER ADVANCING 1 LINE
+           END-IF.
+
+       END PROGRAM MEDIA-ALUNOS.
