@@ -8,6 +8,17 @@
       *  alterado. Inclua no arquivo o código do produto, o preço
       *  antigo, o novo preço e a variação percentual.
       * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS VAR-PERCENTUAL passou a ser um campo com sinal,
+      *               exibindo +/- em vez de truncar as quedas de
+      *               preco num campo sem sinal; WS-CODIGO-O passou a
+      *               trazer o codigo real do produto, em vez de um
+      *               contador sequencial sem relacao com o arquivo
+      * 08/08/2026 TS PRECO-NOVO passou a ser carregado em memoria e
+      *               casado com PRECO-ANTIGO pelo codigo do produto,
+      *               em vez de comparar os dois arquivos por posicao;
+      *               produtos so num dos arquivos saem no relatorio
+      *               como DESCONTINUADO ou NOVO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISTA-PRODUTO.
@@ -42,7 +53,7 @@
            01 REG-NOVO                     PIC X(17).
 
            FD RLT-PRECO.
-           01 RELATORIO                    PIC X(30).
+           01 RELATORIO                    PIC X(45).
 
        WORKING-STORAGE SECTION.
 
@@ -55,13 +66,15 @@
                05 WS-PRECO-N               PIC 9(02)V99.
 
            01 WS-RLT-PRECO.
-               05 WS-CODIGO-O              PIC 9(04).
+               05 WS-CODIGO-O              PIC X(09).
+               05 FILLER                   PIC X(01) VALUE SPACES.
+               05 WS-PRECO-ANT-O           PIC Z9.99.
                05 FILLER                   PIC X(01) VALUE SPACES.
-               05 WS-PRECO-ANT-O           PIC 9(02)V99.
+               05 WS-PRECO-NOV-O           PIC Z9.99.
                05 FILLER                   PIC X(01) VALUE SPACES.
-               05 WS-PRECO-NOV-O           PIC 9(02)V99.
+               05 WS-VAR-PERC-O            PIC +ZZ9.99.
                05 FILLER                   PIC X(01) VALUE SPACES.
-               05 WS-VAR-PERC-O            PIC 9(03)V99.
+               05 WS-TIPO-O                PIC X(13).
 
            01 WS-STAT.
                05 WS-FS-ANTIGO             PIC 9(02).
@@ -71,8 +84,19 @@
            01 AUX.
                05 EOF-ANTIGO               PIC A(01) VALUE 'N'.
                05 EOF-NOVO                 PIC A(01) VALUE 'N'.
-               05 VAR-PERCENTUAL           PIC 9(03)V99 VALUE ZEROS.
-               05 WS-CODIGO                PIC 9(04) VALUE 0001.
+               05 VAR-PERCENTUAL           PIC S9(03)V99 VALUE ZEROS.
+
+      * TABELA COM OS PRECOS NOVOS, CARREGADA INTEIRA EM MEMORIA PARA
+      *  CASAR COM O ARQUIVO DE PRECOS ANTIGOS PELO CODIGO DO PRODUTO
+           01 WS-TAB-NOVO.
+               05 WS-CNT-NOVO              PIC 9(03) VALUE ZEROS.
+               05 WS-NOVO-ITEM OCCURS 200 TIMES
+                               INDEXED BY WS-IDX-NOVO.
+                   10 WS-TAB-PRODUTO-N     PIC A(09).
+                   10 WS-TAB-PRECO-N       PIC 9(02)V99.
+                   10 WS-TAB-CASADO        PIC X(01) VALUE 'N'.
+
+           01 WS-ACHOU-NOVO                PIC X(01) VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -83,60 +107,29 @@
 
        IF WS-FS-ANTIGO = 00 AND WS-FS-NOVO = 00
 
-           PERFORM UNTIL EOF-ANTIGO = 'Y' AND EOF-NOVO = 'Y'
+           PERFORM 0100-CARREGA-NOVO UNTIL EOF-NOVO = 'Y'
 
-               IF EOF-ANTIGO NOT = 'Y'
+           PERFORM UNTIL EOF-ANTIGO = 'Y'
 
-                   READ PRECO-ANTIGO INTO WS-REG-ANTIGO
-                   AT END MOVE 'Y' TO EOF-ANTIGO
-                   NOT AT END
+               READ PRECO-ANTIGO INTO WS-REG-ANTIGO
+               AT END MOVE 'Y' TO EOF-ANTIGO
+               NOT AT END
                    UNSTRING REG-ANTIGO
                    DELIMITED BY ','
                    INTO
                        WS-PRODUTO-A
                        WS-PRECO-A
                    END-UNSTRING
-                   END-READ
 
-               END-IF
-
-               IF EOF-NOVO NOT = 'Y'
-                   READ PRECO-NOVO INTO WS-REG-NOVO
-                   AT END MOVE 'Y' TO EOF-NOVO
-                   NOT AT END
-                   UNSTRING REG-NOVO
-                   DELIMITED BY ','
-                   INTO
-                       WS-PRODUTO-N
-                       WS-PRECO-N
-                   END-UNSTRING
-                   END-READ
-
-               IF EOF-ANTIGO NOT = 'Y' AND EOF-NOVO NOT = 'Y'
-                   IF WS-PRECO-A NOT = WS-PRECO-N
-
-                       COMPUTE VAR-PERCENTUAL =
-                         ((WS-PRECO-A - WS-PRECO-N) / WS-PRECO-A) * 100
-
-                       MOVE WS-CODIGO TO WS-CODIGO-O
-                       MOVE WS-PRECO-A TO WS-PRECO-ANT-O
-                       MOVE WS-PRECO-N TO WS-PRECO-NOV-O
-                       MOVE VAR-PERCENTUAL TO WS-VAR-PERC-O
-
-                       IF WS-FS-RLT = 00
-                           MOVE WS-RLT-PRECO TO RELATORIO
-                           WRITE RELATORIO
-                       END-IF
-
-                       IF WS-CODIGO = WS-CODIGO-O
-                           ADD 1 TO WS-CODIGO
-                        END-IF
-
-                   END-IF
-               END-IF
+                   PERFORM 0200-CASA-PRODUTO
+               END-READ
 
            END-PERFORM
 
+           PERFORM 0300-LISTA-NOVOS
+               VARYING WS-IDX-NOVO FROM 1 BY 1
+               UNTIL WS-IDX-NOVO > WS-CNT-NOVO
+
        END-IF.
 
        CLOSE PRECO-ANTIGO.
@@ -144,4 +137,77 @@
        CLOSE RLT-PRECO.
 
             STOP RUN.
+
+      * LE PRECO-NOVO POR INTEIRO PARA A TABELA EM MEMORIA, ANTES DE
+      *  PROCESSAR PRECO-ANTIGO
+       0100-CARREGA-NOVO.
+           READ PRECO-NOVO INTO WS-REG-NOVO
+           AT END MOVE 'Y' TO EOF-NOVO
+           NOT AT END
+               UNSTRING REG-NOVO
+               DELIMITED BY ','
+               INTO
+                   WS-PRODUTO-N
+                   WS-PRECO-N
+               END-UNSTRING
+
+               IF WS-CNT-NOVO < 200
+                   ADD 1 TO WS-CNT-NOVO
+                   SET WS-IDX-NOVO TO WS-CNT-NOVO
+                   MOVE WS-PRODUTO-N TO WS-TAB-PRODUTO-N (WS-IDX-NOVO)
+                   MOVE WS-PRECO-N TO WS-TAB-PRECO-N (WS-IDX-NOVO)
+                   MOVE 'N' TO WS-TAB-CASADO (WS-IDX-NOVO)
+               END-IF
+           END-READ.
+
+      * PROCURA O PRODUTO DO PRECO ANTIGO NA TABELA DE PRECOS NOVOS
+      *  PELO CODIGO; SE NAO ACHAR, O PRODUTO FOI DESCONTINUADO
+       0200-CASA-PRODUTO.
+           MOVE 'N' TO WS-ACHOU-NOVO.
+           PERFORM VARYING WS-IDX-NOVO FROM 1 BY 1
+                   UNTIL WS-IDX-NOVO > WS-CNT-NOVO
+               IF WS-TAB-PRODUTO-N (WS-IDX-NOVO) = WS-PRODUTO-A
+                   MOVE 'Y' TO WS-ACHOU-NOVO
+                   MOVE 'Y' TO WS-TAB-CASADO (WS-IDX-NOVO)
+                   IF WS-PRECO-A NOT = WS-TAB-PRECO-N (WS-IDX-NOVO)
+                       COMPUTE VAR-PERCENTUAL =
+                           ((WS-TAB-PRECO-N (WS-IDX-NOVO) - WS-PRECO-A)
+                               / WS-PRECO-A) * 100
+                       MOVE WS-PRODUTO-A TO WS-CODIGO-O
+                       MOVE WS-PRECO-A TO WS-PRECO-ANT-O
+                       MOVE WS-TAB-PRECO-N (WS-IDX-NOVO)
+                           TO WS-PRECO-NOV-O
+                       MOVE VAR-PERCENTUAL TO WS-VAR-PERC-O
+                       MOVE 'ALTERADO' TO WS-TIPO-O
+                       PERFORM 0400-GRAVA-LINHA
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-NOVO = 'N'
+               MOVE WS-PRODUTO-A TO WS-CODIGO-O
+               MOVE WS-PRECO-A TO WS-PRECO-ANT-O
+               MOVE ZEROS TO WS-PRECO-NOV-O
+               MOVE ZEROS TO WS-VAR-PERC-O
+               MOVE 'DESCONTINUADO' TO WS-TIPO-O
+               PERFORM 0400-GRAVA-LINHA
+           END-IF.
+
+      * PRODUTOS QUE FICARAM SEM CASAMENTO NA TABELA DE PRECOS NOVOS
+      *  SAO PRODUTOS NOVOS, AINDA NAO PRESENTES NO ARQUIVO ANTIGO
+       0300-LISTA-NOVOS.
+           IF WS-TAB-CASADO (WS-IDX-NOVO) = 'N'
+               MOVE WS-TAB-PRODUTO-N (WS-IDX-NOVO) TO WS-CODIGO-O
+               MOVE ZEROS TO WS-PRECO-ANT-O
+               MOVE WS-TAB-PRECO-N (WS-IDX-NOVO) TO WS-PRECO-NOV-O
+               MOVE ZEROS TO WS-VAR-PERC-O
+               MOVE 'NOVO' TO WS-TIPO-O
+               PERFORM 0400-GRAVA-LINHA
+           END-IF.
+
+       0400-GRAVA-LINHA.
+           IF WS-FS-RLT = 00
+               MOVE WS-RLT-PRECO TO RELATORIO
+               WRITE RELATORIO
+           END-IF.
+
        END PROGRAM LISTA-PRODUTO.
