@@ -1,93 +1,163 @@
-      ******************************************************************
-      * Author:Thiago Souza
-      * Date:11/03/2025
-      * Purpose:Atualizar registro com base no indice
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATUALIZAR-ARQ-IDX.
-      *
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-            FILE-CONTROL.
-             SELECT  ARQ-INDX
-              ASSIGN TO 'C:\Nova pasta\produtos.dat'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS PROD-ID
-               FILE STATUS IS WS-FILE-STATUS.
-      *
-       DATA DIVISION.
-           FILE SECTION.
-               FD ARQ-INDX.
-               01 ARQ-REGISTRO.
-                   03 CHAVE-REGISTRO.
-                       05 PROD-ID      PIC 9(03) VALUE ZEROS.
-                   03 NOME             PIC X(30) VALUE SPACES.
-
-       WORKING-STORAGE SECTION.
-           01 WS-STATUS.
-               03 WS-FILE-STATUS   PIC 9(02) VALUE ZEROS.
-
-           01 WS-EOF.
-               03 EOF              PIC X(01) VALUE 'N'.
-
-           01 WS-DADOS-ATUALIZAR.
-               03 WS-ID            PIC 9(03) VALUE ZEROS.
-               03 WS-NOME          PIC X(30) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       0000-MAIN.
-           PERFORM 0100-ABRIR-ARQUIVO.
-           PERFORM 0200-MOVER-DADOS.
-           PERFORM 0300-PERGUNTA-ID.
-           PERFORM 0400-LER-ARQUIVO.
-           PERFORM 1000-FECHA-ARQUIVO.
-
-       0100-ABRIR-ARQUIVO.
-            OPEN I-O ARQ-INDX.
-
-       0200-MOVER-DADOS.
-            MOVE 001 TO PROD-ID.
-            MOVE "THIAGO" TO NOME.
-            WRITE ARQ-REGISTRO.
-
-            MOVE 002 TO PROD-ID.
-            MOVE "MARIA" TO NOME.
-            WRITE ARQ-REGISTRO.
-
-            MOVE 003 TO PROD-ID.
-            MOVE "JOAO" TO NOME.
-            WRITE ARQ-REGISTRO.
-
-       0300-PERGUNTA-ID.
-           DISPLAY "QUAL ID DESEJA ALTERAR: ".
-           ACCEPT WS-ID.
-
-       0400-LER-ARQUIVO.
-
-           MOVE WS-ID TO PROD-ID.
-
-           READ ARQ-INDX KEY IS PROD-ID
-               INVALID KEY
-                   DISPLAY "REGISTRO NÃO ENCONTRADO!"
-               NOT INVALID KEY
-                   DISPLAY "DADOS: " NOME
-
-                   DISPLAY "QUAL NOVO NOME: "
-                   ACCEPT WS-NOME
-
-                   PERFORM 0450-ATUALIZAR-DADO
-
-                   DISPLAY "NOVOS DADOS: " NOME
-           END-READ.
-
-       0450-ATUALIZAR-DADO.
-           MOVE WS-NOME TO NOME.
-           REWRITE ARQ-REGISTRO.
-
-       1000-FECHA-ARQUIVO.
-            CLOSE ARQ-INDX.
-            STOP RUN.
-       END PROGRAM ATUALIZAR-ARQ-IDX.
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:11/03/2025
+      * Purpose:Atualizar registro com base no indice
+      * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS Seed de teste so roda quando o usuario pede
+      *               (opcao de inicializacao); grava log de auditoria
+      *               com o nome antes/depois da alteracao
+      * 08/08/2026 TS AUDIT-LOG e o layout do registro convergidos com
+      *               EXCLUIR-REG-IDX: mesmo arquivo, mesma linha (ID,
+      *               antes, depois, operacao, data/hora), para os
+      *               dois programas poderem ser lidos como um unico
+      *               historico de produtos.dat
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATUALIZAR-ARQ-IDX.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+             SELECT  ARQ-INDX
+              ASSIGN TO 'C:\Nova pasta\produtos.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+             SELECT AUDIT-LOG
+              ASSIGN TO 'C:\Nova pasta\PRODUTOS-AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+               FD ARQ-INDX.
+               01 ARQ-REGISTRO.
+                   03 CHAVE-REGISTRO.
+                       05 PROD-ID      PIC 9(03) VALUE ZEROS.
+                   03 NOME             PIC X(30) VALUE SPACES.
+
+               FD AUDIT-LOG.
+               01 REG-AUDIT            PIC X(90).
+
+       WORKING-STORAGE SECTION.
+           01 WS-STATUS.
+               03 WS-FILE-STATUS   PIC 9(02) VALUE ZEROS.
+               03 WS-FS-AUDIT      PIC 9(02) VALUE ZEROS.
+
+           01 WS-EOF.
+               03 EOF              PIC X(01) VALUE 'N'.
+
+           01 WS-MODO-INIT         PIC X(01) VALUE 'N'.
+
+           01 WS-DADOS-ATUALIZAR.
+               03 WS-ID            PIC 9(03) VALUE ZEROS.
+               03 WS-NOME          PIC X(30) VALUE SPACES.
+
+           01 WS-NOME-ANTES        PIC X(30) VALUE SPACES.
+
+           01 WS-AUD-DATA          PIC 9(08).
+           01 WS-AUD-HORA          PIC 9(08).
+
+      * LINHA DE AUDITORIA COMPARTILHADA COM EXCLUIR-REG-IDX: DATA/
+      *  HORA, ID, VALOR ANTES, VALOR DEPOIS (OU 'DELETED') E
+      *  OPERACAO
+           01 WS-LINHA-AUDIT.
+               03 WS-AUDIT-DATAHORA PIC 9(14).
+               03 FILLER            PIC X(01) VALUE SPACES.
+               03 WS-AUDIT-ID       PIC 9(03).
+               03 FILLER            PIC X(01) VALUE SPACES.
+               03 WS-AUDIT-ANTES    PIC X(30).
+               03 FILLER            PIC X(01) VALUE SPACES.
+               03 WS-AUDIT-DEPOIS   PIC X(30).
+               03 FILLER            PIC X(01) VALUE SPACES.
+               03 WS-AUDIT-OPERACAO PIC X(09).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       0000-MAIN.
+           PERFORM 0050-PERGUNTA-INICIALIZAR.
+           PERFORM 0100-ABRIR-ARQUIVO.
+           IF WS-MODO-INIT EQUAL 'S'
+               PERFORM 0200-MOVER-DADOS
+           END-IF.
+           PERFORM 0300-PERGUNTA-ID.
+           PERFORM 0400-LER-ARQUIVO.
+           PERFORM 1000-FECHA-ARQUIVO.
+
+      * A CARGA DE TESTE SO RODA QUANDO O USUARIO PEDE; DO CONTRARIO
+      *  CADA EXECUCAO RESSEMEAVA OS MESMOS 3 REGISTROS POR CIMA DOS
+      *  DADOS JA ATUALIZADOS
+       0050-PERGUNTA-INICIALIZAR.
+           DISPLAY "INICIALIZAR ARQUIVO COM DADOS DE TESTE [S/N]: ".
+           ACCEPT WS-MODO-INIT.
+
+       0100-ABRIR-ARQUIVO.
+            OPEN I-O ARQ-INDX.
+            OPEN EXTEND AUDIT-LOG.
+            IF WS-FS-AUDIT EQUAL 35
+                OPEN OUTPUT AUDIT-LOG
+                CLOSE AUDIT-LOG
+                OPEN EXTEND AUDIT-LOG
+            END-IF.
+
+       0200-MOVER-DADOS.
+            MOVE 001 TO PROD-ID.
+            MOVE "THIAGO" TO NOME.
+            WRITE ARQ-REGISTRO.
+
+            MOVE 002 TO PROD-ID.
+            MOVE "MARIA" TO NOME.
+            WRITE ARQ-REGISTRO.
+
+            MOVE 003 TO PROD-ID.
+            MOVE "JOAO" TO NOME.
+            WRITE ARQ-REGISTRO.
+
+       0300-PERGUNTA-ID.
+           DISPLAY "QUAL ID DESEJA ALTERAR: ".
+           ACCEPT WS-ID.
+
+       0400-LER-ARQUIVO.
+
+           MOVE WS-ID TO PROD-ID.
+
+           READ ARQ-INDX KEY IS PROD-ID
+               INVALID KEY
+                   DISPLAY "REGISTRO NÃO ENCONTRADO!"
+               NOT INVALID KEY
+                   DISPLAY "DADOS: " NOME
+                   MOVE NOME TO WS-NOME-ANTES
+
+                   DISPLAY "QUAL NOVO NOME: "
+                   ACCEPT WS-NOME
+
+                   PERFORM 0450-ATUALIZAR-DADO
+                   PERFORM 0460-GRAVA-AUDITORIA
+
+                   DISPLAY "NOVOS DADOS: " NOME
+           END-READ.
+
+       0450-ATUALIZAR-DADO.
+           MOVE WS-NOME TO NOME.
+           REWRITE ARQ-REGISTRO.
+
+      * REGISTRA O NOME ANTES E DEPOIS DA ALTERACAO PARA AUDITORIA
+       0460-GRAVA-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA TO WS-AUDIT-DATAHORA (1:8).
+           MOVE WS-AUD-HORA (1:6) TO WS-AUDIT-DATAHORA (9:6).
+           MOVE PROD-ID TO WS-AUDIT-ID.
+           MOVE WS-NOME-ANTES TO WS-AUDIT-ANTES.
+           MOVE NOME TO WS-AUDIT-DEPOIS.
+           MOVE 'ALTERACAO' TO WS-AUDIT-OPERACAO.
+           WRITE REG-AUDIT FROM WS-LINHA-AUDIT.
+
+       1000-FECHA-ARQUIVO.
+            CLOSE ARQ-INDX.
+            CLOSE AUDIT-LOG.
+            GOBACK.
+       END PROGRAM ATUALIZAR-ARQ-IDX.
