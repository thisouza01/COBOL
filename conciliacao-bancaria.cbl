@@ -26,6 +26,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-EXTRATO.
 
+               SELECT RELATORIO-DIVERGENCIAS ASSIGN TO
+                "C:\exe-cobol\relatorio-divergencias.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
        DATA DIVISION.
        FILE SECTION.
            FD TRANS-BANCO.
@@ -34,6 +39,9 @@
            FD EXTRATO-BANCO.
            01 REGISTRO2                PIC X(42).
 
+           FD RELATORIO-DIVERGENCIAS.
+           01 REG-RELATORIO            PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 WS-REGISTRO1.
                05 WS-TRANSID           PIC X(04).
@@ -55,11 +63,35 @@
                05 COMP-TRAN            PIC X(01) VALUE 'N'.
                05 SALDO-ESPERADO       PIC 9(05)V99 VALUE ZEROS.
                05 SALDO-REAL           PIC 9(05)V99 VALUE ZEROS.
-               05 WS-TRANSID-O         PIC X(04).
+
+      * TABELA DAS TRANSACOES DIVERGENTES, UMA LINHA POR TRANSACAO
+      *  NAO CONCILIADA (EM VEZ DE GUARDAR SO A ULTIMA ENCONTRADA)
+           01 WS-TAB-DIVERGENTES.
+               05 WS-CNT-DIVERGENTES   PIC 9(04) VALUE ZEROS.
+               05 WS-DIVERGENTE OCCURS 500 TIMES
+                                  INDEXED BY WS-IDX-DIV.
+                   10 WS-TRANSID-O      PIC X(04).
+                   10 WS-SALDO-ESP-O    PIC 9(05)V99.
+                   10 WS-SALDO-REAL-O   PIC 9(05)V99.
 
            01 WS-STATUS.
                05 WS-FS-TRANS          PIC 9(02).
                05 WS-FS-EXTRATO        PIC 9(02).
+               05 WS-FS-RELATORIO      PIC 9(02).
+
+      * TOTAIS PARA O FECHAMENTO DE SALDO DA CONTA (REQ. SALDO GERAL)
+           01 WS-TOTAIS-CONTA.
+               05 WS-SALDO-CALCULADO   PIC S9(07)V99 VALUE ZEROS.
+               05 WS-ULT-SALDO-BANCO   PIC 9(05)V99 VALUE ZEROS.
+               05 WS-DIFERENCA-SALDO   PIC S9(07)V99 VALUE ZEROS.
+
+           01 WS-LINHA-RELATORIO.
+               05 FILLER               PIC X(15) VALUE 'TRANSACAO: '.
+               05 WS-TRANSID-R         PIC X(04).
+               05 FILLER               PIC X(15) VALUE ' ESPERADO: '.
+               05 WS-SALDO-ESP-R       PIC ZZZZ9.99.
+               05 FILLER               PIC X(12) VALUE ' REAL: '.
+               05 WS-SALDO-REAL-R      PIC ZZZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -71,9 +103,11 @@
            PERFORM UNTIL EOF1 = 'Y' AND EOF2 = 'Y'
                IF EOF1 = 'N'
                    PERFORM 0300-UNSTRING-ARQUIVO1
+                   PERFORM 0700-ACUMULA-SALDO-CALC
                END-IF
                IF EOF2 = 'N'
                    PERFORM 0310-UNSTRING-ARQUIVO2
+                   MOVE WS-VALOR2 TO WS-ULT-SALDO-BANCO
                END-IF
 
                PERFORM 0400-COMPARA-TRANSACAO
@@ -86,12 +120,14 @@
                    PERFORM 0210-LE-ARQUIVO2
                END-IF
            END-PERFORM.
-           PERFORM 0600-MOSTRA-DIVERGENTE.    
+           PERFORM 0600-MOSTRA-DIVERGENTE.
+           PERFORM 0800-CALCULA-SALDO-FINAL.
            PERFORM 1000-FECHA-ARQUIVO THRU 1000-FECHA-ARQUIVO-EXIT.
 
            STOP RUN.
        0100-ABRE-ARQUIVO.
            OPEN INPUT TRANS-BANCO, EXTRATO-BANCO.
+           OPEN OUTPUT RELATORIO-DIVERGENCIAS.
        0100-ABRE-ARQUIVO-EXIT. EXIT.
 
        0200-LE-ARQUIVO1.
@@ -148,26 +184,66 @@
                DISPLAY 'TRASACAO INEXISTENTE'
                DISPLAY 'WS-TRANSID: 'WS-TRANSID
                MOVE 'Y' TO COMP-TRAN
-               MOVE WS-TRANSID TO WS-TRANSID-O
+               IF WS-CNT-DIVERGENTES < 500
+                   ADD 1 TO WS-CNT-DIVERGENTES
+                   SET WS-IDX-DIV TO WS-CNT-DIVERGENTES
+                   MOVE WS-TRANSID TO WS-TRANSID-O (WS-IDX-DIV)
+                   MOVE ZEROS TO WS-SALDO-ESP-O (WS-IDX-DIV)
+                   MOVE WS-VALOR2 TO WS-SALDO-REAL-O (WS-IDX-DIV)
+               END-IF
            END-EVALUATE.
        0400-COMPARA-TRANSACAO-EXIT. EXIT.
 
        0500-CALCULA-SALDO-ESP.
-           IF COMP-TRAN = 'Y'        
+           IF COMP-TRAN = 'Y'
                ADD WS-VALOR1 TO SALDO-ESPERADO
+               ADD WS-VALOR1 TO WS-SALDO-ESP-O (WS-IDX-DIV)
                DISPLAY 'SALDO-ESPERADO: 'SALDO-ESPERADO
                MOVE 'N' TO COMP-TRAN
            END-IF.
        0500-CALCULA-SALDO-ESP-EXIT. EXIT.
-       
+
        0600-MOSTRA-DIVERGENTE.
            DISPLAY 'Transacoes Divergentes'.
-           DISPLAY 'Numero da transacao: 'WS-TRANSID-O.
-           DISPLAY 'Valor esperado da transacao: 'SALDO-ESPERADO.
-       0600-MOSTRA-DIVERGENTE-EXIT. EXIT.    
+           MOVE 'RELATORIO DE TRANSACOES DIVERGENTES' TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM VARYING WS-IDX-DIV FROM 1 BY 1
+                   UNTIL WS-IDX-DIV > WS-CNT-DIVERGENTES
+               DISPLAY 'Numero da transacao: '
+                   WS-TRANSID-O (WS-IDX-DIV)
+               DISPLAY 'Valor esperado da transacao: '
+                   WS-SALDO-ESP-O (WS-IDX-DIV)
+               DISPLAY 'Valor real da transacao: '
+                   WS-SALDO-REAL-O (WS-IDX-DIV)
+               MOVE WS-TRANSID-O (WS-IDX-DIV) TO WS-TRANSID-R
+               MOVE WS-SALDO-ESP-O (WS-IDX-DIV) TO WS-SALDO-ESP-R
+               MOVE WS-SALDO-REAL-O (WS-IDX-DIV) TO WS-SALDO-REAL-R
+               MOVE WS-LINHA-RELATORIO TO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-PERFORM.
+       0600-MOSTRA-DIVERGENTE-EXIT. EXIT.
+
+       0700-ACUMULA-SALDO-CALC.
+      * ACUMULA O SALDO DA CONTA A PARTIR DAS TRANSACOES BANCARIAS,
+      *  CREDITO SOMA E DEBITO SUBTRAI, PARA FECHAR COM O EXTRATO
+           EVALUATE WS-TIPO1
+           WHEN 'C'
+               ADD WS-VALOR1 TO WS-SALDO-CALCULADO
+           WHEN 'D'
+               SUBTRACT WS-VALOR1 FROM WS-SALDO-CALCULADO
+           END-EVALUATE.
+       0700-ACUMULA-SALDO-CALC-EXIT. EXIT.
+
+       0800-CALCULA-SALDO-FINAL.
+           SUBTRACT WS-ULT-SALDO-BANCO FROM WS-SALDO-CALCULADO
+               GIVING WS-DIFERENCA-SALDO.
+           DISPLAY 'SALDO CALCULADO: 'WS-SALDO-CALCULADO.
+           DISPLAY 'SALDO BANCO: 'WS-ULT-SALDO-BANCO.
+           DISPLAY 'DIFERENCA: 'WS-DIFERENCA-SALDO.
+       0800-CALCULA-SALDO-FINAL-EXIT. EXIT.
 
        1000-FECHA-ARQUIVO.
-           CLOSE TRANS-BANCO, EXTRATO-BANCO.
+           CLOSE TRANS-BANCO, EXTRATO-BANCO, RELATORIO-DIVERGENCIAS.
        1000-FECHA-ARQUIVO-EXIT. EXIT.
 
 
