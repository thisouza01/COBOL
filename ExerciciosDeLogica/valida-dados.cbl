@@ -2,7 +2,10 @@
       * Author:
       * Date:
       * Purpose: Criar um programa que valida a entrada de dados do
-      *  usuário.
+      *  usuário. O laco de aceitar-e-revalidar em si foi extraido
+      *  para a sub-rotina compartilhada VALIDA-FAIXA, para que
+      *  outros pontos de entrada de dados do sistema possam
+      *  reusa-lo em vez de reescrever o mesmo laco.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,27 +13,28 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 NUM                  PIC 9(03).
-       01 FLAG-VALIDA          PIC 9(01) VALUE 0.
+       01 WS-FAIXA-VALOR       PIC S9(10)V9(02).
+       01 WS-FAIXA-INF         PIC S9(10)V9(02) VALUE 1.
+       01 WS-FAIXA-SUP         PIC S9(10)V9(02) VALUE 100.
+       01 WS-FAIXA-STATUS      PIC X(01).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY 'DIGITE UM NUMERO DE 1 A 100'
            PERFORM ACEITA-DADO
-           PERFORM VALIDA-DADO UNTIL FLAG-VALIDA = 1
+           MOVE NUM TO WS-FAIXA-VALOR
+           CALL 'VALIDA-FAIXA' USING WS-FAIXA-VALOR WS-FAIXA-INF
+               WS-FAIXA-SUP WS-FAIXA-STATUS
+           MOVE WS-FAIXA-VALOR TO NUM
+           IF WS-FAIXA-STATUS = 'S'
+               DISPLAY 'NUMERO ESTA ENTRE 1 E 100'
+           ELSE
+               DISPLAY 'ENTRADA CANCELADA - NUMERO DE TENTATIVAS '
+                   'EXCEDIDO'
+           END-IF
             STOP RUN.
 
        ACEITA-DADO.
            ACCEPT NUM.
 
-       VALIDA-DADO.
-           IF NUM >= 1 AND <=100
-               DISPLAY 'NUMERO ESTA ENTRE 1 E 100'
-               MOVE 1 TO FLAG-VALIDA
-           ELSE
-               MOVE 0 TO FLAG-VALIDA
-               DISPLAY 'NUMERO NAO ESTA NA LISTA'
-               DISPLAY 'DIGITE NOVAMENTE UM NUMERO DE 1 A 100'
-               PERFORM ACEITA-DADO
-           END-IF.
-
        END PROGRAM VALIDA-DADOS.
