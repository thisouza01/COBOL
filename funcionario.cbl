@@ -1,152 +1,228 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose: Leia um arquivo de funcionários com campos como nome,
-      *  departamento e salário. Gere um relatório que mostre o total de
-      *  salários pagos por departamento. Para cada departamento,
-      *  calcule também o salário médio, o número de funcionários e
-      *  inclua um totalizador
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FUNCIONARIO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-
-               SELECT FUNCIONARIOS ASSIGN TO
-                "C:\exe-cobol\funcionario.csv"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FS-FUNCIONARIOS.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-           FD FUNCIONARIOS.
-           01 REGISTRO                     PIC X(25).
-
-       WORKING-STORAGE SECTION.
-
-           01 WS-FUNCIONARIOS.
-               05 WS-NOME                  PIC A(10).
-               05 WS-DEPARTAMENTO          PIC A(10).
-               05 WS-SALARIO               PIC 9(05)V99.
-
-           01 SALARIO-DEPT.
-               05 WS-SALARIO-TI            PIC 9(07)V99.
-               05 WS-SALARIO-BIO           PIC 9(07)V99.
-               05 WS-SALARIO-ELT           PIC 9(07)V99.
-
-           01 MEDIA-SALARIO-DEPT.
-               05 WS-SALARIO-TI-MEDIO      PIC 9(05)V99.
-               05 WS-SALARIO-BIO-MEDIO     PIC 9(05)V99.
-               05 WS-SALARIO-ELT-MEDIO     PIC 9(05)V99.
-
-           01 AUX.
-               05 EOF                      PIC X(01) VALUE 'N'.
-               05 WS-CNT-TI                PIC 9(02) VALUE ZEROS.
-               05 WS-CNT-BIO               PIC 9(02) VALUE ZEROS.
-               05 WS-CNT-ELT               PIC 9(02) VALUE ZEROS.
-               05 WS-TOTAL-SALARIO         PIC 9(08)V99 VALUE ZEROS.
-               05 WS-TOTAL-SAL-EDIT   PIC ZZZ,ZZ9.9(02) BLANK WHEN ZERO.
-
-           01 STATS.
-               05 WS-FS-FUNCIONARIOS       PIC 9(02).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 0100-ABRE-ARQUIVO THRU 0100-ABRE-ARQUIVO-EXIT.
-           PERFORM 0200-LE-ARQUIVO UNTIL EOF = 'Y'.
-           PERFORM 1000-FECHA-ARQUIVO THRU 1000-FECHA-ARQUIVO-EXIT.
-            STOP RUN.
-
-       0100-ABRE-ARQUIVO.
-           OPEN INPUT FUNCIONARIOS.
-       0100-ABRE-ARQUIVO-EXIT. EXIT.
-
-       0200-LE-ARQUIVO.
-           IF WS-FS-FUNCIONARIOS = 00
-               READ FUNCIONARIOS INTO WS-FUNCIONARIOS
-               AT END MOVE 'Y' TO EOF
-               PERFORM 0260-CALCULA-MEDIA-DPT THRU
-                   0260-CALCULA-MEDIA-DPT-EXIT
-               PERFORM 0270-CALCULA-SALARIO-TOTAL THRU
-                   0270-CALCULA-SALARIO-TOTAL-EXIT
-               PERFORM 0300-MOSTRA-DEPARTAMENTO THRU
-                   0300-MOSTRA-DEPARTAMENTO-EXIT
-               NOT AT END
-               UNSTRING REGISTRO
-               DELIMITED BY ','
-               INTO
-                   WS-NOME
-                   WS-DEPARTAMENTO
-                   WS-SALARIO
-               END-UNSTRING
-               END-READ
-           END-IF.
-
-           IF EOF NOT = 'Y'
-             PERFORM 0250-CALCULA-SALDEPT THRU 0250-CALCULA-SALDEPT-EXIT
-           END-IF.
-       0200-LE-ARQUIVO-EXIT. EXIT.
-
-       0250-CALCULA-SALDEPT.
-           EVALUATE WS-DEPARTAMENTO
-               WHEN = 'TI'
-                   ADD WS-SALARIO TO WS-SALARIO-TI
-                   ADD 1 TO WS-CNT-TI
-               WHEN = 'Biologia'
-                   ADD WS-SALARIO TO WS-SALARIO-BIO
-                   ADD 1 TO WS-CNT-BIO
-               WHEN = 'Eletronico'
-                   ADD WS-SALARIO TO WS-SALARIO-ELT
-                   ADD 1 TO WS-CNT-ELT
-               WHEN OTHER
-                   DISPLAY 'DEPARTAMENTO INVALIDO'
-           END-EVALUATE.
-       0250-CALCULA-SALDEPT-EXIT. EXIT.
-
-       0260-CALCULA-MEDIA-DPT.
-           COMPUTE WS-SALARIO-TI-MEDIO =
-           WS-SALARIO-TI / WS-CNT-TI.
-
-           COMPUTE WS-SALARIO-BIO-MEDIO =
-           WS-SALARIO-BIO / WS-CNT-BIO.
-
-           COMPUTE WS-SALARIO-ELT-MEDIO =
-           WS-SALARIO-ELT / WS-CNT-ELT.
-       0260-CALCULA-MEDIA-DPT-EXIT. EXIT.
-
-       0270-CALCULA-SALARIO-TOTAL.
-           COMPUTE WS-TOTAL-SALARIO =
-               WS-SALARIO-TI + WS-SALARIO-BIO + WS-SALARIO-ELT.
-           MOVE WS-TOTAL-SALARIO TO WS-TOTAL-SAL-EDIT.
-       0270-CALCULA-SALARIO-TOTAL-EXIT. EXIT.
-
-       0300-MOSTRA-DEPARTAMENTO.
-           DISPLAY 'TI'
-           DISPLAY 'SALARIO: 'WS-SALARIO-TI.
-           DISPLAY 'SALARIO MEDIO: 'WS-SALARIO-TI-MEDIO.
-           DISPLAY 'NUMERO DE FUNCIONARIOS: 'WS-CNT-TI.
-           DISPLAY '------------------'.
-           DISPLAY 'BIOLOGIA'
-           DISPLAY 'SALARIO: 'WS-SALARIO-BIO.
-           DISPLAY 'SALARIO MEDIO: 'WS-SALARIO-BIO-MEDIO.
-           DISPLAY 'NUMERO DE FUNCIONARIOS: 'WS-CNT-BIO.
-           DISPLAY '------------------'.
-           DISPLAY 'ELETRONICA'
-           DISPLAY 'SALARIO: 'WS-SALARIO-ELT.
-           DISPLAY 'SALARIO MEDIO: 'WS-SALARIO-ELT-MEDIO.
-           DISPLAY 'NUMERO DE FUNCIONARIOS: 'WS-CNT-ELT .
-           DISPLAY '------------------'.
-           DISPLAY 'TOTAL SALARIOS'.
-           DISPLAY '-=-=-=-=-=-==-='
-           DISPLAY WS-TOTAL-SAL-EDIT.
-           0300-MOSTRA-DEPARTAMENTO-EXIT. EXIT.
-
-       1000-FECHA-ARQUIVO.
-           CLOSE FUNCIONARIOS.
-       1000-FECHA-ARQUIVO-EXIT. EXIT.
-
-       END PROGRAM FUNCIONARIO.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Leia um arquivo de funcionários com campos como nome,
+      *  departamento e salário. Gere um relatório que mostre o total de
+      *  salários pagos por departamento. Para cada departamento,
+      *  calcule também o salário médio, o número de funcionários e
+      *  inclua um totalizador
+      *  Os departamentos válidos são carregados de um arquivo mestre
+      *  (depts.dat) para uma tabela em memória, de forma que incluir
+      *  um departamento novo na folha não exija recompilar o programa.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNCIONARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FUNCIONARIOS ASSIGN TO
+                "C:\exe-cobol\funcionario.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FUNCIONARIOS.
+
+               SELECT DEPTS-MASTER ASSIGN TO
+                "C:\exe-cobol\depts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DEPTS.
+
+               SELECT FUNCIONARIO-RLT ASSIGN TO
+                "C:\exe-cobol\funcionario-relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD FUNCIONARIOS.
+           01 REGISTRO                     PIC X(25).
+
+           FD DEPTS-MASTER.
+           01 REG-DEPTS                    PIC X(10).
+
+           FD FUNCIONARIO-RLT.
+           01 REG-RELATORIO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FUNCIONARIOS.
+               05 WS-NOME                  PIC A(10).
+               05 WS-DEPARTAMENTO          PIC A(10).
+               05 WS-SALARIO               PIC 9(05)V99.
+
+      * TABELA DE DEPARTAMENTOS, CARREGADA DE DEPTS-MASTER, COM OS
+      *  ACUMULADORES DE SALARIO/QUANTIDADE/MEDIA POR SUBSCRITO
+           01 WS-TAB-DEPTS.
+               05 WS-CNT-DEPTS         PIC 9(03) VALUE ZEROS.
+               05 WS-DEPT-ITEM OCCURS 50 TIMES INDEXED BY WS-IDX-DEPT.
+                   10 WS-DEPT-NOME         PIC A(10).
+                   10 WS-DEPT-SALARIO      PIC 9(08)V99 VALUE ZEROS.
+                   10 WS-DEPT-CNT          PIC 9(04) VALUE ZEROS.
+                   10 WS-DEPT-MEDIA        PIC 9(07)V99 VALUE ZEROS.
+
+           01 AUX.
+               05 EOF                      PIC X(01) VALUE 'N'.
+               05 EOF-DEPT                 PIC X(01) VALUE 'N'.
+               05 WS-ACHOU-DEPT            PIC X(01) VALUE 'N'.
+               05 WS-TOTAL-SALARIO         PIC 9(08)V99 VALUE ZEROS.
+               05 WS-TOTAL-SAL-EDIT   PIC ZZZ,ZZ9.9(02) BLANK WHEN ZERO.
+               05 WS-TOTAL-FUNC            PIC 9(05) VALUE ZEROS.
+
+           01 STATS.
+               05 WS-FS-FUNCIONARIOS       PIC 9(02).
+               05 WS-FS-DEPTS              PIC 9(02).
+               05 WS-FS-RELATORIO          PIC 9(02).
+
+           01 WS-LINHA-CABECALHO          PIC X(80) VALUE
+               'RELATORIO DE FOLHA DE PAGAMENTO POR DEPARTAMENTO'.
+
+           01 WS-LINHA-DETALHE.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-DEPT-NOME-O       PIC A(10).
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 WS-FUNC-O            PIC ZZZ9.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 WS-SALARIO-O         PIC ZZZ,ZZ9.99.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 WS-MEDIA-O           PIC ZZZ,ZZ9.99.
+
+           01 WS-LINHA-TOTAL.
+               05 FILLER               PIC X(15) VALUE 'TOTAL GERAL: '.
+               05 WS-TOTAL-FUNC-O      PIC ZZZ9.
+               05 FILLER               PIC X(15) VALUE ' FUNCIONARIOS '.
+               05 WS-TOTAL-SAL-O       PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0050-ABRE-DEPTS THRU 0050-ABRE-DEPTS-EXIT.
+           PERFORM 0060-CARREGA-DEPTS THRU 0060-CARREGA-DEPTS-EXIT
+               UNTIL EOF-DEPT = 'Y'.
+           PERFORM 0070-FECHA-DEPTS THRU 0070-FECHA-DEPTS-EXIT.
+
+           PERFORM 0100-ABRE-ARQUIVO THRU 0100-ABRE-ARQUIVO-EXIT.
+           PERFORM 0200-LE-ARQUIVO UNTIL EOF = 'Y'.
+           PERFORM 1000-FECHA-ARQUIVO THRU 1000-FECHA-ARQUIVO-EXIT.
+            STOP RUN.
+
+       0050-ABRE-DEPTS.
+           OPEN INPUT DEPTS-MASTER.
+       0050-ABRE-DEPTS-EXIT. EXIT.
+
+       0060-CARREGA-DEPTS.
+           READ DEPTS-MASTER INTO REG-DEPTS
+               AT END MOVE 'Y' TO EOF-DEPT
+               NOT AT END
+                   ADD 1 TO WS-CNT-DEPTS
+                   SET WS-IDX-DEPT TO WS-CNT-DEPTS
+                   MOVE REG-DEPTS TO WS-DEPT-NOME (WS-IDX-DEPT)
+           END-READ.
+       0060-CARREGA-DEPTS-EXIT. EXIT.
+
+       0070-FECHA-DEPTS.
+           CLOSE DEPTS-MASTER.
+       0070-FECHA-DEPTS-EXIT. EXIT.
+
+       0100-ABRE-ARQUIVO.
+           OPEN INPUT FUNCIONARIOS.
+           OPEN OUTPUT FUNCIONARIO-RLT.
+       0100-ABRE-ARQUIVO-EXIT. EXIT.
+
+       0200-LE-ARQUIVO.
+           IF WS-FS-FUNCIONARIOS = 00
+               READ FUNCIONARIOS INTO WS-FUNCIONARIOS
+               AT END MOVE 'Y' TO EOF
+               PERFORM 0260-CALCULA-MEDIA-DPT THRU
+                   0260-CALCULA-MEDIA-DPT-EXIT
+               PERFORM 0270-CALCULA-SALARIO-TOTAL THRU
+                   0270-CALCULA-SALARIO-TOTAL-EXIT
+               PERFORM 0300-MOSTRA-DEPARTAMENTO THRU
+                   0300-MOSTRA-DEPARTAMENTO-EXIT
+               NOT AT END
+               UNSTRING REGISTRO
+               DELIMITED BY ','
+               INTO
+                   WS-NOME
+                   WS-DEPARTAMENTO
+                   WS-SALARIO
+               END-UNSTRING
+               END-READ
+           END-IF.
+
+           IF EOF NOT = 'Y'
+             PERFORM 0250-CALCULA-SALDEPT THRU 0250-CALCULA-SALDEPT-EXIT
+           END-IF.
+       0200-LE-ARQUIVO-EXIT. EXIT.
+
+      * LOCALIZA O DEPARTAMENTO NA TABELA CARREGADA DE DEPTS-MASTER
+      *  E ACUMULA O SALARIO/QUANTIDADE NO SUBSCRITO CORRESPONDENTE
+       0250-CALCULA-SALDEPT.
+           MOVE 'N' TO WS-ACHOU-DEPT
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-CNT-DEPTS
+               IF WS-DEPT-NOME (WS-IDX-DEPT) = WS-DEPARTAMENTO
+                   ADD WS-SALARIO TO WS-DEPT-SALARIO (WS-IDX-DEPT)
+                   ADD 1 TO WS-DEPT-CNT (WS-IDX-DEPT)
+                   MOVE 'Y' TO WS-ACHOU-DEPT
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-DEPT = 'N'
+               DISPLAY 'DEPARTAMENTO INVALIDO'
+           END-IF.
+       0250-CALCULA-SALDEPT-EXIT. EXIT.
+
+       0260-CALCULA-MEDIA-DPT.
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-CNT-DEPTS
+               IF WS-DEPT-CNT (WS-IDX-DEPT) > 0
+                   COMPUTE WS-DEPT-MEDIA (WS-IDX-DEPT) =
+                       WS-DEPT-SALARIO (WS-IDX-DEPT) /
+                       WS-DEPT-CNT (WS-IDX-DEPT)
+               END-IF
+           END-PERFORM.
+       0260-CALCULA-MEDIA-DPT-EXIT. EXIT.
+
+       0270-CALCULA-SALARIO-TOTAL.
+           MOVE ZEROS TO WS-TOTAL-SALARIO
+           MOVE ZEROS TO WS-TOTAL-FUNC
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-CNT-DEPTS
+               ADD WS-DEPT-SALARIO (WS-IDX-DEPT) TO WS-TOTAL-SALARIO
+               ADD WS-DEPT-CNT (WS-IDX-DEPT) TO WS-TOTAL-FUNC
+           END-PERFORM.
+           MOVE WS-TOTAL-SALARIO TO WS-TOTAL-SAL-EDIT.
+       0270-CALCULA-SALARIO-TOTAL-EXIT. EXIT.
+
+       0300-MOSTRA-DEPARTAMENTO.
+           MOVE WS-LINHA-CABECALHO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-CNT-DEPTS
+               DISPLAY WS-DEPT-NOME (WS-IDX-DEPT)
+               DISPLAY 'SALARIO: 'WS-DEPT-SALARIO (WS-IDX-DEPT)
+               DISPLAY 'SALARIO MEDIO: 'WS-DEPT-MEDIA (WS-IDX-DEPT)
+               DISPLAY 'NUMERO DE FUNCIONARIOS: '
+                   WS-DEPT-CNT (WS-IDX-DEPT)
+               DISPLAY '------------------'
+               MOVE WS-DEPT-NOME (WS-IDX-DEPT) TO WS-DEPT-NOME-O
+               MOVE WS-DEPT-CNT (WS-IDX-DEPT) TO WS-FUNC-O
+               MOVE WS-DEPT-SALARIO (WS-IDX-DEPT) TO WS-SALARIO-O
+               MOVE WS-DEPT-MEDIA (WS-IDX-DEPT) TO WS-MEDIA-O
+               MOVE WS-LINHA-DETALHE TO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-PERFORM.
+           DISPLAY 'TOTAL SALARIOS'.
+           DISPLAY '-=-=-=-=-=-==-='
+           DISPLAY WS-TOTAL-SAL-EDIT.
+           MOVE WS-TOTAL-FUNC TO WS-TOTAL-FUNC-O
+           MOVE WS-TOTAL-SALARIO TO WS-TOTAL-SAL-O
+           MOVE WS-LINHA-TOTAL TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+       0300-MOSTRA-DEPARTAMENTO-EXIT. EXIT.
+
+       1000-FECHA-ARQUIVO.
+           CLOSE FUNCIONARIOS, FUNCIONARIO-RLT.
+       1000-FECHA-ARQUIVO-EXIT. EXIT.
+
+       END PROGRAM FUNCIONARIO.
