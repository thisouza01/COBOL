@@ -14,10 +14,19 @@
 
            SELECT CLIENTES ASSIGN TO 'C:\COBOL\CLIENTES.DAT'
              ORGANIZATION INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              FILE STATUS IS CLIENTES-STATUS
              RECORD KEY CLIENTES-KEY.
 
+           SELECT CLIENTES-RLT ASSIGN TO 'C:\COBOL\CLIENTES-RLT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RLT-STATUS.
+
+           SELECT CLIENTES-AUDIT ASSIGN TO
+                  'C:\COBOL\CLIENTES-AUDIT.LOG'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-STATUS.
+
 
       *================================================================*
        DATA DIVISION.
@@ -29,6 +38,13 @@
                05 CLIENTES-FONE PIC 9(09).
            03 CLIENTES-NAME     PIC X(30).
            03 CLIENTES-EMAIL    PIC X(40).
+           03 CLIENTES-SALDO    PIC 9(07)V99 VALUE ZEROS.
+
+       FD CLIENTES-RLT.
+       01 REG-RLT PIC X(83).
+
+       FD CLIENTES-AUDIT.
+       01 REG-AUDIT PIC X(180).
 
        WORKING-STORAGE SECTION.
        01 OPCAO            PIC X(01).
@@ -36,7 +52,57 @@
        01 TECLA            PIC X(02).
        01 OPCAO-RELATORIO  PIC X(01).
        01 CLIENTES-STATUS  PIC 9(02).
+       01 RLT-STATUS       PIC X(02).
+       01 AUDIT-STATUS     PIC X(02).
        01 ERRO             PIC X(30).
+       01 RPT-EOF          PIC X(01) VALUE 'N'.
+       01 WS-CNT-ARROBA    PIC 9(02) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * CAMPOS AUXILIARES PARA CHAMAR A SUB-ROTINA COMPARTILHADA
+      * VALIDA-FAIXA (TELEFONE DEVE SER UM NUMERO DE 9 DIGITOS,
+      * DIFERENTE DE ZERO)
+      *----------------------------------------------------------------*
+       01 WS-FAIXA-VALOR   PIC S9(10)V9(02) VALUE ZEROS.
+       01 WS-FAIXA-INF     PIC S9(10)V9(02) VALUE 1.
+       01 WS-FAIXA-SUP     PIC S9(10)V9(02) VALUE 999999999.
+       01 WS-FAIXA-STATUS  PIC X(01).
+
+       01 WS-LINHA-RLT.
+           05 WS-RLT-FONE      PIC 9(09).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WS-RLT-NOME      PIC X(30).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WS-RLT-EMAIL     PIC X(40).
+
+       01 WS-CNT-CLIENTES-RLT PIC 9(05) VALUE ZEROS.
+
+       01 WS-LINHA-RLT-TRAILER.
+           05 FILLER           PIC X(18) VALUE 'TOTAL DE CLIENTES:'.
+           05 WS-RLT-TOTAL-ED   PIC ZZZZ9.
+
+      * LINHA DE AUDITORIA: DATA/HORA, OPERACAO, TELEFONE E O VALOR
+      *  ANTES/DEPOIS DE NOME E EMAIL (DEPOIS = 'DELETED' QUANDO A
+      *  OPERACAO FOR EXCLUSAO, ANTES = SPACES QUANDO FOR INCLUSAO)
+       01 WS-LINHA-AUDIT.
+           05 WS-AUDIT-DATAHORA  PIC 9(14).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-AUDIT-OPERACAO  PIC X(10).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-AUDIT-FONE      PIC 9(09).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-AUDIT-NOME-ANT  PIC X(30).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-AUDIT-NOME-DEP  PIC X(30).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-AUDIT-EMAIL-ANT PIC X(40).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-AUDIT-EMAIL-DEP PIC X(40).
+
+       01 WS-AUD-DATA            PIC 9(08).
+       01 WS-AUD-HORA            PIC 9(08).
+       01 WS-AUD-NOME-ANTES      PIC X(30) VALUE SPACES.
+       01 WS-AUD-EMAIL-ANTES     PIC X(40) VALUE SPACES.
 
        SCREEN SECTION.
        01 TELA.
@@ -49,7 +115,7 @@
                05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM MODULO.
 
-       01 MENU.
+       01 TELA-MENU.
            03 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            03 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            03 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -103,10 +169,16 @@
                    CLOSE CLIENTES
                    OPEN I-O CLIENTES
                END-IF.
+           OPEN EXTEND CLIENTES-AUDIT
+               IF AUDIT-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CLIENTES-AUDIT
+                   CLOSE CLIENTES-AUDIT
+                   OPEN EXTEND CLIENTES-AUDIT
+               END-IF.
 
        1100-MONTA-TELA.
            DISPLAY TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU.
 
        2000-PROCESSAR.
            MOVE SPACES TO ERRO.
@@ -117,7 +189,7 @@
                WHEN 2
                    PERFORM 0200-CONSULTAR
                WHEN 3
-                   CONTINUE
+                   PERFORM 0300-ALTERAR
 
                WHEN 4
                    PERFORM 0400-EXCLUIR
@@ -142,6 +214,7 @@
       *================================================================*
        3000-FINALIZAR.
            CLOSE CLIENTES.
+           CLOSE CLIENTES-AUDIT.
 
       *================================================================*
 
@@ -150,6 +223,12 @@
            MOVE 'MODULO - INCLUIR' TO MODULO.
            DISPLAY TELA.
            ACCEPT TELA-REGISTRO.
+           PERFORM 0150-VALIDA-INCLUSAO.
+           IF ERRO NOT EQUAL SPACES
+               ACCEPT MOSTRA-ERRO
+               PERFORM 0100-INCLUIR
+           ELSE
+               MOVE ZEROS TO CLIENTES-SALDO
                WRITE CLIENTES-REG
                    INVALID KEY
                    MOVE 'JA EXISTE! NOVO REGISTRO?' TO ERRO
@@ -158,8 +237,38 @@
                        MOVE ZEROS TO CLIENTES-FONE
                        PERFORM 0100-INCLUIR
                    END-IF
-               END-WRITE.
-               PERFORM 1100-MONTA-TELA.
+                   NOT INVALID KEY
+                   MOVE SPACES TO WS-AUD-NOME-ANTES
+                   MOVE SPACES TO WS-AUD-EMAIL-ANTES
+                   MOVE 'INCLUSAO' TO WS-AUDIT-OPERACAO
+                   PERFORM 0900-GRAVA-AUDITORIA
+               END-WRITE
+           END-IF.
+           PERFORM 1100-MONTA-TELA.
+
+      *----------------------------------------------------------------*
+      * VALIDACOES DE CAMPO ANTES DE GRAVAR O CLIENTE: TELEFONE
+      *  VALIDADO PELA SUB-ROTINA COMPARTILHADA VALIDA-FAIXA (NAO
+      *  PODE SER ZERO), NOME PREENCHIDO E EMAIL COM '@'
+       0150-VALIDA-INCLUSAO.
+           MOVE SPACES TO ERRO.
+           MOVE ZEROS TO WS-CNT-ARROBA.
+           INSPECT CLIENTES-EMAIL TALLYING WS-CNT-ARROBA FOR ALL '@'.
+           MOVE CLIENTES-FONE TO WS-FAIXA-VALOR.
+           CALL 'VALIDA-FAIXA' USING WS-FAIXA-VALOR WS-FAIXA-INF
+               WS-FAIXA-SUP WS-FAIXA-STATUS.
+           MOVE WS-FAIXA-VALOR TO CLIENTES-FONE.
+           IF WS-FAIXA-STATUS EQUAL 'N'
+               MOVE 'TELEFONE INVALIDO - TENTATIVAS EXCEDIDAS' TO ERRO
+           ELSE
+               IF CLIENTES-NAME EQUAL SPACES
+                   MOVE 'NOME NAO PODE SER EM BRANCO' TO ERRO
+               ELSE
+                   IF WS-CNT-ARROBA EQUAL ZEROS
+                       MOVE 'EMAIL INVALIDO' TO ERRO
+                   END-IF
+               END-IF
+           END-IF.
 
       *----------------------------------------------------------------*
        0200-CONSULTAR.
@@ -179,28 +288,137 @@
 
       *----------------------------------------------------------------*
        0300-ALTERAR.
-
-
-
+           MOVE 'MODULO - ALTERACAO' TO MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'NAO ENCONTRADO' TO ERRO
+               NOT INVALID KEY
+                   MOVE CLIENTES-NAME TO WS-AUD-NOME-ANTES
+                   MOVE CLIENTES-EMAIL TO WS-AUD-EMAIL-ANTES
+                   DISPLAY SS-DADOS
+                   ACCEPT SS-DADOS
+                   REWRITE CLIENTES-REG
+                       INVALID KEY
+                           MOVE 'ERRO AO ALTERAR' TO ERRO
+                       NOT INVALID KEY
+                           MOVE 'REGISTRO ALTERADO' TO ERRO
+                           MOVE 'ALTERACAO' TO WS-AUDIT-OPERACAO
+                           PERFORM 0900-GRAVA-AUDITORIA
+                   END-REWRITE
+           END-READ.
+           ACCEPT MOSTRA-ERRO.
+           MOVE SPACES TO CLIENTES-NAME, CLIENTES-EMAIL.
 
       *----------------------------------------------------------------*
        0400-EXCLUIR.
            MOVE 'MODULO - EXCLUSAO' TO MODULO.
            DISPLAY TELA.
            DISPLAY TELA-REGISTRO.
-            ACCEPT CHAVE.
-             READ CLIENTES
+           ACCEPT CHAVE.
+           READ CLIENTES
                INVALID KEY
-
-
-
+                   MOVE 'NAO ENCONTRADO' TO ERRO
+                   ACCEPT MOSTRA-ERRO
+               NOT INVALID KEY
+                   MOVE CLIENTES-NAME TO WS-AUD-NOME-ANTES
+                   MOVE CLIENTES-EMAIL TO WS-AUD-EMAIL-ANTES
+                   DISPLAY SS-DADOS
+                   MOVE 'CONFIRMA EXCLUSAO? (S/N)' TO ERRO
+                   ACCEPT MOSTRA-ERRO
+                   IF TECLA EQUAL 'S' OR TECLA EQUAL 's'
+                       DELETE CLIENTES
+                           INVALID KEY
+                               MOVE 'ERRO AO EXCLUIR' TO ERRO
+                           NOT INVALID KEY
+                               MOVE 'REGISTRO EXCLUIDO' TO ERRO
+                               MOVE 'EXCLUSAO' TO WS-AUDIT-OPERACAO
+                               PERFORM 0900-GRAVA-AUDITORIA
+                       END-DELETE
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+           END-READ.
+           MOVE SPACES TO CLIENTES-NAME, CLIENTES-EMAIL.
 
 
       *----------------------------------------------------------------*
        0500-RELATORIO-TELA.
-           CONTINUE.
+           MOVE 'MODULO - RELATORIO' TO MODULO.
+           DISPLAY TELA.
+           MOVE 'N' TO RPT-EOF.
+           MOVE LOW-VALUES TO CLIENTES-KEY.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-KEY
+               INVALID KEY
+                   MOVE 'Y' TO RPT-EOF
+           END-START.
+           PERFORM UNTIL RPT-EOF EQUAL 'Y'
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO RPT-EOF
+                   NOT AT END
+                       DISPLAY 'TELEFONE: ' CLIENTES-FONE
+                       DISPLAY 'NOME: ' CLIENTES-NAME
+                       DISPLAY 'EMAIL: ' CLIENTES-EMAIL
+                       DISPLAY '-----------------------------------'
+               END-READ
+           END-PERFORM.
+           MOVE 'FIM DO RELATORIO' TO ERRO.
+           ACCEPT MOSTRA-ERRO.
 
       *----------------------------------------------------------------*
        0510-RELATORIO-DISCO.
-           CONTINUE.
+           MOVE 'N' TO RPT-EOF.
+           MOVE ZEROS TO WS-CNT-CLIENTES-RLT.
+           OPEN OUTPUT CLIENTES-RLT.
+           MOVE 'RELATORIO DE CLIENTES' TO REG-RLT.
+           WRITE REG-RLT.
+           MOVE LOW-VALUES TO CLIENTES-KEY.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-KEY
+               INVALID KEY
+                   MOVE 'Y' TO RPT-EOF
+           END-START.
+           PERFORM UNTIL RPT-EOF EQUAL 'Y'
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO RPT-EOF
+                   NOT AT END
+                       MOVE CLIENTES-FONE TO WS-RLT-FONE
+                       MOVE CLIENTES-NAME TO WS-RLT-NOME
+                       MOVE CLIENTES-EMAIL TO WS-RLT-EMAIL
+                       WRITE REG-RLT FROM WS-LINHA-RLT
+                       ADD 1 TO WS-CNT-CLIENTES-RLT
+               END-READ
+           END-PERFORM.
+           MOVE WS-CNT-CLIENTES-RLT TO WS-RLT-TOTAL-ED.
+           WRITE REG-RLT FROM WS-LINHA-RLT-TRAILER.
+           CLOSE CLIENTES-RLT.
+           MOVE 'RELATORIO GRAVADO EM DISCO' TO ERRO.
+           ACCEPT MOSTRA-ERRO.
+
+      *----------------------------------------------------------------*
+      * GRAVA UMA LINHA NO LOG DE AUDITORIA PARA TODA INCLUSAO,
+      *  ALTERACAO OU EXCLUSAO DE CLIENTE, COM A OPERACAO JA MOVIDA
+      *  PARA WS-AUDIT-OPERACAO E O VALOR ANTERIOR DE NOME/EMAIL JA
+      *  MOVIDO PARA WS-AUD-NOME-ANTES/WS-AUD-EMAIL-ANTES PELO
+      *  CHAMADOR (ANTES DE SOBRESCREVER OS CAMPOS DO REGISTRO). O
+      *  VALOR DEPOIS E O CLIENTES-NAME/CLIENTES-EMAIL ATUAL, OU
+      *  'DELETED' QUANDO A OPERACAO FOR EXCLUSAO
+       0900-GRAVA-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA TO WS-AUDIT-DATAHORA (1:8).
+           MOVE WS-AUD-HORA (1:6) TO WS-AUDIT-DATAHORA (9:6).
+           MOVE CLIENTES-FONE TO WS-AUDIT-FONE.
+           MOVE WS-AUD-NOME-ANTES TO WS-AUDIT-NOME-ANT.
+           MOVE WS-AUD-EMAIL-ANTES TO WS-AUDIT-EMAIL-ANT.
+           IF WS-AUDIT-OPERACAO EQUAL 'EXCLUSAO'
+               MOVE 'DELETED' TO WS-AUDIT-NOME-DEP
+               MOVE 'DELETED' TO WS-AUDIT-EMAIL-DEP
+           ELSE
+               MOVE CLIENTES-NAME TO WS-AUDIT-NOME-DEP
+               MOVE CLIENTES-EMAIL TO WS-AUDIT-EMAIL-DEP
+           END-IF.
+           WRITE REG-AUDIT FROM WS-LINHA-AUDIT.
       *================================================================*
