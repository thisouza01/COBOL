@@ -8,25 +8,127 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\COBOL\CLIENTES.DAT'
+             ORGANIZATION INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY CLIENTES-KEY.
+
       *================================================================*
        DATA DIVISION.
       *----------------------------------------------------------------*
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           03 CLIENTES-KEY.
+               05 CLIENTES-FONE PIC 9(09).
+           03 CLIENTES-NAME     PIC X(30).
+           03 CLIENTES-EMAIL    PIC X(40).
+           03 CLIENTES-SALDO    PIC 9(07)V99 VALUE ZEROS.
+
        WORKING-STORAGE SECTION.
-       01 WS-SALDO-CONTA     PIC 9(05)V99 VALUE 1000,00.
+       01 CLIENTES-STATUS    PIC 9(02).
+
+       01 WS-SALDO-CONTA     PIC 9(07)V99 VALUE ZEROS.
 
        01 WS-ESCOLHA         PIC 9(02)    VALUE ZEROS.
        01 WS-VALOR           PIC 9(05)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AUTENTICACAO E LIMITE DIARIO DE SAQUE
+      *----------------------------------------------------------------*
+       01 WS-PIN              PIC 9(04)    VALUE ZEROS.
+       01 WS-PIN-CORRETO      PIC 9(04)    VALUE 1234.
+       01 WS-PIN-OK           PIC X(01)    VALUE 'N'.
+       01 WS-TENTATIVAS-PIN   PIC 9(01)    VALUE ZEROS.
+
+       01 WS-LIMITE-DIARIO    PIC 9(05)V99 VALUE 2000,00.
+       01 WS-SAC-DIA          PIC 9(05)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * CAMPOS AUXILIARES PARA CHAMAR A SUB-ROTINA COMPARTILHADA
+      * VALIDA-FAIXA (VALOR DEVE SER MAIOR QUE ZERO E NAO PASSAR DO
+      * SALDO DA CONTA)
+      *----------------------------------------------------------------*
+       01 WS-FAIXA-VALOR      PIC S9(10)V9(02) VALUE ZEROS.
+       01 WS-FAIXA-INF        PIC S9(10)V9(02) VALUE 0,01.
+       01 WS-FAIXA-SUP        PIC S9(10)V9(02) VALUE ZEROS.
+       01 WS-FAIXA-STATUS     PIC X(01).
       *================================================================*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
        0-PRINCIPAL.
-           PERFORM UNTIL WS-ESCOLHA = 4
-               PERFORM 1-INICIAR
-               PERFORM 2-PROCESSAR
-               PERFORM 3-FINALIZAR
-           END-PERFORM.
+           PERFORM 01-ABRE-ARQUIVO.
+           PERFORM 02-IDENTIFICA-CONTA.
+
+           IF WS-PIN-OK = 'S'
+               PERFORM UNTIL WS-ESCOLHA = 4
+                   PERFORM 1-INICIAR
+                   PERFORM 2-PROCESSAR
+                   PERFORM 3-FINALIZAR
+               END-PERFORM
+           END-IF.
+
+           PERFORM 03-FECHA-ARQUIVO.
            STOP RUN.
 
+      *----------------------------------------------------------------*
+      * ABRE O ARQUIVO DE CLIENTES; CRIA O ARQUIVO SE AINDA NAO
+      * EXISTIR, DO MESMO MODO QUE O PROGRAMA CLIENTES.COB
+      *----------------------------------------------------------------*
+       01-ABRE-ARQUIVO.
+           OPEN I-O CLIENTES
+               IF CLIENTES-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+
+      *----------------------------------------------------------------*
+      * PERGUNTA A CONTA (TELEFONE) E O PIN; SO LIBERA O MENU SE A
+      * CONTA EXISTIR NO ARQUIVO DE CLIENTES E O PIN ESTIVER CORRETO
+      *----------------------------------------------------------------*
+       02-IDENTIFICA-CONTA.
+           DISPLAY 'NUMERO DA CONTA: '.
+           ACCEPT CLIENTES-FONE.
+
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA'
+                   MOVE 'N' TO WS-PIN-OK
+               NOT INVALID KEY
+                   MOVE CLIENTES-SALDO TO WS-SALDO-CONTA
+                   PERFORM 021-VALIDA-PIN
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CONFERE O PIN DIGITADO, COM ATE 3 TENTATIVAS
+      *----------------------------------------------------------------*
+       021-VALIDA-PIN.
+           DISPLAY 'DIGITE O PIN: '.
+           ACCEPT WS-PIN.
+           ADD 1 TO WS-TENTATIVAS-PIN.
+
+           IF WS-PIN = WS-PIN-CORRETO
+               MOVE 'S' TO WS-PIN-OK
+           ELSE
+               IF WS-TENTATIVAS-PIN < 3
+                   DISPLAY 'PIN INCORRETO, TENTE NOVAMENTE'
+                   PERFORM 021-VALIDA-PIN
+               ELSE
+                   DISPLAY 'PIN INCORRETO. CARTAO BLOQUEADO'
+                   MOVE 'N' TO WS-PIN-OK
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * FECHA O ARQUIVO DE CLIENTES
+      *----------------------------------------------------------------*
+       03-FECHA-ARQUIVO.
+           CLOSE CLIENTES.
+
        1-INICIAR.
                DISPLAY 'CAIXA ELETRONICO '
                DISPLAY 'ESCOLHA UMA OPCAO: '
@@ -43,7 +145,9 @@
                    DISPLAY 'QUAL O VALOR DO SAQUE?'
                    ACCEPT WS-VALOR
                    PERFORM 21-VALIDA-SALDO
-                   PERFORM 211-SAQUE
+                   IF WS-VALOR > ZEROS
+                       PERFORM 211-SAQUE
+                   END-IF
 
                WHEN 2
                    DISPLAY 'DEPOSITO'
@@ -65,24 +169,56 @@
        3-FINALIZAR.
            DISPLAY 'SEU NOVO SALDO E: ' WS-SALDO-CONTA.
 
+      *----------------------------------------------------------------*
+      * VALIDA O VALOR DO SAQUE CONTRA O SALDO DA CONTA (VIA A SUB-
+      * ROTINA COMPARTILHADA VALIDA-FAIXA) E CONTRA O LIMITE DIARIO
+      * (WS-SAC-DIA + WS-VALOR NAO PODE PASSAR DO WS-LIMITE-DIARIO)
+      *----------------------------------------------------------------*
        21-VALIDA-SALDO.
-           IF WS-VALOR <= 0
-               DISPLAY 'VALOR INVALIDO'
-               ACCEPT WS-VALOR
-               PERFORM 21-VALIDA-SALDO
-           END-IF.
+           MOVE WS-VALOR TO WS-FAIXA-VALOR.
+           MOVE WS-SALDO-CONTA TO WS-FAIXA-SUP.
+           CALL 'VALIDA-FAIXA' USING WS-FAIXA-VALOR WS-FAIXA-INF
+               WS-FAIXA-SUP WS-FAIXA-STATUS.
+           MOVE WS-FAIXA-VALOR TO WS-VALOR.
 
-           IF WS-VALOR > WS-SALDO-CONTA
-               DISPLAY 'SALDO INSUFICIENTE.'
-               ACCEPT WS-VALOR
-               PERFORM 21-VALIDA-SALDO
+           IF WS-FAIXA-STATUS = 'N'
+               DISPLAY 'SAQUE CANCELADO - NUMERO DE TENTATIVAS '
+                   'EXCEDIDO'
+               MOVE ZEROS TO WS-VALOR
+           ELSE
+               IF (WS-SAC-DIA + WS-VALOR) > WS-LIMITE-DIARIO
+                   DISPLAY 'LIMITE DIARIO DE SAQUE EXCEDIDO'
+                   ACCEPT WS-VALOR
+                   PERFORM 21-VALIDA-SALDO
+               END-IF
            END-IF.
 
+      *----------------------------------------------------------------*
+      * DEBITA O VALOR, ACUMULA O SAQUE DO DIA E PERSISTE O NOVO
+      * SALDO NO ARQUIVO DE CLIENTES
+      *----------------------------------------------------------------*
        211-SAQUE.
            SUBTRACT WS-VALOR FROM WS-SALDO-CONTA.
+           ADD WS-VALOR TO WS-SAC-DIA.
+           PERFORM 23-ATUALIZA-SALDO.
            DISPLAY 'SAQUE REALIZADO'.
 
+      *----------------------------------------------------------------*
+      * CREDITA O VALOR E PERSISTE O NOVO SALDO NO ARQUIVO DE
+      * CLIENTES
+      *----------------------------------------------------------------*
        22-DEPOSITO.
            ADD WS-VALOR TO WS-SALDO-CONTA.
+           PERFORM 23-ATUALIZA-SALDO.
            DISPLAY 'DEPOSITO REALIZADO'.
+
+      *----------------------------------------------------------------*
+      * REGRAVA O SALDO ATUALIZADO NO REGISTRO DA CONTA
+      *----------------------------------------------------------------*
+       23-ATUALIZA-SALDO.
+           MOVE WS-SALDO-CONTA TO CLIENTES-SALDO
+           REWRITE CLIENTES-REG
+               INVALID KEY
+                   DISPLAY 'ERRO AO ATUALIZAR O SALDO DA CONTA'
+           END-REWRITE.
       *================================================================*
