@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author: Thiago Souza
+      * Date: 08/03/2026
+      * Purpose: Carga noturna do arquivo sequencial de produtos para
+      *  o arquivo indexado produtos.dat, gravando os registros com
+      *  chave invalida ou duplicada em um arquivo de rejeitados (
+      *  mesmo padrao de validacao usado em CADTRANS para cad-trans.txt)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-PRODUTOS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS-SEQ ASSIGN TO
+               "C:\Nova pasta\produtos-seq.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-FS-SEQ.
+
+           SELECT ARQ-INDX ASSIGN TO "C:\Nova pasta\produtos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROD-ID
+           FILE STATUS IS WK-FS-INDX.
+
+           SELECT PRODUTOS-REJEITADOS ASSIGN TO
+               "C:\Nova pasta\produtos-rej.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-FS-REJ.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           FD PRODUTOS-SEQ.
+           01 REG-PRODUTOS-SEQ.
+               03 SEQ-PROD-ID          PIC 9(03).
+               03 SEQ-NOME             PIC X(30).
+
+           FD ARQ-INDX.
+           01 ARQ-REGISTRO.
+               03 CHAVE-REGISTRO.
+                   05 PROD-ID          PIC 9(03) VALUE ZEROS.
+               03 NOME                 PIC X(30) VALUE SPACES.
+
+           FD PRODUTOS-REJEITADOS.
+           01 REG-REJEITADOS.
+               03 RJ-PROD-ID           PIC 9(03).
+               03 RJ-NOME              PIC X(30).
+               03 RJ-MOTIVO            PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-SEQ                   PIC X(2) VALUE SPACES.
+       77  WK-FS-INDX                  PIC X(2) VALUE SPACES.
+       77  WK-FS-REJ                   PIC X(2) VALUE SPACES.
+       77  WK-CT-LIDOS                 PIC 9(05) VALUE ZEROS.
+       77  WK-CT-GRAVADOS              PIC 9(05) VALUE ZEROS.
+       77  WK-CT-REJEITADOS            PIC 9(05) VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+       0010-PRINCIPAL.
+           PERFORM 0110-OPEN-DATA.
+           PERFORM 0210-VALIDATE-SEQ-OPEN THRU
+                   0220-VALIDATE-INDX-OPEN.
+           PERFORM 0310-PROCESS-DATA UNTIL WK-FS-SEQ EQUAL "10".
+           PERFORM 0410-CLOSE-DATA.
+           GOBACK.
+
+      ******************************************************************
+       0100-OPEN-DATA SECTION.
+       0110-OPEN-DATA.
+           OPEN INPUT  PRODUTOS-SEQ.
+           OPEN I-O    ARQ-INDX.
+           IF WK-FS-INDX = "35"
+               OPEN OUTPUT ARQ-INDX
+           END-IF.
+           OPEN OUTPUT PRODUTOS-REJEITADOS.
+
+       0200-VALIDATE-DATA SECTION.
+       0210-VALIDATE-SEQ-OPEN.
+           EVALUATE WK-FS-SEQ
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-SEQ
+                           " NA ABERTURA DO ARQUIVO PRODUTOS-SEQ"
+                   STOP RUN
+           END-EVALUATE.
+       0220-VALIDATE-INDX-OPEN.
+           EVALUATE WK-FS-INDX
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-INDX
+                           " NA ABERTURA DO ARQUIVO ARQ-INDX"
+                   STOP RUN
+           END-EVALUATE.
+       0230-VALIDATE-SEQ-READ.
+           EVALUATE WK-FS-SEQ
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-SEQ
+                           " NA LEITURA DO ARQUIVO PRODUTOS-SEQ"
+                   STOP RUN
+           END-EVALUATE.
+
+       0300-PROCESS-DATA SECTION.
+       0310-PROCESS-DATA.
+           READ PRODUTOS-SEQ.
+           PERFORM 0230-VALIDATE-SEQ-READ.
+           IF WK-FS-SEQ EQUAL "00"
+               ADD 1 TO WK-CT-LIDOS
+               IF SEQ-PROD-ID EQUAL ZEROS
+                   PERFORM 0320-GRAVA-REJEITADO
+               ELSE
+                   MOVE SEQ-PROD-ID TO PROD-ID
+                   MOVE SEQ-NOME    TO NOME
+                   WRITE ARQ-REGISTRO
+                       INVALID KEY
+                           PERFORM 0320-GRAVA-REJEITADO
+                       NOT INVALID KEY
+                           ADD 1 TO WK-CT-GRAVADOS
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       0320-GRAVA-REJEITADO.
+           MOVE SEQ-PROD-ID TO RJ-PROD-ID.
+           MOVE SEQ-NOME    TO RJ-NOME.
+           IF SEQ-PROD-ID EQUAL ZEROS
+               MOVE "PROD-ID EM BRANCO" TO RJ-MOTIVO
+           ELSE
+               MOVE "PROD-ID DUPLICADO" TO RJ-MOTIVO
+           END-IF.
+           WRITE REG-REJEITADOS.
+           ADD 1 TO WK-CT-REJEITADOS.
+
+       0400-CLOSE-DATA SECTION.
+       0410-CLOSE-DATA.
+           CLOSE PRODUTOS-SEQ.
+           CLOSE ARQ-INDX.
+           CLOSE PRODUTOS-REJEITADOS.
+           DISPLAY "LIDOS= "     WK-CT-LIDOS
+                   " GRAVADOS= " WK-CT-GRAVADOS
+                   " REJEITADOS= " WK-CT-REJEITADOS.
+
+       0500-END-PROGRAM SECTION.
+       0510-END-PROGRAM.
+           END PROGRAM CARGA-PRODUTOS.
