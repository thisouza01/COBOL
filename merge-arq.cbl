@@ -3,6 +3,21 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS GIVING direto trocado por OUTPUT PROCEDURE: um
+      *               CPF casado sem dados pessoais ou sem pagamento
+      *               vai para MERGE-EXCECOES em vez de seguir para
+      *               ARQ-OUT como se o registro estivesse completo
+      * 08/08/2026 TS ARQUIVO1/ARQUIVO2 passaram a declarar os campos
+      *               reais de cada arquivo (antes eram um PIC X(30)
+      *               sem quebra, desalinhado com o registro MERGE-O
+      *               de 49 posicoes usado na classificacao)
+      * 08/08/2026 TS ARQUIVO1/ARQUIVO2 ganharam FILLER nas posicoes
+      *               que o outro arquivo preenche, para que os 49
+      *               bytes do registro MERGE-O fiquem completos e
+      *               previsiveis (SPACES/ZEROS) nos campos que nao
+      *               existem naquele lado, em vez de lixo do
+      *               registro anterior sobrando nessas posicoes
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MERGE-ARQ.
@@ -27,20 +42,38 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-OUT.
 
+               SELECT MERGE-EXCECOES ASSIGN TO
+                "C:\exe-cobol\merge-excecoes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
                SELECT OUTPUT-MERGE ASSIGN TO 'MERGE-O'.
 
        DATA DIVISION.
        FILE SECTION.
 
            FD ARQUIVO1.
-           01 ARQ1-INPUT           PIC X(30).
+           01 ARQ1-REGISTRO.
+               05 ARQ1-CPF         PIC X(11).
+               05 ARQ1-NOME        PIC A(10).
+               05 ARQ1-CARGO       PIC X(11).
+               05 FILLER           PIC 9(05)V99 VALUE ZEROS.
+               05 FILLER           PIC X(10) VALUE SPACES.
 
            FD ARQUIVO2.
-           01 ARQ2-INPUT           PIC X(30).
+           01 ARQ2-REGISTRO.
+               05 ARQ2-CPF         PIC X(11).
+               05 FILLER           PIC A(10) VALUE SPACES.
+               05 FILLER           PIC X(11) VALUE SPACES.
+               05 ARQ2-SALARIO     PIC 9(05)V99.
+               05 ARQ2-DATA-PAG    PIC X(10).
 
            FD ARQ-OUT.
            01 ARQ-OUTPUT           PIC X(30).
 
+           FD MERGE-EXCECOES.
+           01 REG-EXCECAO          PIC X(42).
+
            SD OUTPUT-MERGE.
            01 MERGE-O.
                05 SD-CPF           PIC X(11).
@@ -56,31 +89,87 @@
                05 WS-FS-ARQ1       PIC 9(02).
                05 WS-FS-ARQ2       PIC 9(02).
                05 WS-FS-OUT        PIC 9(02).
+               05 WS-FS-EXC        PIC 9(02).
 
            01 AUX.
                05 WS-EOF           PIC X(01) VALUE 'N'.
 
+           01 WS-LINHA-EXCECAO.
+               05 WS-E-CPF         PIC X(11).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-E-NOME        PIC A(10).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-E-MOTIVO      PIC X(19).
+
+           01 WS-CONTADORES.
+               05 WS-CT-GRAVADOS   PIC 9(05) VALUE ZEROS.
+               05 WS-CT-EXCECOES   PIC 9(05) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT ARQUIVO1, ARQUIVO2.
            OPEN OUTPUT ARQ-OUT.
+           OPEN OUTPUT MERGE-EXCECOES.
 
-           IF WS-FS-ARQ1 AND WS-FS-ARQ2 = '00'
+           IF WS-FS-ARQ1 = '00' AND WS-FS-ARQ2 = '00'
 
                MERGE OUTPUT-MERGE
                ON ASCENDING KEY SD-CPF
                WITH DUPLICATES IN ORDER
                USING ARQUIVO1, ARQUIVO2
-               GIVING ARQ-OUT
+               OUTPUT PROCEDURE IS 0200-VALIDA-SAIDA
 
                DISPLAY 'MERGE COMPLETO'
+               DISPLAY 'TOTAL GRAVADOS: ' WS-CT-GRAVADOS
+               DISPLAY 'TOTAL EM EXCECAO: ' WS-CT-EXCECOES
 
            END-IF.
 
            CLOSE ARQUIVO1.
            CLOSE ARQUIVO2.
            CLOSE ARQ-OUT.
+           CLOSE MERGE-EXCECOES.
 
             STOP RUN.
+
+      * LE CADA REGISTRO JA CASADO PELO MERGE E SEPARA O QUE ESTA
+      *  COMPLETO (GRAVADO EM ARQ-OUT) DO QUE FALTA UM DOS DOIS LADOS
+      *  (PESSOAL OU PAGAMENTO), GRAVADO EM MERGE-EXCECOES
+       0200-VALIDA-SAIDA SECTION.
+       0201-VALIDA-SAIDA.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN OUTPUT-MERGE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 0210-CLASSIFICA-REGISTRO
+               END-RETURN
+           END-PERFORM.
+       0200-VALIDA-SAIDA-EXIT.
+           EXIT.
+
+       0210-CLASSIFICA-REGISTRO.
+           IF SD-NOME = SPACES OR SD-CARGO = SPACES
+               MOVE SD-CPF TO WS-E-CPF
+               MOVE SD-NOME TO WS-E-NOME
+               MOVE 'SEM DADOS PESSOAIS' TO WS-E-MOTIVO
+               MOVE WS-LINHA-EXCECAO TO REG-EXCECAO
+               WRITE REG-EXCECAO
+               ADD 1 TO WS-CT-EXCECOES
+           ELSE
+               IF SD-SALARIO = ZEROS AND SD-DATA-PAG = SPACES
+                   MOVE SD-CPF TO WS-E-CPF
+                   MOVE SD-NOME TO WS-E-NOME
+                   MOVE 'SEM PAGAMENTO' TO WS-E-MOTIVO
+                   MOVE WS-LINHA-EXCECAO TO REG-EXCECAO
+                   WRITE REG-EXCECAO
+                   ADD 1 TO WS-CT-EXCECOES
+               ELSE
+                   MOVE MERGE-O TO ARQ-OUTPUT
+                   WRITE ARQ-OUTPUT
+                   ADD 1 TO WS-CT-GRAVADOS
+               END-IF
+           END-IF.
+
        END PROGRAM MERGE-ARQ.
