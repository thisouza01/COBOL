@@ -1,58 +1,142 @@
-      *================================================================*
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calculo-VPL.
-      *================================================================*
-       ENVIRONMENT DIVISION.
-      *----------------------------------------------------------------*
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *================================================================*
-       DATA DIVISION.
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-       01 TABELA-FLUXO-CAIXA.
-           03 FLUXO-CAIXA OCCURS 5 TIMES.
-               05 QNT-DINHEIRO PIC 9(10)V99 VALUE ZEROS.
-
-       01 PERIODO              PIC 9(02) VALUE 1.
-       01 TAXA-DESCONTO        PIC 9(05)V99.
-       01 VPL-RESULT           PIC 9(10)V99 VALUE 0.
-
-      *================================================================*
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-       0-PRINCIPAL.
-           PERFORM 1-INICIAR.
-           PERFORM 2-PROCESSAR.
-           PERFORM 3-FINALIZAR.
-           STOP RUN.
-
-
-       1-INICIAR.
-           DISPLAY 'QUAL SUA TAXA DE DESCONTO POR ANO?'
-           ACCEPT TAXA-DESCONTO.
-
-       2-PROCESSAR.
-           PERFORM 21-LER-FLUXO-CAIXA.
-           PERFORM 22-CALCULA-VPL.
-
-       3-FINALIZAR.
-           DISPLAY 'O VPL E: ' VPL-RESULT.
-
-
-       21-LER-FLUXO-CAIXA.
-           DISPLAY 'DIGITE O VALOR DO FLUXO DE CAIXA NO PERIODO: '
-               PERIODO.
-           ACCEPT QNT-DINHEIRO(PERIODO).
-           ADD 1 TO PERIODO.
-           IF PERIODO <= 5
-               PERFORM 21-LER-FLUXO-CAIXA
-           END-IF.
-
-       22-CALCULA-VPL.
-           PERFORM VARYING PERIODO FROM 1 BY 1 UNTIL PERIODO > 5
-               COMPUTE VPL-RESULT = VPL-RESULT + (QNT-DINHEIRO(PERIODO)
-                   / (1 + TAXA-DESCONTO) ** PERIODO )
-           END-PERFORM.
-      *================================================================*
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calculo-VPL.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-NUM-PERIODOS      PIC 9(02) VALUE ZEROS.
+       01 WS-TENTATIVAS-PER    PIC 9(01) VALUE ZEROS.
+       01 WS-NUM-PERIODOS-OK   PIC X(01) VALUE 'S'.
+
+       01 TABELA-FLUXO-CAIXA.
+           03 FLUXO-CAIXA OCCURS 1 TO 60 TIMES
+                          DEPENDING ON WS-NUM-PERIODOS.
+               05 QNT-DINHEIRO PIC S9(10)V99 VALUE ZEROS.
+
+       01 PERIODO              PIC 9(02) VALUE 1.
+       01 TAXA-DESCONTO        PIC 9(05)V99.
+       01 VPL-RESULT           PIC S9(10)V99 VALUE 0.
+
+      *----------------------------------------------------------------*
+      * CALCULO DA TIR (TAXA INTERNA DE RETORNO) POR VARREDURA DE
+      * TAXAS CANDIDATAS, PROCURANDO ONDE O VPL MUDA DE SINAL
+      *----------------------------------------------------------------*
+       01 WS-TIR               PIC S9(03)V9(03) VALUE ZEROS.
+       01 WS-TIR-TAXA           PIC S9(03)V9(03) VALUE ZEROS.
+       01 WS-TIR-VPL            PIC S9(12)V99 VALUE ZEROS.
+       01 WS-TIR-VPL-ANT        PIC S9(12)V99 VALUE ZEROS.
+       01 WS-TIR-ACHOU          PIC X(01) VALUE 'N'.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       0-PRINCIPAL.
+           PERFORM 1-INICIAR.
+           PERFORM 2-PROCESSAR.
+           PERFORM 3-FINALIZAR.
+           STOP RUN.
+
+
+       1-INICIAR.
+           DISPLAY 'QUANTOS PERIODOS TEM O FLUXO DE CAIXA (1-60)?'
+           ACCEPT WS-NUM-PERIODOS.
+           PERFORM 11-VALIDA-NUM-PERIODOS.
+           IF WS-NUM-PERIODOS-OK = 'N'
+               DISPLAY 'NUMERO DE PERIODOS INVALIDO. TENTATIVAS '
+                   'EXCEDIDAS'
+               STOP RUN
+           END-IF.
+           DISPLAY 'QUAL SUA TAXA DE DESCONTO POR ANO?'
+           ACCEPT TAXA-DESCONTO.
+
+      *----------------------------------------------------------------*
+      * WS-NUM-PERIODOS CONTROLA O OCCURS DEPENDING ON DE FLUXO-CAIXA
+      * (1 A 60); FORA DESSA FAIXA, PEDE DE NOVO, COM ATE 3 TENTATIVAS
+      *----------------------------------------------------------------*
+       11-VALIDA-NUM-PERIODOS.
+           ADD 1 TO WS-TENTATIVAS-PER.
+           IF WS-NUM-PERIODOS < 1 OR WS-NUM-PERIODOS > 60
+               IF WS-TENTATIVAS-PER < 3
+                   DISPLAY 'NUMERO DE PERIODOS DEVE SER DE 1 A 60'
+                   DISPLAY 'DIGITE NOVAMENTE: '
+                   ACCEPT WS-NUM-PERIODOS
+                   PERFORM 11-VALIDA-NUM-PERIODOS
+               ELSE
+                   MOVE 'N' TO WS-NUM-PERIODOS-OK
+               END-IF
+           END-IF.
+
+       2-PROCESSAR.
+           MOVE 1 TO PERIODO.
+           PERFORM 21-LER-FLUXO-CAIXA.
+           PERFORM 22-CALCULA-VPL.
+           PERFORM 24-CALCULA-TIR.
+
+       3-FINALIZAR.
+           DISPLAY 'O VPL E: ' VPL-RESULT.
+           IF WS-TIR-ACHOU = 'S'
+               DISPLAY 'A TIR E: ' WS-TIR
+           ELSE
+               DISPLAY 'A TIR NAO FOI ENCONTRADA NA FAIXA TESTADA'
+           END-IF.
+
+
+       21-LER-FLUXO-CAIXA.
+           DISPLAY 'DIGITE O VALOR DO FLUXO DE CAIXA NO PERIODO: '
+               PERIODO.
+           ACCEPT QNT-DINHEIRO(PERIODO).
+           ADD 1 TO PERIODO.
+           IF PERIODO <= WS-NUM-PERIODOS
+               PERFORM 21-LER-FLUXO-CAIXA
+           END-IF.
+
+       22-CALCULA-VPL.
+           MOVE ZEROS TO VPL-RESULT.
+           PERFORM VARYING PERIODO FROM 1 BY 1
+                   UNTIL PERIODO > WS-NUM-PERIODOS
+               COMPUTE VPL-RESULT = VPL-RESULT + (QNT-DINHEIRO(PERIODO)
+                   / (1 + TAXA-DESCONTO) ** PERIODO )
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * VARRE AS TAXAS CANDIDATAS DE 0,000 A 1,000 EM PASSOS DE 0,001
+      * E PARA NA PRIMEIRA ONDE O VPL TROCA DE SINAL (OU ZERA)
+      *----------------------------------------------------------------*
+       24-CALCULA-TIR.
+           MOVE ZEROS TO WS-TIR-TAXA.
+           MOVE ZEROS TO WS-TIR-VPL-ANT.
+           MOVE 'N' TO WS-TIR-ACHOU.
+           PERFORM 241-CALCULA-VPL-TAXA.
+           MOVE WS-TIR-VPL TO WS-TIR-VPL-ANT.
+
+           PERFORM VARYING WS-TIR-TAXA FROM 0,001 BY 0,001
+                   UNTIL WS-TIR-TAXA > 1 OR WS-TIR-ACHOU = 'S'
+               PERFORM 241-CALCULA-VPL-TAXA
+               IF (WS-TIR-VPL-ANT >= 0 AND WS-TIR-VPL <= 0)
+                       OR (WS-TIR-VPL-ANT <= 0 AND WS-TIR-VPL >= 0)
+                   MOVE WS-TIR-TAXA TO WS-TIR
+                   MOVE 'S' TO WS-TIR-ACHOU
+               END-IF
+               MOVE WS-TIR-VPL TO WS-TIR-VPL-ANT
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * CALCULA O VPL PARA A TAXA CANDIDATA WS-TIR-TAXA, SEM ALTERAR
+      * O VPL-RESULT JA CALCULADO PARA A TAXA-DESCONTO INFORMADA
+      *----------------------------------------------------------------*
+       241-CALCULA-VPL-TAXA.
+           MOVE ZEROS TO WS-TIR-VPL.
+           PERFORM VARYING PERIODO FROM 1 BY 1
+                   UNTIL PERIODO > WS-NUM-PERIODOS
+               COMPUTE WS-TIR-VPL = WS-TIR-VPL +
+                   (QNT-DINHEIRO(PERIODO) /
+                   (1 + WS-TIR-TAXA) ** PERIODO)
+           END-PERFORM.
+      *================================================================*
