@@ -1,103 +1,156 @@
-      ******************************************************************
-      * Author:Thiago Souza
-      * Date:11/03/2025
-      * Purpose:Excluir registro com base no ID
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXCLUIR-REG-IDX.
-      *
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-                   SELECT ARQ-INDX
-                       ASSIGN TO "C:\archive\produtos.dat"
-                       ORGANIZATION IS INDEXED
-                       ACCESS MODE IS DYNAMIC
-                       RECORD KEY IS PROD-ID
-                       FILE STATUS IS WS-FS-ARQ.
-
-      *
-       DATA DIVISION.
-       FILE SECTION.
-           FD ARQ-INDX.
-           01 REG-INDX.
-               03 CHAVE-PRIMARIA.
-                   05 PROD-ID      PIC 9(03) VALUE ZEROS.
-               03 NOME             PIC X(30) VALUE SPACES.
-      *
-       WORKING-STORAGE SECTION.
-       01 WS-CHAVE-PRIMARIA.
-           03 WS-PROD-ID           PIC 9(03) VALUE ZEROS.
-
-       01 STATUS-ARQ.
-           03 WS-FS-ARQ            PIC 9(02) VALUE ZEROS.
-
-       01 UTIL.
-           03 ESCOLHA              PIC A(01) VALUE 'N'.
-      *
-       PROCEDURE DIVISION.
-      *
-       MAIN-PROCEDURE.
-           PERFORM 0100-ABRE-ARQUIVO.
-           PERFORM 0200-RECEBE-ID.
-           PERFORM 0250-MOVE-CHAVE.
-           PERFORM 0300-PROCESSA-ARQUIVO.
-           PERFORM 1000-FECHA-ARQUIVO.
-
-
-
-       0100-ABRE-ARQUIVO.
-           OPEN I-O ARQ-INDX.
-           IF WS-FS-ARQ NOT EQUAL "00"
-               DISPLAY "ERRO AO ABRIR O ARQUIVO! STATUS: " WS-FS-ARQ
-           END-IF.
-
-       0200-RECEBE-ID.
-           DISPLAY "QUAL ID PARA EXCLUSAO: "
-           ACCEPT WS-CHAVE-PRIMARIA.
-
-       0250-MOVE-CHAVE.
-           MOVE WS-CHAVE-PRIMARIA TO PROD-ID.
-
-       0300-PROCESSA-ARQUIVO.
-           IF WS-FS-ARQ EQUAL "00"
-               READ ARQ-INDX KEY IS PROD-ID
-                   INVALID KEY
-                       DISPLAY "REGISTRO NAO ENCONTRADO!"
-
-                   NOT INVALID KEY
-                       DISPLAY "DADOS: "NOME
-
-                       PERFORM 0310-VERIFICA-EXCLUSAO
-
-                       IF ESCOLHA EQUAL "S"
-
-                           PERFORM 0400-EXCLUI-ARQUIVO
-
-                       END-IF
-
-               END-READ
-
-           END-IF.
-
-       0310-VERIFICA-EXCLUSAO.
-           DISPLAY "TEM CERTEZA QUE QUER EXCLUIR [S/N]: "
-           ACCEPT ESCOLHA.
-
-       0400-EXCLUI-ARQUIVO.
-           DELETE ARQ-INDX RECORD
-               INVALID KEY
-                   DISPLAY "ERRO AO EXCLUIR O REGISTRO!"
-
-               NOT INVALID KEY
-                   DISPLAY "REGISTRO EXCLUIDO!"
-
-           END-DELETE.
-
-
-       1000-FECHA-ARQUIVO.
-           CLOSE ARQ-INDX
-           STOP RUN.
-
-       END PROGRAM EXCLUIR-REG-IDX.
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:11/03/2025
+      * Purpose:Excluir registro com base no ID
+      * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS Grava log de auditoria com os dados do registro
+      *               antes da exclusao (nao ha "depois" - o registro
+      *               deixa de existir)
+      * 08/08/2026 TS AUDIT-LOG e o layout do registro convergidos com
+      *               ATUALIZAR-ARQ-IDX: mesmo arquivo, mesma linha
+      *               (ID, antes, depois, operacao, data/hora)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLUIR-REG-IDX.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-INDX
+                       ASSIGN TO "C:\archive\produtos.dat"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS PROD-ID
+                       FILE STATUS IS WS-FS-ARQ.
+
+                   SELECT AUDIT-LOG
+                       ASSIGN TO "C:\Nova pasta\PRODUTOS-AUDIT.LOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-AUDIT.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-INDX.
+           01 REG-INDX.
+               03 CHAVE-PRIMARIA.
+                   05 PROD-ID      PIC 9(03) VALUE ZEROS.
+               03 NOME             PIC X(30) VALUE SPACES.
+
+           FD AUDIT-LOG.
+           01 REG-AUDIT            PIC X(90).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CHAVE-PRIMARIA.
+           03 WS-PROD-ID           PIC 9(03) VALUE ZEROS.
+
+       01 STATUS-ARQ.
+           03 WS-FS-ARQ            PIC 9(02) VALUE ZEROS.
+           03 WS-FS-AUDIT          PIC 9(02) VALUE ZEROS.
+
+       01 UTIL.
+           03 ESCOLHA              PIC A(01) VALUE 'N'.
+
+       01 WS-AUD-DATA              PIC 9(08).
+       01 WS-AUD-HORA              PIC 9(08).
+
+      * LINHA DE AUDITORIA COMPARTILHADA COM ATUALIZAR-ARQ-IDX: DATA/
+      *  HORA, ID, VALOR ANTES, VALOR DEPOIS (OU 'DELETED') E
+      *  OPERACAO
+       01 WS-LINHA-AUDIT.
+           03 WS-AUDIT-DATAHORA    PIC 9(14).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-AUDIT-ID          PIC 9(03).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-AUDIT-NOME-ANTES  PIC X(30).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-AUDIT-DEPOIS      PIC X(30).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-AUDIT-OPERACAO    PIC X(09).
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCEDURE.
+           PERFORM 0100-ABRE-ARQUIVO.
+           PERFORM 0200-RECEBE-ID.
+           PERFORM 0250-MOVE-CHAVE.
+           PERFORM 0300-PROCESSA-ARQUIVO.
+           PERFORM 1000-FECHA-ARQUIVO.
+
+
+
+       0100-ABRE-ARQUIVO.
+           OPEN I-O ARQ-INDX.
+           IF WS-FS-ARQ NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO! STATUS: " WS-FS-ARQ
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-FS-AUDIT EQUAL 35
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+
+       0200-RECEBE-ID.
+           DISPLAY "QUAL ID PARA EXCLUSAO: "
+           ACCEPT WS-CHAVE-PRIMARIA.
+
+       0250-MOVE-CHAVE.
+           MOVE WS-CHAVE-PRIMARIA TO PROD-ID.
+
+       0300-PROCESSA-ARQUIVO.
+           IF WS-FS-ARQ EQUAL "00"
+               READ ARQ-INDX KEY IS PROD-ID
+                   INVALID KEY
+                       DISPLAY "REGISTRO NAO ENCONTRADO!"
+
+                   NOT INVALID KEY
+                       DISPLAY "DADOS: "NOME
+
+                       PERFORM 0310-VERIFICA-EXCLUSAO
+
+                       IF ESCOLHA EQUAL "S"
+
+                           PERFORM 0400-EXCLUI-ARQUIVO
+
+                       END-IF
+
+               END-READ
+
+           END-IF.
+
+       0310-VERIFICA-EXCLUSAO.
+           DISPLAY "TEM CERTEZA QUE QUER EXCLUIR [S/N]: "
+           ACCEPT ESCOLHA.
+
+       0400-EXCLUI-ARQUIVO.
+           MOVE PROD-ID TO WS-AUDIT-ID.
+           MOVE NOME TO WS-AUDIT-NOME-ANTES.
+           DELETE ARQ-INDX RECORD
+               INVALID KEY
+                   DISPLAY "ERRO AO EXCLUIR O REGISTRO!"
+
+               NOT INVALID KEY
+                   DISPLAY "REGISTRO EXCLUIDO!"
+                   PERFORM 0410-GRAVA-AUDITORIA
+
+           END-DELETE.
+
+      * REGISTRA OS DADOS DO REGISTRO EXCLUIDO PARA AUDITORIA
+       0410-GRAVA-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA TO WS-AUDIT-DATAHORA (1:8).
+           MOVE WS-AUD-HORA (1:6) TO WS-AUDIT-DATAHORA (9:6).
+           MOVE "DELETED" TO WS-AUDIT-DEPOIS.
+           MOVE "EXCLUSAO" TO WS-AUDIT-OPERACAO.
+           WRITE REG-AUDIT FROM WS-LINHA-AUDIT.
+
+
+       1000-FECHA-ARQUIVO.
+           CLOSE ARQ-INDX.
+           CLOSE AUDIT-LOG.
+           GOBACK.
+
+       END PROGRAM EXCLUIR-REG-IDX.
