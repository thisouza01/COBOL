@@ -4,6 +4,14 @@
       * Purpose:Criar um programa que faz a leitura de um arquivo e
       *  implementa tratamento de erros em caso de falhas.
       * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS VERIFICA-REGISTRO passou a ser chamado dentro do
+      *               laco de leitura; um registro incompleto deixa
+      *               de dar STOP RUN e agora e contado e gravado em
+      *               INVENTARIO-REJEITADOS, sem interromper a carga
+      * 08/08/2026 TS LE-ARQUIVO passou a marcar fim de arquivo quando
+      *               o OPEN falha, em vez de so fechar o arquivo e
+      *               deixar o laco principal continuar lendo dele
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRATA-ERROS.
@@ -16,11 +24,19 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-ARQ1.
 
+               SELECT INVENTARIO-REJEITADOS ASSIGN TO
+                "C:\exe-cobol\inventario-rejeitados.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJ.
+
        DATA DIVISION.
        FILE SECTION.
            FD ARQ1.
            01 REGISTRO             PIC X(34).
 
+           FD INVENTARIO-REJEITADOS.
+           01 REG-REJEITADO        PIC X(34).
+
        WORKING-STORAGE SECTION.
        01  WS-REGISTRO.
            05 ID-PROD              PIC X(04).
@@ -35,6 +51,11 @@
 
        01  WS-STATUS.
            05 FS-ARQ1              PIC 9(02).
+           05 FS-REJ               PIC 9(02).
+
+       01  WS-CONTADORES.
+           05 WS-CT-LIDOS          PIC 9(05) VALUE ZEROS.
+           05 WS-CT-REJEITADOS     PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -43,15 +64,24 @@
                PERFORM LE-ARQUIVO
       * VERIFICA SE O ARQUIVO NAO CHEGOU AO FIM
                IF EOF = 'N'
+                   ADD 1 TO WS-CT-LIDOS
                    PERFORM UNSTRING-ARQUIVO
-                   PERFORM MOSTRA-ARQUIVO
+                   PERFORM VERIFICA-REGISTRO
+                   IF FLAG-VERIFICA-REG = 1
+                       PERFORM MOSTRA-ARQUIVO
+                   ELSE
+                       PERFORM GRAVA-REJEITADO
+                   END-IF
                END-IF
            END-PERFORM.
+           DISPLAY 'TOTAL LIDOS: 'WS-CT-LIDOS.
+           DISPLAY 'TOTAL REJEITADOS: 'WS-CT-REJEITADOS.
            PERFORM FECHA-ARQUIVO.
             STOP RUN.
 
        ABRE-ARQUIVO.
            OPEN INPUT ARQ1.
+           OPEN OUTPUT INVENTARIO-REJEITADOS.
 
        LE-ARQUIVO.
       * VERIFICA SE O ARQUIVO FOI ABERTO COM SUCESSO
@@ -59,6 +89,8 @@
            READ ARQ1 INTO WS-REGISTRO
            AT END MOVE 'Y' TO EOF
        ELSE
+           DISPLAY 'ERRO NA ABERTURA DO ARQUIVO: 'FS-ARQ1
+           MOVE 'Y' TO EOF
            PERFORM FECHA-ARQUIVO
        END-IF.
 
@@ -75,9 +107,7 @@
 
        VERIFICA-REGISTRO.
            IF ID-PROD = SPACES OR NOME-PROD = SPACES
-               DISPLAY 'REGISTRO INCOMPLETO'
-               PERFORM FECHA-ARQUIVO
-               STOP RUN
+               MOVE 0 TO FLAG-VERIFICA-REG
            ELSE
                MOVE 1 TO FLAG-VERIFICA-REG
            END-IF.
@@ -90,7 +120,17 @@
            DISPLAY 'QNT-MAX: 'QNT-MAX.
            DISPLAY '--------------------------'.
 
+       GRAVA-REJEITADO.
+           DISPLAY 'REGISTRO INCOMPLETO'.
+           DISPLAY '--------------------------'.
+           IF FS-REJ = 00
+               MOVE REGISTRO TO REG-REJEITADO
+               WRITE REG-REJEITADO
+           END-IF.
+           ADD 1 TO WS-CT-REJEITADOS.
+
        FECHA-ARQUIVO.
            CLOSE ARQ1.
+           CLOSE INVENTARIO-REJEITADOS.
 
        END PROGRAM TRATA-ERROS.
