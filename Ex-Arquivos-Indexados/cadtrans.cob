@@ -18,6 +18,16 @@
            ORGANIZATION IS INDEXED
            RECORD KEY IS FD-IDCONTA
            FILE STATUS IS WK-FS-CADTRANS.
+
+           SELECT CONTAS-MASTER ASSIGN TO "C:\Financas\contas-mst.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CM-IDCONTA
+           FILE STATUS IS WK-FS-CONTAS.
+
+           SELECT CADTRANS-REJEITADOS ASSIGN TO
+               "C:\Financas\cadtrans-rej.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-FS-REJ.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -37,16 +47,31 @@
                03 FD-DESCR             PIC X(5).
                03 FD-IDCONTA-SEQ       PIC 9(04).
 
+           FD CONTAS-MASTER.
+           01 REG-CONTAS-MASTER.
+               03 CM-IDCONTA           PIC 9(04).
+               03 CM-NOME              PIC X(20).
+
+           FD CADTRANS-REJEITADOS.
+           01 REG-REJEITADOS.
+               03 RJ-DATA              PIC 9(08).
+               03 RJ-TIPO              PIC 9.
+               03 RJ-VALOR             PIC 9(5)V99.
+               03 RJ-DESCR             PIC X(5).
+               03 RJ-IDCONTA           PIC 9(04).
+
        WORKING-STORAGE SECTION.
        77  WK-FS-TRANS             PIC X(2)      VALUE SPACES.
        77  WK-FS-CADTRANS          PIC X(2)      VALUE SPACES.
+       77  WK-FS-CONTAS            PIC X(2)      VALUE SPACES.
+       77  WK-FS-REJ               PIC X(2)      VALUE SPACES.
       ******************************************************************
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
        0010-PRINCIPAL.
            PERFORM 0110-OPEN-DATA.
            PERFORM 0210-VALIDATE-CAD-TRANS-OPEN  THRU
-                   0220-VALIDATE-CADTRANS-OPEN.
+                   0225-VALIDATE-CONTAS-OPEN.
            PERFORM 0310-PROCESS-DATA UNTIL WK-FS-TRANS  EQUAL "10".
            PERFORM 0410-CLOSE-DATA.
 
@@ -57,6 +82,8 @@
            OPEN I-O    CADTRANS.
            IF WK-FS-CADTRANS = "35"
                OPEN OUTPUT CADTRANS.
+           OPEN INPUT  CONTAS-MASTER.
+           OPEN OUTPUT CADTRANS-REJEITADOS.
 
        0200-VALIDATE-DATA SECTION.
        0210-VALIDATE-CAD-TRANS-OPEN.
@@ -79,6 +106,15 @@
                            " NA ABERTURA DO ARQUIVO CADTRANS"
                    STOP RUN
            END-EVALUATE.
+       0225-VALIDATE-CONTAS-OPEN.
+           EVALUATE WK-FS-CONTAS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CONTAS
+                           " NA ABERTURA DO ARQUIVO CONTAS-MASTER"
+                   STOP RUN
+           END-EVALUATE.
        0230-VALIDATE-CAD-TRANS-READ.
            EVALUATE WK-FS-CADTRANS
                WHEN "00"
@@ -106,17 +142,32 @@
            DISPLAY REG-CAD-TRANS.
            MOVE REG-CAD-TRANS TO REG-CADTRANS.
            DISPLAY REG-CADTRANS.
-           IF FD-IDCONTA = SPACES OR FD-IDCONTA = ZERO
-                DISPLAY "CHAVE INVÁLIDA: " FD-IDCONTA
-                STOP RUN
-           END-IF
-           WRITE REG-CADTRANS.
-           PERFORM 0240-VALIDATE-CADTRANS-WRITE.
-           DISPLAY 'GRAVADO COM SUCESSO'.
+           MOVE FD-IDCONTA TO CM-IDCONTA.
+           READ CONTAS-MASTER
+               INVALID KEY
+                   DISPLAY "CONTA INEXISTENTE: " FD-IDCONTA
+                   PERFORM 0320-GRAVA-REJEITADO
+               NOT INVALID KEY
+                   WRITE REG-CADTRANS
+                   PERFORM 0240-VALIDATE-CADTRANS-WRITE
+                   DISPLAY 'GRAVADO COM SUCESSO'
+           END-READ.
+
+       0320-GRAVA-REJEITADO.
+           MOVE FD-DATA OF REG-CADTRANS    TO RJ-DATA.
+           MOVE FD-TIPO OF REG-CADTRANS    TO RJ-TIPO.
+           MOVE FD-VALOR OF REG-CADTRANS   TO RJ-VALOR.
+           MOVE FD-DESCR OF REG-CADTRANS   TO RJ-DESCR.
+           MOVE FD-IDCONTA                 TO RJ-IDCONTA.
+           WRITE REG-REJEITADOS.
+           DISPLAY 'REGISTRO ENVIADO PARA CADTRANS-REJEITADOS'.
+
        0400-CLOSE-DATA SECTION.
        0410-CLOSE-DATA.
            CLOSE CAD-TRANS.
            CLOSE CADTRANS.
+           CLOSE CONTAS-MASTER.
+           CLOSE CADTRANS-REJEITADOS.
            IF WK-FS-CADTRANS <> "00" THEN
                DISPLAY "ERRO AO FECHAR O ARQUIVO:" WK-FS-CADTRANS
            ELSE
