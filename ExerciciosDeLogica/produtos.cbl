@@ -2,11 +2,14 @@
       * Author:
       * Date:
       * Purpose:Leia um arquivo de produtos com informações como
-      *  código, nome, preço e categoria.
+      *  código, nome, preço, categoria e quantidade em estoque.
       *  Gere um relatório que mostre quantos produtos pertencem a
       *  cada categoria. No final do relatório, exiba o total de
-      *  produtos por categoria e o valor total de estoque para cada
-      *  categoria.
+      *  produtos por categoria, o valor total de estoque e um aviso
+      *  para cada categoria cuja quantidade total esteja abaixo do
+      *  limite informado. As categorias nao sao mais fixas: a
+      *  tabela WS-TAB-CATEGORIA e' montada dinamicamente a partir
+      *  das categorias que realmente aparecem no arquivo.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -26,7 +29,7 @@
        FILE SECTION.
 
            FD PRODUTOS.
-           01 REGISTRO-I               PIC X(38).
+           01 REGISTRO-I               PIC X(50).
 
        WORKING-STORAGE SECTION.
 
@@ -35,12 +38,14 @@
                05 WS-NOME              PIC X(15).
                05 WS-PRECO             PIC 9(05)V99.
                05 WS-CATEGORIA         PIC A(15).
+               05 WS-QTD               PIC 9(05).
 
            01 WS-PRODUTOS-O.
                05 WS-COD-O             PIC 9(03).
                05 WS-NOME-O            PIC X(15).
                05 WS-PRECO-O           PIC 9(05)V99.
                05 WS-CATEGORIA-O       PIC A(15).
+               05 WS-QTD-O             PIC 9(05).
 
            01 STAT.
                05 WS-FS-PROD           PIC 9(02).
@@ -48,24 +53,33 @@
            01 AUX.
                05 WS-EOF               PIC X(01) VALUE 'N'.
 
-           01 CONTADOR.
-               05 WS-CONT-ALIMENTO     PIC 9(02) VALUE ZEROS.
-               05 WS-CONT-ELETRONICO   PIC 9(02) VALUE ZEROS.
-               05 WS-CONT-HIGIENE      PIC 9(02) VALUE ZEROS.
+           01 WS-LIMITE-ESTOQUE-BAIXO PIC 9(05) VALUE ZEROS.
 
-           01 QNT-ESTOQUE.
-               05 WS-QNT-ALIMENTO     PIC 9(08)V99 VALUE ZERO.
-               05 WS-QNT-ELETRONICO   PIC 9(08)V99 VALUE ZERO.
-               05 WS-QNT-HIGIENE      PIC 9(08)V99 VALUE ZERO.
+      *----------------------------------------------------------------*
+      * TABELA DINAMICA DE CATEGORIAS: UMA LINHA POR CATEGORIA QUE
+      * REALMENTE APARECE NO ARQUIVO, MONTADA POR BUSCA-OU-INCLUSAO
+      * EM ACUMULA-CATEGORIA
+      *----------------------------------------------------------------*
+           01 WS-TAB-CATEGORIA.
+               05 WS-CT-CATEGORIAS     PIC 9(02) VALUE ZEROS.
+               05 WS-CATEGORIA-ITEM OCCURS 20 TIMES
+                                    INDEXED BY WS-IDX-CAT.
+                   10 WS-TAB-NOME-CAT  PIC A(15).
+                   10 WS-TAB-CONT-CAT  PIC 9(02) VALUE ZEROS.
+                   10 WS-TAB-VLR-CAT   PIC 9(08)V99 VALUE ZEROS.
+                   10 WS-TAB-QTD-CAT   PIC 9(07) VALUE ZEROS.
+
+           01 WS-ACHOU-CATEGORIA       PIC X(01) VALUE 'N'.
 
            01 QNT-ESTOQUE-EDITED.
-               05 EDIT-QNT-ALIMENTO   PIC ZZZ,ZZ9.9(02) BLANK WHEN ZERO.
-               05 EDIT-QNT-ELETRONICO PIC ZZZ,ZZ9.9(02) BLANK WHEN ZERO.
-               05 EDIT-QNT-HIGIENE    PIC ZZZ,ZZ9.9(02) BLANK WHEN ZERO.
+               05 EDIT-VLR-CAT        PIC ZZZ,ZZ9.9(02) BLANK WHEN ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            DISPLAY 'LIMITE DE ESTOQUE BAIXO POR CATEGORIA: '
+            ACCEPT WS-LIMITE-ESTOQUE-BAIXO.
+
             OPEN INPUT PRODUTOS.
 
             IF WS-FS-PROD = 00
@@ -83,26 +97,16 @@
                            WS-NOME
                            WS-PRECO
                            WS-CATEGORIA
+                           WS-QTD
                        END-UNSTRING
 
-                       EVALUATE WS-CATEGORIA
-                       WHEN = 'Alimentos'
-                           ADD 1 TO WS-CONT-ALIMENTO
-                           ADD WS-PRECO TO WS-QNT-ALIMENTO
-                       WHEN = 'Eletronicos'
-                           ADD 1 TO WS-CONT-ELETRONICO
-                           ADD WS-PRECO TO WS-QNT-ELETRONICO
-                       WHEN = 'Higiene'
-                           ADD 1 TO WS-CONT-HIGIENE
-                           ADD WS-PRECO TO WS-QNT-HIGIENE
-                       WHEN OTHER
-                           DISPLAY 'ERRO, NAO EXISTE'
-                       END-EVALUATE
+                       PERFORM ACUMULA-CATEGORIA
 
                        DISPLAY 'Codigo: ' WS-COD
                        DISPLAY 'Nome:   ' WS-NOME
                        DISPLAY 'Preco:  ' WS-PRECO
                        DISPLAY 'Categoria: ' WS-CATEGORIA
+                       DISPLAY 'Quantidade: ' WS-QTD
                        DISPLAY '------------------------'
 
 
@@ -110,19 +114,61 @@
 
             END-IF
 
-            MOVE WS-QNT-ALIMENTO TO EDIT-QNT-ALIMENTO.
-            MOVE WS-QNT-ELETRONICO TO EDIT-QNT-ELETRONICO.
-            MOVE WS-QNT-HIGIENE TO EDIT-QNT-HIGIENE.
-       
             DISPLAY 'QUANTIDADE POR CATEGORIA E VALOR TOTAL ESTOQUE'
-            DISPLAY 'Alimentos: 'WS-CONT-ALIMENTO
-            DISPLAY 'Valor estoque Alimentos: 'EDIT-QNT-ALIMENTO
-            DISPLAY 'Eletronicos: 'WS-CONT-ELETRONICO
-            DISPLAY 'Valor estoque Eletronicos: 'EDIT-QNT-ELETRONICO
-            DISPLAY 'Higiene: 'WS-CONT-HIGIENE
-            DISPLAY 'Valor estoque Higiene: 'EDIT-QNT-HIGIENE
+            PERFORM EXIBE-CATEGORIAS
+                VARYING WS-IDX-CAT FROM 1 BY 1
+                UNTIL WS-IDX-CAT > WS-CT-CATEGORIAS
 
             CLOSE PRODUTOS.
 
             STOP RUN.
+
+      *----------------------------------------------------------------*
+      * PROCURA WS-CATEGORIA NA TABELA; SE JA EXISTIR, SOMA NELA, SE
+      * NAO EXISTIR, CRIA UMA NOVA LINHA (MESMA LOGICA DE BUSCA-OU-
+      * INCLUSAO USADA PARA TABELAS DINAMICAS NOS RELATORIOS DE
+      * VENDAS POR REGIAO)
+      *----------------------------------------------------------------*
+       ACUMULA-CATEGORIA.
+           MOVE 'N' TO WS-ACHOU-CATEGORIA.
+           PERFORM VARYING WS-IDX-CAT FROM 1 BY 1
+                   UNTIL WS-IDX-CAT > WS-CT-CATEGORIAS
+               IF WS-TAB-NOME-CAT (WS-IDX-CAT) = WS-CATEGORIA
+                   ADD 1 TO WS-TAB-CONT-CAT (WS-IDX-CAT)
+                   ADD WS-PRECO TO WS-TAB-VLR-CAT (WS-IDX-CAT)
+                   ADD WS-QTD TO WS-TAB-QTD-CAT (WS-IDX-CAT)
+                   MOVE 'S' TO WS-ACHOU-CATEGORIA
+               END-IF
+           END-PERFORM.
+
+           IF WS-ACHOU-CATEGORIA = 'N'
+                   AND WS-CT-CATEGORIAS < 20
+               ADD 1 TO WS-CT-CATEGORIAS
+               MOVE WS-CATEGORIA TO
+                   WS-TAB-NOME-CAT (WS-CT-CATEGORIAS)
+               MOVE 1 TO WS-TAB-CONT-CAT (WS-CT-CATEGORIAS)
+               MOVE WS-PRECO TO
+                   WS-TAB-VLR-CAT (WS-CT-CATEGORIAS)
+               MOVE WS-QTD TO
+                   WS-TAB-QTD-CAT (WS-CT-CATEGORIAS)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EXIBE O TOTAL DE PRODUTOS, O VALOR DE ESTOQUE E, SE A
+      * QUANTIDADE TOTAL DA CATEGORIA ESTIVER ABAIXO DO LIMITE
+      * INFORMADO, UM AVISO DE ESTOQUE BAIXO
+      *----------------------------------------------------------------*
+       EXIBE-CATEGORIAS.
+           MOVE WS-TAB-VLR-CAT (WS-IDX-CAT) TO EDIT-VLR-CAT.
+           DISPLAY WS-TAB-NOME-CAT (WS-IDX-CAT) ': '
+               WS-TAB-CONT-CAT (WS-IDX-CAT)
+           DISPLAY 'Valor estoque ' WS-TAB-NOME-CAT (WS-IDX-CAT)
+               ': ' EDIT-VLR-CAT
+           DISPLAY 'Quantidade em estoque: '
+               WS-TAB-QTD-CAT (WS-IDX-CAT)
+           IF WS-TAB-QTD-CAT (WS-IDX-CAT) < WS-LIMITE-ESTOQUE-BAIXO
+               DISPLAY '*** ESTOQUE BAIXO EM '
+                   WS-TAB-NOME-CAT (WS-IDX-CAT) ' ***'
+           END-IF.
+
        END PROGRAM PRODUTOS.
