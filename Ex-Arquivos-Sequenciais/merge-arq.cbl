@@ -1,97 +1,207 @@
- ******************************************************************
- * Author:
- * Date:
- * Purpose:Leia dois arquivos diferentes, um contendo os dados 
- *  pessoais dos funcionários (nome, CPF, cargo) e outro contendo 
- *  os dados de pagamento (CPF, salário, data de pagamento). 
- *  O programa deve consolidar os dois arquivos em um único 
- *  arquivo com todas as informações de cada funcionário. 
- *  Tarefa prática: Fazer o "merge" de arquivos baseados em 
- *  chaves comuns (neste caso, CPF).
- *    ** PARA ARQUIVOS JA ORDENADOS **   
- * Tectonics: cobc
- ******************************************************************
-  IDENTIFICATION DIVISION.
-  PROGRAM-ID. MERGE-ARQ.
-
-  ENVIRONMENT DIVISION.
-  INPUT-OUTPUT SECTION.
-
-      FILE-CONTROL.
-
-          SELECT ARQUIVO1 ASSIGN TO
-           "C:\exe-cobol\arquivo1-merge.txt"
-          ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS IS WS-FS-ARQ1.
-
-          SELECT ARQUIVO2 ASSIGN TO
-           "C:\exe-cobol\arquivo2-merge.txt"
-          ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS IS WS-FS-ARQ2.
-
-          SELECT ARQ-OUT ASSIGN TO
-           "C:\exe-cobol\arquivo-out.txt"
-          ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS IS WS-FS-OUT.
-
-          SELECT OUTPUT-MERGE ASSIGN TO 'MERGE-O'.
-
-  DATA DIVISION.
-  FILE SECTION.
-
-      FD ARQUIVO1.
-      01 ARQ1-REGISTRO.
-          05 ARQ1-CPF         PIC X(11).
-          05 ARQ1-NOME        PIC A(30).
-          05 ARQ1-CARGO       PIC X(20).
-
-      FD ARQUIVO2.
-      01 ARQ2-REGISTRO.
-          05 ARQ2-CPF         PIC X(11).
-          05 ARQ2-SALARIO     PIC 9(07)V99.
-          05 ARQ2-PAGAMENTO   PIC X(10).
-
-      SD OUTPUT-MERGE.
-      01 MERGE-O.
-          05 MERGE-CPF        PIC X(11).
-          05 MERGE-NOME       PIC A(10).
-          05 MERGE-CARGO      PIC X(11).
-          05 MERGE-SALARIO    PIC 9(05)V99.
-          05 MERGE-DATA-PAG   PIC X(10).
-
-
-  WORKING-STORAGE SECTION.
-
-      01 STAT.
-          05 WS-FS-ARQ1       PIC 9(02).
-          05 WS-FS-ARQ2       PIC 9(02).
-          05 WS-FS-OUT        PIC 9(02).
-
-      01 AUX.
-          05 WS-EOF           PIC X(01) VALUE 'N'.
-
-  PROCEDURE DIVISION.
-  MAIN-PROCEDURE.
-
-      OPEN INPUT ARQUIVO1, ARQUIVO2.
-      OPEN OUTPUT ARQ-OUT.
-
-      IF WS-FS-ARQ1 = '00' AND WS-FS-ARQ2 = '00'
-
-          MERGE OUTPUT-MERGE
-          ON ASCENDING KEY MERGE-CPF
-          USING ARQUIVO1, ARQUIVO2
-          GIVING ARQ-OUT
-
-      ELSE
-          
-          DISPLAY 'ERRO AO ABRIR O ARQUIVO'
-
-      END-IF.
-
-      CLOSE ARQUIVO1.
-      CLOSE ARQUIVO2.
-      CLOSE ARQ-OUT.
-
-       STOP RUN.
-  END PROGRAM MERGE-ARQ.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Leia dois arquivos diferentes, um contendo os dados
+      *  pessoais dos funcionários (nome, CPF, cargo) e outro contendo
+      *  os dados de pagamento (CPF, salário, data de pagamento).
+      *  O programa deve consolidar os dois arquivos em um único
+      *  arquivo com todas as informações de cada funcionário.
+      *  Tarefa prática: Fazer o "merge" de arquivos baseados em
+      *  chaves comuns (neste caso, CPF).
+      *    ** PARA ARQUIVOS JA ORDENADOS **
+      * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS MERGE-NOME alargado de A(10) para A(30) para
+      *               acompanhar o tamanho real de ARQ1-NOME, que
+      *               antes era truncado em dois tercos na saida
+      * 08/08/2026 TS GIVING direto trocado por OUTPUT PROCEDURE para
+      *               validar cada registro casado: CPF sem dados
+      *               pessoais ou sem pagamento vai para
+      *               MERGE-EXCECOES em vez de seguir para ARQ-OUT
+      *               como se estivesse completo
+      * 08/08/2026 TS MERGE-CARGO alargado de X(11) para X(20) para
+      *               acompanhar o tamanho real de ARQ1-CARGO (estava
+      *               truncando o cargo e "vazando" os bytes restantes
+      *               por cima do salario/data de pagamento no
+      *               registro de saida do MERGE). ARQUIVO1/ARQUIVO2
+      *               ganharam FILLER nas posicoes que o outro arquivo
+      *               preenche, para que os bytes do lado que falta
+      *               fiquem SPACES/ZEROS em vez de lixo do registro
+      *               anterior
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGE-ARQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+           FILE-CONTROL.
+
+               SELECT ARQUIVO1 ASSIGN TO
+                "C:\exe-cobol\arquivo1-merge.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQ1.
+
+               SELECT ARQUIVO2 ASSIGN TO
+                "C:\exe-cobol\arquivo2-merge.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQ2.
+
+               SELECT ARQ-OUT ASSIGN TO
+                "C:\exe-cobol\arquivo-out.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OUT.
+
+               SELECT MERGE-EXCECOES ASSIGN TO
+                "C:\exe-cobol\merge-excecoes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+               SELECT OUTPUT-MERGE ASSIGN TO 'MERGE-O'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD ARQUIVO1.
+           01 ARQ1-REGISTRO.
+               05 ARQ1-CPF         PIC X(11).
+               05 ARQ1-NOME        PIC A(30).
+               05 ARQ1-CARGO       PIC X(20).
+               05 FILLER           PIC 9(05)V99 VALUE ZEROS.
+               05 FILLER           PIC X(10) VALUE SPACES.
+
+           FD ARQUIVO2.
+           01 ARQ2-REGISTRO.
+               05 ARQ2-CPF         PIC X(11).
+               05 FILLER           PIC A(30) VALUE SPACES.
+               05 FILLER           PIC X(20) VALUE SPACES.
+               05 ARQ2-SALARIO     PIC 9(05)V99.
+               05 ARQ2-PAGAMENTO   PIC X(10).
+
+           FD ARQ-OUT.
+           01 ARQ-OUTPUT           PIC X(82).
+
+           FD MERGE-EXCECOES.
+           01 REG-EXCECAO          PIC X(84).
+
+           SD OUTPUT-MERGE.
+           01 MERGE-O.
+               05 MERGE-CPF        PIC X(11).
+               05 MERGE-NOME       PIC A(30).
+               05 MERGE-CARGO      PIC X(20).
+               05 MERGE-SALARIO    PIC 9(05)V99.
+               05 MERGE-DATA-PAG   PIC X(10).
+
+
+       WORKING-STORAGE SECTION.
+
+           01 STAT.
+               05 WS-FS-ARQ1       PIC 9(02).
+               05 WS-FS-ARQ2       PIC 9(02).
+               05 WS-FS-OUT        PIC 9(02).
+               05 WS-FS-EXC        PIC 9(02).
+
+           01 AUX.
+               05 WS-EOF           PIC X(01) VALUE 'N'.
+
+           01 WS-LINHA-SAIDA.
+               05 WS-O-CPF         PIC X(11).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-O-NOME        PIC A(30).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-O-CARGO       PIC X(20).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-O-SALARIO     PIC 9(05)V99.
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-O-DATA-PAG    PIC X(10).
+
+           01 WS-LINHA-EXCECAO.
+               05 WS-E-CPF         PIC X(11).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-E-NOME        PIC A(30).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-E-CARGO       PIC X(20).
+               05 FILLER           PIC X(01) VALUE SPACES.
+               05 WS-E-MOTIVO      PIC X(20).
+
+           01 WS-CONTADORES.
+               05 WS-CT-GRAVADOS   PIC 9(05) VALUE ZEROS.
+               05 WS-CT-EXCECOES   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT ARQUIVO1, ARQUIVO2.
+           OPEN OUTPUT ARQ-OUT.
+           OPEN OUTPUT MERGE-EXCECOES.
+
+           IF WS-FS-ARQ1 = '00' AND WS-FS-ARQ2 = '00'
+
+               MERGE OUTPUT-MERGE
+               ON ASCENDING KEY MERGE-CPF
+               USING ARQUIVO1, ARQUIVO2
+               OUTPUT PROCEDURE IS 0200-VALIDA-SAIDA
+
+               DISPLAY 'TOTAL GRAVADOS: ' WS-CT-GRAVADOS
+               DISPLAY 'TOTAL EM EXCECAO: ' WS-CT-EXCECOES
+
+           ELSE
+
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO'
+
+           END-IF.
+
+           CLOSE ARQUIVO1.
+           CLOSE ARQUIVO2.
+           CLOSE ARQ-OUT.
+           CLOSE MERGE-EXCECOES.
+
+           STOP RUN.
+
+      * LE CADA REGISTRO JA CASADO PELO MERGE E SEPARA O QUE ESTA
+      *  COMPLETO (GRAVADO EM ARQ-OUT) DO QUE FALTA UM DOS DOIS LADOS
+      *  (PESSOAL OU PAGAMENTO), GRAVADO EM MERGE-EXCECOES
+       0200-VALIDA-SAIDA SECTION.
+       0201-VALIDA-SAIDA.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN OUTPUT-MERGE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 0210-CLASSIFICA-REGISTRO
+               END-RETURN
+           END-PERFORM.
+       0200-VALIDA-SAIDA-EXIT.
+           EXIT.
+
+       0210-CLASSIFICA-REGISTRO.
+           IF MERGE-NOME = SPACES OR MERGE-CARGO = SPACES
+               MOVE MERGE-CPF TO WS-E-CPF
+               MOVE MERGE-NOME TO WS-E-NOME
+               MOVE MERGE-CARGO TO WS-E-CARGO
+               MOVE 'SEM DADOS PESSOAIS' TO WS-E-MOTIVO
+               MOVE WS-LINHA-EXCECAO TO REG-EXCECAO
+               WRITE REG-EXCECAO
+               ADD 1 TO WS-CT-EXCECOES
+           ELSE
+               IF MERGE-SALARIO = ZEROS AND MERGE-DATA-PAG = SPACES
+                   MOVE MERGE-CPF TO WS-E-CPF
+                   MOVE MERGE-NOME TO WS-E-NOME
+                   MOVE MERGE-CARGO TO WS-E-CARGO
+                   MOVE 'SEM PAGAMENTO' TO WS-E-MOTIVO
+                   MOVE WS-LINHA-EXCECAO TO REG-EXCECAO
+                   WRITE REG-EXCECAO
+                   ADD 1 TO WS-CT-EXCECOES
+               ELSE
+                   MOVE MERGE-CPF TO WS-O-CPF
+                   MOVE MERGE-NOME TO WS-O-NOME
+                   MOVE MERGE-CARGO TO WS-O-CARGO
+                   MOVE MERGE-SALARIO TO WS-O-SALARIO
+                   MOVE MERGE-DATA-PAG TO WS-O-DATA-PAG
+                   MOVE WS-LINHA-SAIDA TO ARQ-OUTPUT
+                   WRITE ARQ-OUTPUT
+                   ADD 1 TO WS-CT-GRAVADOS
+               END-IF
+           END-IF.
+
+       END PROGRAM MERGE-ARQ.
