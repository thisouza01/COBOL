@@ -2,14 +2,28 @@
       * Author:
       * Date:
       * Purpose: Crie uma Tabela com OCCURS em duas camadas: uma
-      *  matriz de 5 linhas e 3 colunas. Preencha os valores e exiba
-      *  cada elemento com loop aninhado.
+      *  matriz de 5 linhas e 3 colunas. Carregue os valores de um
+      *  arquivo (um nome por linha, lido linha a linha em ordem de
+      *  leitura por linha/coluna) e exiba cada elemento com loop
+      *  aninhado.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COLUNA_EM_CAMADAS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-NOMES ASSIGN TO
+            "C:\exe-cobol\grade-nomes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-GRADE.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD GRADE-NOMES.
+       01 GRADE-NOME-REG    PIC X(10).
+
        WORKING-STORAGE SECTION.
       *
        01  TABELA.
@@ -19,30 +33,39 @@
        01  CONTADOR.
            05 I           PIC 9(02) VALUE 1.
            05 J           PIC 9(02) VALUE 1.
+
+       01  WS-FS-GRADE    PIC 9(02).
+       01  WS-EOF-GRADE   PIC X(01) VALUE 'N'.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      * Populando as colunas da Linha 1
-           MOVE 'JOAO' TO COLUNA(1, 1).
-           MOVE 'MARIA' TO COLUNA(1, 2).
-           MOVE 'PAULO' TO COLUNA(1, 3).
-
-      * Populando as colunas da Linha 2
-           MOVE 'ANA' TO COLUNA(2, 1).
-           MOVE 'CARLOS' TO COLUNA(2, 2).
-           MOVE 'LUCAS' TO COLUNA(2, 3).
-
-      * Populando as colunas da Linha 3
-           MOVE 'DIEGO' TO COLUNA(3, 1).
-           MOVE 'SOFIA' TO COLUNA(3, 2).
-           MOVE 'BIA' TO COLUNA(3, 3).
-
+           PERFORM CARREGA-GRADE.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
                DISPLAY 'LINHA: 'I
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   DISPLAY 'COLUNA: 'J ' | ' ' VALOR: ' TABELA
+                   DISPLAY 'COLUNA: 'J ' | VALOR: ' COLUNA(I, J)
                END-PERFORM
            END-PERFORM.
             STOP RUN.
+
+      * CARREGA A GRADE 5X3 A PARTIR DO ARQUIVO GRADE-NOMES, UM NOME
+      *  POR LINHA, LENDO NA ORDEM LINHA 1 COLUNA 1, 2, 3, LINHA 2
+      *  COLUNA 1, 2, 3, E ASSIM POR DIANTE
+       CARREGA-GRADE.
+           OPEN INPUT GRADE-NOMES.
+           IF WS-FS-GRADE = 00
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                       IF WS-EOF-GRADE = 'N'
+                           READ GRADE-NOMES INTO COLUNA(I, J)
+                               AT END MOVE 'Y' TO WS-EOF-GRADE
+                           END-READ
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               CLOSE GRADE-NOMES
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DA GRADE'
+           END-IF.
        END PROGRAM COLUNA_EM_CAMADAS.
