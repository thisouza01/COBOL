@@ -3,6 +3,9 @@
       * Date:19/03/2025
       * Purpose: LER REGISTRO A PARTIR DE UM DETERMINADO PONTO
       * Tectonics: cobc
+      ******************************************************************
+      * 08/08/2026 TS Busca passou a aceitar uma faixa de PROD-ID em
+      *               vez de um unico valor fixo (002)
       ******************************************************************
        IDENTIFICATION DIVISION.
       *
@@ -34,12 +37,17 @@
 
            01 END-OF-FILE.
                03 WS-EOF           PIC X(01) VALUE 'N'.
+
+           01 WS-FAIXA.
+               03 WS-ID-INICIAL    PIC 9(03) VALUE ZEROS.
+               03 WS-ID-FINAL      PIC 9(03) VALUE ZEROS.
       ******************************************************************
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
        0001-PRINCIPAL.
            PERFORM 0101-INICIAR
            IF WS-FS-PROD EQUAL "00"
+               PERFORM 0150-PERGUNTA-FAIXA
                PERFORM 0201-PROCESSAR
            END-IF.
            PERFORM 1001-FINALIZA.
@@ -47,12 +55,18 @@
        0100-INICIAR SECTION.
        0101-INICIAR.
            OPEN INPUT PRODUTOS.
+      ******************************************************************
+       0150-PERGUNTA-FAIXA.
+           DISPLAY "PROD-ID INICIAL DA BUSCA: ".
+           ACCEPT WS-ID-INICIAL.
+           DISPLAY "PROD-ID FINAL DA BUSCA: ".
+           ACCEPT WS-ID-FINAL.
       ******************************************************************
        0200-PROCESSAR SECTION.
        0201-PROCESSAR.
-           MOVE 002        TO PROD-ID.
+           MOVE WS-ID-INICIAL TO PROD-ID.
            START PRODUTOS
-               KEY IS EQUAL PROD-ID
+               KEY IS NOT LESS THAN PROD-ID
                    INVALID KEY DISPLAY "ARQUIVO NÃO ENCONTRADO!"
                NOT INVALID KEY PERFORM 0300-LER-ARQUIVO THRU
                                        0301-EXIT.
@@ -63,7 +77,12 @@
                READ PRODUTOS
                    NEXT RECORD
                        AT END MOVE "S" TO WS-EOF
-                   NOT AT END DISPLAY PROD-REG
+                   NOT AT END
+                       IF PROD-ID > WS-ID-FINAL
+                           MOVE "S" TO WS-EOF
+                       ELSE
+                           DISPLAY PROD-REG
+                       END-IF
                END-READ
            END-PERFORM.
       ******************************************************************
@@ -73,6 +92,6 @@
        1000-FINZALIZA SECTION.
        1001-FINALIZA.
            CLOSE PRODUTOS.
-           STOP RUN.
+           GOBACK.
 
        END PROGRAM BUSCA-REGISTRO.
